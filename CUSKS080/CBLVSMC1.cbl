@@ -15,13 +15,21 @@
        FILE-CONTROL.
            SELECT CUSKS080-FILE ASSIGN TO CUSKS080
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS CUSKS080-KEY
                FILE STATUS IS CUSKS080-STATUS.
       *
            SELECT CUSKS081-FILE ASSIGN TO CUSKS081
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS CUSKS081-STATUS.
+      *
+           SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+      *
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
       ******************************************************************
        DATA DIVISION.
      `******************************************************************
@@ -29,10 +37,32 @@
        FD  CUSKS080-FILE.
        01  CUSKS080-RECORD.
            05 CUSKS080-KEY      PIC X(06).
-           05 CUSKS080-DATA     PIC X(74).
+      *    NAMED CUSTOMER-DATA FIELDS (CUSKS080-DATA GROUP) - SEE
+      *    COPYBOOKS/CUSKS080.cbl
+           COPY CUSKS080.
       *
        FD  CUSKS081-FILE.
        01  CUSKS081-RECORD      PIC X(80).
+      *
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD-REC.
+           05 CTL-SEL-MODE      PIC X(01).
+           05 CTL-KEY-FROM      PIC X(06).
+           05 CTL-KEY-TO        PIC X(06).
+           05 CTL-FLD-START     PIC 9(02).
+           05 CTL-FLD-LEN       PIC 9(02).
+           05 CTL-FLD-VALUE     PIC X(20).
+           05 FILLER            PIC X(44).
+      *
+      *    CHECKPOINT RECORD - WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+      *    RECORDS SO A RESTARTED RUN CAN REPOSITION PAST THE LAST
+      *    KEY SUCCESSFULLY PROCESSED INSTEAD OF REREADING THE WHOLE
+      *    FILE FROM THE BEGINNING.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CKPT-LAST-KEY     PIC X(06).
+           05 CKPT-READ-COUNT   PIC 9(09).
+           05 FILLER            PIC X(65).
       ******************************************************************
        WORKING-STORAGE SECTION.
       ******************************************************************
@@ -53,14 +83,59 @@
       *
        01  CUSKS080-STATUS   PIC X(02) VALUE SPACES.
        01  CUSKS081-STATUS   PIC X(02) VALUE SPACES.
+       01  WS-CTL-STATUS     PIC X(02) VALUE SPACES.
+       01  WS-CKPT-STATUS    PIC X(02) VALUE SPACES.
        01  WS-CUS-FILE.
            05  WS-CUS-FILE-OK         PIC X(01) VALUE 'N'.
            05  WS-CUS-FILE-EOF        PIC X(01) VALUE 'N'.
-       01  WS-READ-RECORD             PIC 9(02) VALUE ZEROES.
-       01  WS-WRITE-RECORD            PIC 9(02) VALUE ZEROES.
-       01  WS-ERR-MSG                 PIC X(40).
-       01  WS-ERR-CDE                 PIC X(02).
-       01  WS-ERR-PROC                PIC X(20).
+       01  WS-READ-RECORD             PIC 9(07) VALUE ZEROES.
+       01  WS-WRITE-RECORD            PIC 9(07) VALUE ZEROES.
+      * SHARED ERROR-MESSAGE LAYOUT USED BY EVERY FILE-I/O PROGRAM
+       COPY ERRHAND.
+      *
+      *    SELECTION CRITERIA (FROM CONTROL CARD, DEFAULTS TO 'SELECT ALL')
+       01  WS-SEL-MODE                PIC X(01) VALUE 'A'.
+           88  WS-SEL-ALL                        VALUE 'A'.
+           88  WS-SEL-RANGE                      VALUE 'R'.
+           88  WS-SEL-FIELD                      VALUE 'F'.
+           88  WS-SEL-SINGLE                     VALUE 'S'.
+       01  WS-KEY-FROM                PIC X(06) VALUE LOW-VALUES.
+       01  WS-KEY-TO                  PIC X(06) VALUE HIGH-VALUES.
+       01  WS-FLD-START               PIC 9(02) VALUE ZEROES.
+       01  WS-FLD-LEN                 PIC 9(02) VALUE ZEROES.
+       01  WS-FLD-VALUE               PIC X(20) VALUE SPACES.
+       01  WS-MATCH-SW                PIC X(01) VALUE 'Y'.
+           88  WS-RECORD-MATCHES                 VALUE 'Y'.
+      *
+      *    CONTROL TOTAL FOOTER
+       01  WS-SELECTED-RECORD         PIC 9(07) VALUE ZEROES.
+       01  WS-KEY-CHECKSUM            PIC 9(09) VALUE ZEROES.
+       01  WS-KEY-NUMERIC             PIC 9(06) VALUE ZEROES.
+       01  TRAILER-RECORD.
+           05 TR-ID                   PIC X(11) VALUE '* TRAILER  '.
+           05 TR-READ-LIT             PIC X(08) VALUE 'READ  = '.
+           05 TR-READ-COUNT           PIC Z(6)9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 TR-SEL-LIT              PIC X(08) VALUE 'SLCTD = '.
+           05 TR-SEL-COUNT            PIC Z(6)9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 TR-HASH-LIT             PIC X(08) VALUE 'HASH  = '.
+           05 TR-HASH                 PIC Z(8)9.
+           05 FILLER                  PIC X(20) VALUE SPACES.
+      *
+      *    CHECKPOINT/RESTART - A CHECKPOINT IS WRITTEN EVERY
+      *    WS-CHECKPOINT-INTERVAL RECORDS SO A RESTARTED RUN CAN
+      *    REPOSITION PAST THE LAST KEY PROCESSED INSTEAD OF
+      *    REREADING THE WHOLE FILE FROM THE BEGINNING.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(07) VALUE 0001000.
+       01  WS-CKPT-QUOTIENT           PIC 9(09) VALUE ZEROES.
+       01  WS-CKPT-REMAINDER          PIC 9(07) VALUE ZEROES.
+       01  WS-CKPT-LAST-KEY           PIC X(06) VALUE LOW-VALUES.
+       01  WS-CKPT-RESTART-COUNT      PIC 9(09) VALUE ZEROES.
+       01  WS-CKPT-EOF-SW             PIC X(01) VALUE 'N'.
+           88  WS-CKPT-EOF                       VALUE 'Y'.
+       01  WS-RESTART-SW              PIC X(01) VALUE 'N'.
+           88  WS-RESTARTING                     VALUE 'Y'.
       *
       ******************************************************************
        PROCEDURE DIVISION.
@@ -68,16 +143,33 @@
       *
        A0001-MAIN.
 
-           PERFORM B0001-OPEN-FILES   THRU B0001-EX
-           PERFORM C0001-INIT-FILES   THRU C0001-EX
+           PERFORM B0001-OPEN-FILES       THRU B0001-EX
+           PERFORM B0002-READ-CONTROL-CARD THRU B0002-EX
+           PERFORM B0003-READ-CHECKPOINT  THRU B0003-EX
+           PERFORM C0001-INIT-FILES       THRU C0001-EX
 
-           PERFORM D0001-READ-FILES   THRU D0001-EX.
+           IF WS-SEL-SINGLE THEN
+               PERFORM H0001-RANDOM-LOOKUP THRU H0001-EX
+           ELSE
+               IF WS-RESTARTING THEN
+                   PERFORM H0003-START-AT-CHECKPOINT THRU H0003-EX
+               ELSE
+                   IF WS-SEL-RANGE THEN
+                       PERFORM H0002-START-RANGE THRU H0002-EX
+                   END-IF
+               END-IF
+               PERFORM D0001-READ-FILES   THRU D0001-EX
                IF WS-CUS-FILE-EOF NOT = 'Y' THEN
                    PERFORM E0001-PROCESS      THRU E0001-EX
                    UNTIL WS-CUS-FILE-EOF = 'Y'
-               END-IF.
+               END-IF
+           END-IF.
+
+           PERFORM C0002-WRITE-TRAILER    THRU C0002-EX.
 
            DISPLAY 'TOTAL NUMBER OF RECORDS READS: ' WS-READ-RECORD.
+           DISPLAY 'TOTAL NUMBER OF RECORDS SELECTED: '
+                   WS-SELECTED-RECORD.
            DISPLAY 'TOTAL NUMBER OF RECORDS WRITE: ' WS-WRITE-RECORD.
 
            PERFORM Z0001-CLOSE-FILES  THRU Z0001-EX.
@@ -99,7 +191,7 @@
                    PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
                END-IF.
       *
-               OPEN INPUT CUSKS081-FILE.
+               OPEN OUTPUT CUSKS081-FILE.
 
                IF CUSKS081-STATUS NOT EQUAL ZEROES
                    MOVE 'Error opening file CUSKS081'
@@ -108,9 +200,72 @@
                    MOVE 'B0001-OPEN-FILES'   TO WS-ERR-PROC
                    PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
                END-IF.
+      *
+               OPEN INPUT CONTROL-CARD-FILE.
 
        B0001-EX.
            EXIT.
+      *----------------------------------------------------------------*
+       B0002-READ-CONTROL-CARD.
+      *----------------------------------------------------------------*
+      *    READ ONE SELECTION-CRITERIA CONTROL CARD, IF SUPPLIED.
+      *    WITH NO CONTROL CARD THE EXTRACT DEFAULTS TO 'SELECT ALL'.
+      *----------------------------------------------------------------*
+               READ CONTROL-CARD-FILE
+                   AT END
+                       MOVE 'A' TO WS-SEL-MODE
+                   NOT AT END
+                       MOVE CTL-SEL-MODE   TO WS-SEL-MODE
+                       MOVE CTL-KEY-FROM   TO WS-KEY-FROM
+                       MOVE CTL-KEY-TO     TO WS-KEY-TO
+                       MOVE CTL-FLD-START  TO WS-FLD-START
+                       MOVE CTL-FLD-LEN    TO WS-FLD-LEN
+                       MOVE CTL-FLD-VALUE  TO WS-FLD-VALUE
+               END-READ.
+
+               DISPLAY 'SELECTION CRITERIA MODE: ' WS-SEL-MODE.
+
+       B0002-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       B0003-READ-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *    IF A CHECKPOINT FILE FROM A PRIOR (ABENDED) RUN IS PRESENT,
+      *    READ IT TO EOF TO PICK UP THE LAST KEY PROCESSED, THEN
+      *    REOPEN IT FOR EXTEND SO THIS RUN CAN GO ON APPENDING NEW
+      *    CHECKPOINTS.
+      *----------------------------------------------------------------*
+               OPEN INPUT CHECKPOINT-FILE.
+
+               IF WS-CKPT-STATUS = '00'
+                   PERFORM UNTIL WS-CKPT-EOF
+                       READ CHECKPOINT-FILE
+                           AT END
+                               MOVE 'Y' TO WS-CKPT-EOF-SW
+                           NOT AT END
+                               MOVE CKPT-LAST-KEY   TO WS-CKPT-LAST-KEY
+                               MOVE CKPT-READ-COUNT
+                                            TO WS-CKPT-RESTART-COUNT
+                               MOVE 'Y' TO WS-RESTART-SW
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+               IF WS-RESTARTING
+                   MOVE WS-CKPT-RESTART-COUNT TO WS-READ-RECORD
+                   DISPLAY 'RESTARTING FROM CHECKPOINT KEY: '
+                           WS-CKPT-LAST-KEY
+                   OPEN EXTEND CHECKPOINT-FILE
+                   IF WS-CKPT-STATUS = '35'
+                       OPEN OUTPUT CHECKPOINT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF.
+
+       B0003-EX.
+           EXIT.
       *----------------------------------------------------------------*
        C0001-INIT-FILES.
       *----------------------------------------------------------------*
@@ -143,11 +298,12 @@
       *----------------------------------------------------------------*
        D0001-READ-FILES.
       *----------------------------------------------------------------*
-               READ CUSKS080-FILE.
+               READ CUSKS080-FILE NEXT RECORD.
 
                    EVALUATE CUSKS080-STATUS
                       WHEN '00'
                        ADD 1     TO WS-READ-RECORD
+                       PERFORM D0002-WRITE-CHECKPOINT THRU D0002-EX
                       WHEN '10'
                        MOVE 'Y'  TO WS-CUS-FILE-EOF
                       WHEN OTHER
@@ -155,15 +311,48 @@
                                                TO WS-ERR-MSG
                        MOVE CUSKS080-STATUS    TO WS-ERR-CDE
                        MOVE 'D0001-READ-FILES' TO WS-ERR-PROC
+                       MOVE 'Y'                TO WS-CUS-FILE-EOF
+                       PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
                    END-EVALUATE.
 
        D0001-EX.
            EXIT.
+      *----------------------------------------------------------------*
+       D0002-WRITE-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *    WRITE A CHECKPOINT RECORD EVERY WS-CHECKPOINT-INTERVAL
+      *    RECORDS SO A RESTARTED RUN CAN REPRO FORWARD TO THE LAST
+      *    KEY PROCESSED INSTEAD OF REREADING THE WHOLE FILE.
+      *----------------------------------------------------------------*
+               DIVIDE WS-READ-RECORD BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT
+                   REMAINDER WS-CKPT-REMAINDER.
+
+               IF WS-CKPT-REMAINDER = ZEROES
+                   MOVE CUSKS080-KEY  TO CKPT-LAST-KEY
+                   MOVE WS-READ-RECORD TO CKPT-READ-COUNT
+                   WRITE CHECKPOINT-REC
+
+                   IF WS-CKPT-STATUS NOT EQUAL ZEROES
+                       MOVE 'Error writting file CHECKPOINT'
+                                                 TO WS-ERR-MSG
+                       MOVE WS-CKPT-STATUS       TO WS-ERR-CDE
+                       MOVE 'D0002-WRITE-CKPT'   TO WS-ERR-PROC
+                       PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+                   END-IF
+               END-IF.
+
+       D0002-EX.
+           EXIT.
       *----------------------------------------------------------------*
        E0001-PROCESS.
       *----------------------------------------------------------------*
-                   MOVE CUSKS080-RECORD TO CUSKS081-RECORD
-                   PERFORM F0001-WRITE-OUTPUT THRU F0001-EX
+                   PERFORM G0001-SELECT-TEST THRU G0001-EX
+                   IF WS-RECORD-MATCHES THEN
+                       MOVE CUSKS080-RECORD TO CUSKS081-RECORD
+                       PERFORM F0001-WRITE-OUTPUT THRU F0001-EX
+                       PERFORM F0002-ACCUMULATE-HASH THRU F0002-EX
+                   END-IF
                    PERFORM D0001-READ-FILES   THRU D0001-EX.
 
        E0001-EX.
@@ -185,6 +374,125 @@
 
        F0001-EX.
            EXIT.
+      *----------------------------------------------------------------*
+       F0002-ACCUMULATE-HASH.
+      *----------------------------------------------------------------*
+               ADD 1 TO WS-SELECTED-RECORD.
+               IF CUSKS080-KEY IS NUMERIC THEN
+                   MOVE CUSKS080-KEY  TO WS-KEY-NUMERIC
+               ELSE
+                   MOVE ZEROES        TO WS-KEY-NUMERIC
+               END-IF.
+               ADD WS-KEY-NUMERIC TO WS-KEY-CHECKSUM.
+
+       F0002-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       G0001-SELECT-TEST.
+      *----------------------------------------------------------------*
+      *    DECIDE WHETHER THE CURRENT CUSKS080-RECORD MATCHES THE
+      *    SELECTION CRITERIA SUPPLIED ON THE CONTROL CARD.
+      *----------------------------------------------------------------*
+               MOVE 'Y' TO WS-MATCH-SW.
+
+               EVALUATE TRUE
+                   WHEN WS-SEL-ALL
+                       CONTINUE
+                   WHEN WS-SEL-RANGE
+                       IF CUSKS080-KEY < WS-KEY-FROM OR
+                          CUSKS080-KEY > WS-KEY-TO
+                           MOVE 'N' TO WS-MATCH-SW
+                       END-IF
+                   WHEN WS-SEL-FIELD
+                       IF CUSKS080-DATA (WS-FLD-START : WS-FLD-LEN)
+                            NOT = WS-FLD-VALUE (1 : WS-FLD-LEN)
+                           MOVE 'N' TO WS-MATCH-SW
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE.
+
+       G0001-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       H0001-RANDOM-LOOKUP.
+      *----------------------------------------------------------------*
+      *    AD HOC SINGLE-CUSTOMER INQUIRY - RANDOM READ BY KEY, NO
+      *    SEQUENTIAL PASS OF THE WHOLE FILE.
+      *----------------------------------------------------------------*
+               MOVE WS-KEY-FROM     TO CUSKS080-KEY.
+               ADD 1 TO WS-READ-RECORD.
+
+               READ CUSKS080-FILE
+                   INVALID KEY
+                       DISPLAY 'CUSTOMER NOT ON FILE: ' WS-KEY-FROM
+                   NOT INVALID KEY
+                       MOVE CUSKS080-RECORD TO CUSKS081-RECORD
+                       PERFORM F0001-WRITE-OUTPUT THRU F0001-EX
+                       PERFORM F0002-ACCUMULATE-HASH THRU F0002-EX
+               END-READ.
+
+       H0001-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       H0002-START-RANGE.
+      *----------------------------------------------------------------*
+      *    POSITION THE FILE AT THE FIRST KEY >= THE RANGE START SO
+      *    THE SEQUENTIAL PASS ONLY COVERS THE REQUESTED KEY RANGE.
+      *----------------------------------------------------------------*
+               MOVE WS-KEY-FROM TO CUSKS080-KEY.
+
+               START CUSKS080-FILE KEY IS NOT LESS THAN CUSKS080-KEY
+                   INVALID KEY
+                       MOVE 'Y' TO WS-CUS-FILE-EOF
+                       DISPLAY 'NO RECORDS FOUND FOR RANGE START: '
+                               WS-KEY-FROM
+               END-START.
+
+       H0002-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       H0003-START-AT-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *    ON A RESTART, POSITION THE FILE JUST PAST THE LAST KEY
+      *    SUCCESSFULLY CHECKPOINTED SO THE SEQUENTIAL PASS RESUMES
+      *    THERE INSTEAD OF REPROCESSING RECORDS ALREADY EXTRACTED.
+      *----------------------------------------------------------------*
+               MOVE WS-CKPT-LAST-KEY TO CUSKS080-KEY.
+
+               START CUSKS080-FILE KEY IS GREATER THAN CUSKS080-KEY
+                   INVALID KEY
+                       MOVE 'Y' TO WS-CUS-FILE-EOF
+                       DISPLAY 'NO RECORDS FOUND AFTER CHECKPOINT KEY: '
+                               WS-CKPT-LAST-KEY
+               END-START.
+
+       H0003-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       C0002-WRITE-TRAILER.
+      *----------------------------------------------------------------*
+      *    COUNT-AND-HASH CONTROL TOTAL FOOTER SO A DOWNSTREAM JOB CAN
+      *    VERIFY THE EXTRACT IS COMPLETE BEFORE LOADING IT.
+      *----------------------------------------------------------------*
+               MOVE WS-READ-RECORD     TO TR-READ-COUNT.
+               MOVE WS-SELECTED-RECORD TO TR-SEL-COUNT.
+               MOVE WS-KEY-CHECKSUM    TO TR-HASH.
+
+               WRITE CUSKS081-RECORD FROM TRAILER-RECORD.
+
+               IF CUSKS081-STATUS NOT EQUAL ZEROES
+                   MOVE 'Error writting file CUSKS081'
+                                             TO WS-ERR-MSG
+                   MOVE CUSKS081-STATUS      TO WS-ERR-CDE
+                   MOVE 'C0002-WRITE-TRAILER' TO WS-ERR-PROC
+                   PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+               ELSE
+                   ADD 1 TO WS-WRITE-RECORD
+               END-IF.
+
+       C0002-EX.
+           EXIT.
       *----------------------------------------------------------------*
        Y0001-ERR-HANDLING.
       *----------------------------------------------------------------*
@@ -196,6 +504,8 @@
             DISPLAY '  ' WS-ERR-PROC.
             DISPLAY '********************************'.
 
+           CALL 'ERRLOG' USING WS-ERR-MSG WS-ERR-CDE WS-ERR-PROC.
+
            PERFORM Z0001-CLOSE-FILES THRU Z0001-EX.
 
            Y0001-EXIT.
@@ -222,6 +532,8 @@
                 MOVE 'Z0001-CLOSE-FILES'  TO WS-ERR-PROC
                PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
             END-IF.
+      *
+            CLOSE CHECKPOINT-FILE.
 
             STOP RUN.
 
