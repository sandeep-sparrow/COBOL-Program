@@ -0,0 +1,380 @@
+      ******************************************************************
+      * Author: SANDEEP R PRAJAPATI
+      * Date: 30-04-2020
+      * Purpose: COBOL PROGRAM TO MAINTAIN (ADD/CHANGE/DELETE) THE
+      *        : CUSKS080 VSAM CUSTOMER FILE FROM A TRANSACTION FILE,
+      *        : WITH AN AUDIT TRAIL OF EVERY CHANGE APPLIED.
+      * Tectonics: CODC
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. CBLVSMC2.
+       AUTHOR. SANDEEP P.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSKS080-FILE ASSIGN TO CUSKS080
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUSKS080-KEY
+               FILE STATUS IS CUSKS080-STATUS.
+      *
+           SELECT TRANSACTION-FILE ASSIGN TO CUSTTRAN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+      *
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO CUSAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *
+           SELECT REJECT-FILE ASSIGN TO CUSREJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  CUSKS080-FILE.
+       01  CUSKS080-RECORD.
+           05 CUSKS080-KEY      PIC X(06).
+      *    NAMED CUSTOMER-DATA FIELDS (CUSKS080-DATA GROUP) - SEE
+      *    COPYBOOKS/CUSKS080.cbl
+           COPY CUSKS080.
+      *
+      *    ONE TRANSACTION PER RECORD - TRAN-CODE 'A'=ADD, 'C'=CHANGE,
+      *    'D'=DELETE. TRAN-CUS-xxx FIELDS ARE THE NEW/CHANGED
+      *    CUSTOMER DATA (IGNORED, EXCEPT FOR THE KEY, ON A DELETE).
+       FD  TRANSACTION-FILE.
+       01  CUST-TRAN-REC.
+           05 TRAN-CODE               PIC X(01).
+              88 TRAN-ADD                        VALUE 'A'.
+              88 TRAN-CHANGE                     VALUE 'C'.
+              88 TRAN-DELETE                     VALUE 'D'.
+           05 TRAN-CUS-KEY            PIC X(06).
+           05 TRAN-CUS-FNAME          PIC X(15).
+           05 TRAN-CUS-LNAME          PIC X(15).
+           05 TRAN-CUS-ADDR-LINE1     PIC X(20).
+           05 TRAN-CUS-CITY           PIC X(12).
+           05 TRAN-CUS-STATE          PIC X(02).
+           05 TRAN-CUS-ZIP            PIC X(05).
+           05 TRAN-CUS-ACCT-STATUS    PIC X(01).
+           05 FILLER                  PIC X(03).
+      *
+      *    ONE AUDIT LINE PER TRANSACTION SUCCESSFULLY APPLIED.
+       FD  AUDIT-TRAIL-FILE.
+       01  CUS-AUDIT-REC.
+           05 AUD-TRAN-CODE           PIC X(01).
+           05 AUD-CUS-KEY             PIC X(06).
+           05 AUD-RESULT              PIC X(08).
+           05 AUD-TRAN-DATE           PIC 9(08).
+           05 FILLER                  PIC X(57).
+      *
+      *    ONE REJECT LINE PER TRANSACTION THAT COULD NOT BE APPLIED
+      *    (DUPLICATE KEY ON ADD, UNKNOWN KEY ON CHANGE/DELETE, OR AN
+      *    UNRECOGNISED TRANSACTION CODE) SO OPERATIONS HAS SOMETHING
+      *    CONCRETE TO CHASE DOWN INSTEAD OF THE TRANSACTION BEING
+      *    SILENTLY DROPPED.
+       FD  REJECT-FILE.
+       01  CUS-REJECT-REC.
+           05 REJ-TRAN-CODE           PIC X(01).
+           05 REJ-CUS-KEY             PIC X(06).
+           05 REJ-REASON-CODE         PIC X(02).
+           05 REJ-REASON-TEXT         PIC X(30).
+           05 REJ-TRAN-DATE           PIC 9(08).
+           05 FILLER                  PIC X(33).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01  CUSKS080-STATUS   PIC X(02) VALUE SPACES.
+       01  WS-TRAN-STATUS    PIC X(02) VALUE SPACES.
+       01  WS-AUDIT-STATUS   PIC X(02) VALUE SPACES.
+       01  WS-REJECT-STATUS  PIC X(02) VALUE SPACES.
+      * SHARED ERROR-MESSAGE LAYOUT USED BY EVERY FILE-I/O PROGRAM
+       COPY ERRHAND.
+      *
+       01  WS-TRAN-EOF-SW             PIC X(01) VALUE 'N'.
+           88  WS-TRAN-EOF                       VALUE 'Y'.
+       01  WS-TODAY-DATE              PIC 9(08).
+      *
+      *    RUN CONTROL TOTALS
+       01  WS-READ-COUNT              PIC 9(07) VALUE ZEROES.
+       01  WS-ADD-COUNT               PIC 9(07) VALUE ZEROES.
+       01  WS-CHANGE-COUNT            PIC 9(07) VALUE ZEROES.
+       01  WS-DELETE-COUNT            PIC 9(07) VALUE ZEROES.
+       01  WS-REJECT-COUNT            PIC 9(07) VALUE ZEROES.
+      *
+      *    WORK FIELDS FOR THE CURRENT AUDIT/REJECT RECORD
+       01  WS-AUD-RESULT              PIC X(08) VALUE SPACES.
+       01  WS-REJ-REASON-CDE          PIC X(02) VALUE SPACES.
+       01  WS-REJ-REASON-TXT          PIC X(30) VALUE SPACES.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *
+       A0001-MAIN.
+
+           PERFORM B0001-OPEN-FILES       THRU B0001-EX
+           PERFORM D0001-READ-TRANSACTION THRU D0001-EX
+
+           IF NOT WS-TRAN-EOF
+               PERFORM E0001-PROCESS-TRANSACTION THRU E0001-EX
+                   UNTIL WS-TRAN-EOF
+           END-IF.
+
+           DISPLAY 'TOTAL TRANSACTIONS READ    : ' WS-READ-COUNT.
+           DISPLAY 'TOTAL CUSTOMERS ADDED       : ' WS-ADD-COUNT.
+           DISPLAY 'TOTAL CUSTOMERS CHANGED     : ' WS-CHANGE-COUNT.
+           DISPLAY 'TOTAL CUSTOMERS DELETED     : ' WS-DELETE-COUNT.
+           DISPLAY 'TOTAL TRANSACTIONS REJECTED : ' WS-REJECT-COUNT.
+
+           PERFORM Z0001-CLOSE-FILES THRU Z0001-EX.
+
+       A0001-MAIN-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       B0001-OPEN-FILES.
+      *----------------------------------------------------------------*
+               ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+
+               OPEN I-O CUSKS080-FILE.
+
+               IF CUSKS080-STATUS NOT EQUAL ZEROES
+                   MOVE 'Error opening file CUSKS080'
+                                             TO WS-ERR-MSG
+                   MOVE CUSKS080-STATUS      TO WS-ERR-CDE
+                   MOVE 'B0001-OPEN-FILES'   TO WS-ERR-PROC
+                   PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+               END-IF.
+      *
+               OPEN INPUT TRANSACTION-FILE.
+
+               IF WS-TRAN-STATUS NOT EQUAL ZEROES
+                   MOVE 'Error opening file CUSTTRAN'
+                                             TO WS-ERR-MSG
+                   MOVE WS-TRAN-STATUS       TO WS-ERR-CDE
+                   MOVE 'B0001-OPEN-FILES'   TO WS-ERR-PROC
+                   PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+               END-IF.
+      *
+               OPEN OUTPUT AUDIT-TRAIL-FILE.
+
+               IF WS-AUDIT-STATUS NOT EQUAL ZEROES
+                   MOVE 'Error opening file CUSAUDIT'
+                                             TO WS-ERR-MSG
+                   MOVE WS-AUDIT-STATUS      TO WS-ERR-CDE
+                   MOVE 'B0001-OPEN-FILES'   TO WS-ERR-PROC
+                   PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+               END-IF.
+      *
+               OPEN OUTPUT REJECT-FILE.
+
+               IF WS-REJECT-STATUS NOT EQUAL ZEROES
+                   MOVE 'Error opening file CUSREJ'
+                                             TO WS-ERR-MSG
+                   MOVE WS-REJECT-STATUS     TO WS-ERR-CDE
+                   MOVE 'B0001-OPEN-FILES'   TO WS-ERR-PROC
+                   PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+               END-IF.
+
+       B0001-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       D0001-READ-TRANSACTION.
+      *----------------------------------------------------------------*
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRAN-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+               END-READ.
+
+       D0001-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       E0001-PROCESS-TRANSACTION.
+      *----------------------------------------------------------------*
+      *    APPLY ONE TRANSACTION TO CUSKS080-FILE BASED ON TRAN-CODE.
+      *----------------------------------------------------------------*
+               EVALUATE TRUE
+                   WHEN TRAN-ADD
+                       PERFORM F0001-ADD-CUSTOMER    THRU F0001-EX
+                   WHEN TRAN-CHANGE
+                       PERFORM F0002-CHANGE-CUSTOMER  THRU F0002-EX
+                   WHEN TRAN-DELETE
+                       PERFORM F0003-DELETE-CUSTOMER  THRU F0003-EX
+                   WHEN OTHER
+                       MOVE '01' TO WS-REJ-REASON-CDE
+                       MOVE 'UNKNOWN TRANSACTION CODE'
+                           TO WS-REJ-REASON-TXT
+                       PERFORM G0002-WRITE-REJECT-RECORD THRU G0002-EX
+               END-EVALUATE
+
+               PERFORM D0001-READ-TRANSACTION THRU D0001-EX.
+
+       E0001-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       F0001-ADD-CUSTOMER.
+      *----------------------------------------------------------------*
+               MOVE TRAN-CUS-KEY         TO CUSKS080-KEY.
+               MOVE TRAN-CUS-FNAME       TO CUS-FNAME.
+               MOVE TRAN-CUS-LNAME       TO CUS-LNAME.
+               MOVE TRAN-CUS-ADDR-LINE1  TO CUS-ADDR-LINE1.
+               MOVE TRAN-CUS-CITY        TO CUS-CITY.
+               MOVE TRAN-CUS-STATE       TO CUS-STATE.
+               MOVE TRAN-CUS-ZIP         TO CUS-ZIP.
+               MOVE TRAN-CUS-ACCT-STATUS TO CUS-ACCT-STATUS.
+
+               WRITE CUSKS080-RECORD
+                   INVALID KEY
+                       MOVE '02'                 TO WS-REJ-REASON-CDE
+                       MOVE 'DUPLICATE CUSTOMER KEY ON ADD'
+                                                  TO WS-REJ-REASON-TXT
+                       PERFORM G0002-WRITE-REJECT-RECORD THRU G0002-EX
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ADD-COUNT
+                       MOVE 'ADDED   '            TO WS-AUD-RESULT
+                       PERFORM G0001-WRITE-AUDIT-RECORD THRU G0001-EX
+               END-WRITE.
+
+       F0001-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       F0002-CHANGE-CUSTOMER.
+      *----------------------------------------------------------------*
+               MOVE TRAN-CUS-KEY TO CUSKS080-KEY.
+
+               READ CUSKS080-FILE
+                   INVALID KEY
+                       MOVE '03'                 TO WS-REJ-REASON-CDE
+                       MOVE 'CUSTOMER KEY NOT FOUND ON CHANGE'
+                                                  TO WS-REJ-REASON-TXT
+                       PERFORM G0002-WRITE-REJECT-RECORD THRU G0002-EX
+                   NOT INVALID KEY
+                       MOVE TRAN-CUS-FNAME       TO CUS-FNAME
+                       MOVE TRAN-CUS-LNAME       TO CUS-LNAME
+                       MOVE TRAN-CUS-ADDR-LINE1  TO CUS-ADDR-LINE1
+                       MOVE TRAN-CUS-CITY        TO CUS-CITY
+                       MOVE TRAN-CUS-STATE       TO CUS-STATE
+                       MOVE TRAN-CUS-ZIP         TO CUS-ZIP
+                       MOVE TRAN-CUS-ACCT-STATUS TO CUS-ACCT-STATUS
+                       REWRITE CUSKS080-RECORD
+                           INVALID KEY
+                               MOVE '04'         TO WS-REJ-REASON-CDE
+                               MOVE 'REWRITE FAILED ON CHANGE'
+                                                  TO WS-REJ-REASON-TXT
+                               PERFORM G0002-WRITE-REJECT-RECORD
+                                                  THRU G0002-EX
+                           NOT INVALID KEY
+                               ADD 1 TO WS-CHANGE-COUNT
+                               MOVE 'CHANGED '    TO WS-AUD-RESULT
+                               PERFORM G0001-WRITE-AUDIT-RECORD
+                                                  THRU G0001-EX
+                       END-REWRITE
+               END-READ.
+
+       F0002-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       F0003-DELETE-CUSTOMER.
+      *----------------------------------------------------------------*
+               MOVE TRAN-CUS-KEY TO CUSKS080-KEY.
+
+               DELETE CUSKS080-FILE
+                   INVALID KEY
+                       MOVE '03'                 TO WS-REJ-REASON-CDE
+                       MOVE 'CUSTOMER KEY NOT FOUND ON DELETE'
+                                                  TO WS-REJ-REASON-TXT
+                       PERFORM G0002-WRITE-REJECT-RECORD THRU G0002-EX
+                   NOT INVALID KEY
+                       ADD 1 TO WS-DELETE-COUNT
+                       MOVE 'DELETED '            TO WS-AUD-RESULT
+                       PERFORM G0001-WRITE-AUDIT-RECORD THRU G0001-EX
+               END-DELETE.
+
+       F0003-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       G0001-WRITE-AUDIT-RECORD.
+      *----------------------------------------------------------------*
+               MOVE TRAN-CODE     TO AUD-TRAN-CODE.
+               MOVE TRAN-CUS-KEY  TO AUD-CUS-KEY.
+               MOVE WS-AUD-RESULT TO AUD-RESULT.
+               MOVE WS-TODAY-DATE TO AUD-TRAN-DATE.
+
+               WRITE CUS-AUDIT-REC.
+
+               IF WS-AUDIT-STATUS NOT EQUAL ZEROES
+                   MOVE 'Error writting file CUSAUDIT'
+                                              TO WS-ERR-MSG
+                   MOVE WS-AUDIT-STATUS       TO WS-ERR-CDE
+                   MOVE 'G0001-WRITE-AUDIT'   TO WS-ERR-PROC
+                   PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+               END-IF.
+
+       G0001-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       G0002-WRITE-REJECT-RECORD.
+      *----------------------------------------------------------------*
+               ADD 1 TO WS-REJECT-COUNT.
+
+               MOVE TRAN-CODE        TO REJ-TRAN-CODE.
+               MOVE TRAN-CUS-KEY     TO REJ-CUS-KEY.
+               MOVE WS-REJ-REASON-CDE TO REJ-REASON-CODE.
+               MOVE WS-REJ-REASON-TXT TO REJ-REASON-TEXT.
+               MOVE WS-TODAY-DATE    TO REJ-TRAN-DATE.
+
+               WRITE CUS-REJECT-REC.
+
+               IF WS-REJECT-STATUS NOT EQUAL ZEROES
+                   MOVE 'Error writting file CUSREJ'
+                                              TO WS-ERR-MSG
+                   MOVE WS-REJECT-STATUS      TO WS-ERR-CDE
+                   MOVE 'G0002-WRITE-REJECT'  TO WS-ERR-PROC
+                   PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+               END-IF.
+
+       G0002-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       Y0001-ERR-HANDLING.
+      *----------------------------------------------------------------*
+            DISPLAY '********************************'.
+            DISPLAY '  ERROR HANDLING REPORT '.
+            DISPLAY '********************************'.
+            DISPLAY '  ' WS-ERR-MSG.
+            DISPLAY '  ' WS-ERR-CDE.
+            DISPLAY '  ' WS-ERR-PROC.
+            DISPLAY '********************************'.
+
+           CALL 'ERRLOG' USING WS-ERR-MSG WS-ERR-CDE WS-ERR-PROC.
+
+           PERFORM Z0001-CLOSE-FILES THRU Z0001-EX.
+
+           Y0001-EXIT.
+            EXIT.
+      *----------------------------------------------------------------*
+       Z0001-CLOSE-FILES.
+      *----------------------------------------------------------------*
+           CLOSE CUSKS080-FILE.
+
+            IF CUSKS080-STATUS NOT EQUAL ZEROES
+                MOVE 'Error CLOSING file CUSKS080'
+                                          TO WS-ERR-MSG
+                MOVE CUSKS080-STATUS      TO WS-ERR-CDE
+                MOVE 'Z0001-CLOSE-FILES'  TO WS-ERR-PROC
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+      *
+            CLOSE TRANSACTION-FILE.
+            CLOSE AUDIT-TRAIL-FILE.
+            CLOSE REJECT-FILE.
+
+            STOP RUN.
+
+       Z0001-EX.
+            EXIT.
