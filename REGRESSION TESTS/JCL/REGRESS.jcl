@@ -0,0 +1,57 @@
+//REGRESS  JOB (ACCT),'DEDUCTION REGRESSION TEST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* REGRESS RUNS THE STOCK-DEDUCTION CALCULATORS (STKCBL, CALC1002)
+//* AGAINST A SMALL, KNOWN TEST INFILE AND COMPARES THE RESULTING
+//* OUTFILE TO A PRE-COMPUTED EXPECTED OUTFILE USING THE COMPFILE
+//* UTILITY, SO A CHANGED DEDUCTION RATE OR A BROKEN COMPUTE IN
+//* EITHER PROGRAM IS CAUGHT HERE INSTEAD OF IN PRODUCTION. THE
+//* COMPFILE PARM MASKS OUT EACH PROGRAM'S SYSTEM-TIME-OF-DAY (AND,
+//* FOR CALC1002, SYSTEM-DATE) REPORT FIELDS, WHICH LEGITIMATELY
+//* DIFFER RUN TO RUN AND WOULD OTHERWISE FAIL EVERY COMPARISON.
+//* EACH CALCULATOR'S DEDTOT-FILE IS A FRESH TEMPORARY DATASET SO A
+//* TEST RUN NEVER ADDS TO THE REAL MTD/YTD DEDUCTION TOTALS.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=STKCBL
+//INFILE   DD DSN=TEST.REGRESS.STKCBL.INFILE,DISP=SHR
+//OUTFILE  DD DSN=TEST.REGRESS.STKCBL.ACTUAL,DISP=(NEW,PASS,DELETE)
+//DEDTOT   DD DSN=&&STKDEDTOT,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=COMPFILE,PARM='080,062,008'
+//ACTOUT   DD DSN=TEST.REGRESS.STKCBL.ACTUAL,DISP=(OLD,DELETE)
+//EXPOUT   DD DSN=TEST.REGRESS.STKCBL.EXPECTED,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=CALC1002
+//INFILE   DD DSN=TEST.REGRESS.CALC1002.INFILE,DISP=SHR
+//OUTFILE  DD DSN=TEST.REGRESS.CALC1002.ACTUAL,DISP=(NEW,PASS,DELETE)
+//CONTNOTE DD DSN=&&C2CONTNOTE,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//DEDTOT   DD DSN=&&C2DEDTOT,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=COMPFILE,PARM='080,044,036'
+//ACTOUT   DD DSN=TEST.REGRESS.CALC1002.ACTUAL,DISP=(OLD,DELETE)
+//EXPOUT   DD DSN=TEST.REGRESS.CALC1002.EXPECTED,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* NOTE - IGSLDeduction (SOURCE: CBL.PROPRAM/ISGL CHARGES
+//* CALCULATOR) IS NOT DRIVEN FROM THIS JCL. ITS PROGRAM-ID IS
+//* CALC1002 - THE SAME PROGRAM-ID AS THE REAL "REGRESSION TESTS/
+//* DATA/CALC1002TEST" TARGET ABOVE - SO EXEC PGM=CALC1002 WOULD
+//* PICK UP WHICHEVER LOAD MODULE THE LIBRARY CONCATENATION HAPPENS
+//* TO RESOLVE FIRST. THIS IS A PRE-EXISTING PROGRAM-ID COLLISION,
+//* NOT SOMETHING INTRODUCED BY THIS TEST HARNESS, AND RENAMING
+//* EITHER PROGRAM IS OUT OF SCOPE HERE. ITS SYSIN KEYSTROKES AND
+//* EXPECTED CONSOLE TRACE ARE STILL PROVIDED AS DATA/IGSLTEST.SYSIN
+//* AND DATA/IGSLTEST.EXPECTED, READY TO WIRE IN (ACCEPT READS
+//* SYSIN, DISPLAY GOES TO SYSOUT, SO SYSOUT WOULD NEED TO BE
+//* REDIRECTED TO A CATALOGED DATASET RATHER THAN A SYSOUT CLASS TO
+//* MAKE IT COMPFILE-COMPARABLE) ONCE THE COLLISION IS FIXED.
+//*--------------------------------------------------------------*
