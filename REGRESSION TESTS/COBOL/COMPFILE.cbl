@@ -0,0 +1,183 @@
+      *--------------------------
+       IDENTIFICATION DIVISION.
+      *--------------------------
+       PROGRAM-ID.  COMPFILE.
+      *--------------------------
+      * COMPFILE IS THE REGRESSION-TEST COMPARISON UTILITY CALLED BY
+      * THE JCL UNDER "REGRESSION TESTS" AFTER A DEDUCTION CALCULATOR
+      * (STKCBL, CALC1002) HAS BEEN RUN AGAINST A KNOWN TEST INFILE.
+      * IT COMPARES THE PROGRAM'S ACTUAL OUTFILE AGAINST A PRE-
+      * COMPUTED EXPECTED OUTFILE, RECORD FOR RECORD, SO A CHANGED
+      * DEDUCTION RATE OR A BROKEN COMPUTE IS CAUGHT IMMEDIATELY
+      * INSTEAD OF SOMEONE HAVING TO RE-DERIVE THE ARITHMETIC BY HAND.
+      *
+      * PARM = 'reclen,maskstart,masklen' (ALL 3 DIGITS, ZERO-FILLED)
+      *   RECLEN     - NUMBER OF BYTES OF EACH RECORD TO COMPARE.
+      *   MASKSTART  - 1-RELATIVE START OF A BYTE RANGE TO BLANK OUT
+      *                BEFORE COMPARING (E.G. A REPORT LINE'S
+      *                SYSTEM-TIME-OF-DAY FIELD, WHICH LEGITIMATELY
+      *                DIFFERS RUN TO RUN). PASS 000 IF NOT NEEDED.
+      *   MASKLEN    - LENGTH OF THAT BYTE RANGE. PASS 000 IF
+      *                MASKSTART IS 000.
+      *--------------------------
+       ENVIRONMENT DIVISION.
+      *--------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTUAL-FILE ASSIGN TO ACTOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-ACTUAL-STATUS.
+           SELECT EXPECT-FILE ASSIGN TO EXPOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-EXPECT-STATUS.
+      *--------------------------
+       DATA DIVISION.
+      *--------------------------
+       FILE SECTION.
+       FD  ACTUAL-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01  ACTUAL-REC                  PIC X(132).
+      *
+       FD  EXPECT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01  EXPECT-REC                  PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-ACTUAL-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-EXPECT-STATUS            PIC X(02) VALUE SPACES.
+      *
+       01  SWITCHES.
+           05  END-OF-ACTUAL-SW        PIC X(01) VALUE 'N'.
+               88  END-OF-ACTUAL                 VALUE 'Y'.
+           05  END-OF-EXPECT-SW        PIC X(01) VALUE 'N'.
+               88  END-OF-EXPECT                 VALUE 'Y'.
+      *
+       01  WS-RECLEN                   PIC 9(03) VALUE ZEROES.
+       01  WS-MASK-START               PIC 9(03) VALUE ZEROES.
+       01  WS-MASK-LEN                 PIC 9(03) VALUE ZEROES.
+      *
+       01  WS-RECORD-COUNT             PIC 9(07) VALUE ZEROES.
+       01  WS-MISMATCH-COUNT           PIC 9(07) VALUE ZEROES.
+      *
+       01  WS-ACTUAL-MASKED            PIC X(132).
+       01  WS-EXPECT-MASKED            PIC X(132).
+      *
+       LINKAGE SECTION.
+      *
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH          PIC S9(4) COMP.
+           05  LS-PARM-DATA            PIC X(30).
+      *--------------------------
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+      *--------------------------
+       MAIN-PARA.
+      *
+           PERFORM 010-PARSE-PARM.
+           PERFORM 020-OPEN-FILES.
+      *
+           PERFORM 100-READ-ACTUAL.
+           PERFORM 110-READ-EXPECT.
+      *
+           PERFORM 200-COMPARE-RECORDS
+               UNTIL END-OF-ACTUAL AND END-OF-EXPECT.
+      *
+           PERFORM 900-WRITE-SUMMARY.
+      *
+           CLOSE ACTUAL-FILE.
+           CLOSE EXPECT-FILE.
+           GOBACK.
+      *
+       010-PARSE-PARM.
+      *
+           UNSTRING LS-PARM-DATA (1:LS-PARM-LENGTH) DELIMITED BY ','
+               INTO WS-RECLEN WS-MASK-START WS-MASK-LEN.
+      *
+       020-OPEN-FILES.
+      *
+           OPEN INPUT ACTUAL-FILE.
+           IF WS-ACTUAL-STATUS NOT = '00'
+              DISPLAY 'COMPFILE: ERROR OPENING FILE ACTUAL: '
+                      WS-ACTUAL-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+      *
+           OPEN INPUT EXPECT-FILE.
+           IF WS-EXPECT-STATUS NOT = '00'
+              DISPLAY 'COMPFILE: ERROR OPENING FILE EXPECT: '
+                      WS-EXPECT-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+      *
+       100-READ-ACTUAL.
+      *
+           READ ACTUAL-FILE
+               AT END
+                   SET END-OF-ACTUAL TO TRUE
+           END-READ.
+      *
+       110-READ-EXPECT.
+      *
+           READ EXPECT-FILE
+               AT END
+                   SET END-OF-EXPECT TO TRUE
+           END-READ.
+      *
+       200-COMPARE-RECORDS.
+      *
+           EVALUATE TRUE
+               WHEN END-OF-ACTUAL AND NOT END-OF-EXPECT
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   DISPLAY 'COMPFILE: EXPECTED RECORD ' WS-RECORD-COUNT
+                   DISPLAY '   HAS NO MATCHING ACTUAL RECORD'
+                   PERFORM 110-READ-EXPECT
+               WHEN END-OF-EXPECT AND NOT END-OF-ACTUAL
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   DISPLAY 'COMPFILE: ACTUAL RECORD ' WS-RECORD-COUNT
+                   DISPLAY '   HAS NO MATCHING EXPECTED RECORD'
+                   PERFORM 100-READ-ACTUAL
+               WHEN OTHER
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM 210-MASK-AND-COMPARE
+                   PERFORM 100-READ-ACTUAL
+                   PERFORM 110-READ-EXPECT
+           END-EVALUATE.
+      *
+       210-MASK-AND-COMPARE.
+      *
+           MOVE ACTUAL-REC TO WS-ACTUAL-MASKED.
+           MOVE EXPECT-REC TO WS-EXPECT-MASKED.
+      *
+           IF WS-MASK-LEN > 0
+              MOVE SPACES TO WS-ACTUAL-MASKED (WS-MASK-START:
+                                                WS-MASK-LEN)
+              MOVE SPACES TO WS-EXPECT-MASKED (WS-MASK-START:
+                                                WS-MASK-LEN)
+           END-IF.
+      *
+           IF WS-ACTUAL-MASKED (1:WS-RECLEN) NOT =
+              WS-EXPECT-MASKED (1:WS-RECLEN)
+              ADD 1 TO WS-MISMATCH-COUNT
+              DISPLAY 'COMPFILE: MISMATCH AT RECORD ' WS-RECORD-COUNT
+              DISPLAY '   ACTUAL   : ' WS-ACTUAL-MASKED (1:WS-RECLEN)
+              DISPLAY '   EXPECTED : ' WS-EXPECT-MASKED (1:WS-RECLEN)
+           END-IF.
+      *
+       900-WRITE-SUMMARY.
+      *
+           DISPLAY 'COMPFILE: RECORDS COMPARED = ' WS-RECORD-COUNT.
+           DISPLAY 'COMPFILE: MISMATCHES FOUND = ' WS-MISMATCH-COUNT.
+      *
+           IF WS-MISMATCH-COUNT > 0
+              DISPLAY 'COMPFILE: REGRESSION TEST FAILED'
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              DISPLAY 'COMPFILE: REGRESSION TEST PASSED'
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+      *
+       END PROGRAM COMPFILE.
