@@ -7,12 +7,33 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TEST-FILE ASSIGN TO DD1.
+      *
+           SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS  WS-CTLCARD-STATUS.
+      *
+           SELECT ERROR-LOG-FILE ASSIGN TO ERRLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS  WS-ERRLOG-STATUS.
+      *
        DATA DIVISION.
        FILE SECTION.
        FD  TEST-FILE
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS.
        01  TEST-REC           PIC X(80).
+      *
+       FD  CONTROL-CARD-FILE RECORDING MODE F.
+       01  CONTROL-CARD-REC.
+           05  CC-DSNAME          PIC X(55).
+           05  FILLER             PIC X(25).
+      *
+       FD  ERROR-LOG-FILE RECORDING MODE F.
+       01  ERROR-LOG-REC.
+           05  ERR-DSNAME         PIC X(55).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  ERR-RC             PIC -9(9).
+           05  FILLER             PIC X(14) VALUE SPACES.
            EJECT
        WORKING-STORAGE SECTION.
 
@@ -20,6 +41,13 @@
            05  REC-NUM         PIC 9(10).
            05  FILLER          PIC X(70)        VALUE SPACES.
 
+       01 WS-CTLCARD-STATUS   PIC X(02) VALUE SPACES.
+       01 WS-ERRLOG-STATUS    PIC X(02) VALUE SPACES.
+       01 WS-CTLCARD-EOF-SW   PIC X(01) VALUE 'N'.
+           88 WS-CTLCARD-EOF            VALUE 'Y'.
+       01 WS-BATCH-MODE-SW    PIC X(01) VALUE 'N'.
+           88 WS-BATCH-MODE             VALUE 'Y'.
+       01 WS-ALLOC-FAIL-COUNT PIC 9(03) VALUE ZERO.
        01 WS-WORK-DSN PIC X(55) VALUE 'TTT.TTT.TTT'.
        01 WS-DYNAMIC-OPEN-AREA.
            05 FILE-NAME.
@@ -30,6 +58,9 @@
                10 FILLER PIC X(01) VALUE X'00'.
            05 FILE-PTR POINTER.
            05 RC PIC S9(9) BINARY VALUE ZERO.
+      *
+      * DEFAULT DSN TABLE - USED ONLY WHEN NO CONTROL-CARD FILE IS
+      * SUPPLIED, SO THE PROGRAM STILL RUNS THE WAY IT ALWAYS DID.
        01  FNAMES.
            05  FNAME-01             PIC X(55)    VALUE
                'Z80076.PS.TESTFILE.OUT01'.
@@ -46,30 +77,78 @@
            EJECT
        PROCEDURE DIVISION.
 
-           PERFORM
-           VARYING SUB FROM 1 BY 1 UNTIL SUB > 4
-               MOVE SPACE TO DSNAME
-               MOVE FNAME(SUB)              TO WS-WORK-DSN
-               STRING WS-WORK-DSN DELIMITED BY SPACE
-                   ')' DELIMITED BY SIZE
-                   INTO DSNAME
-               DISPLAY 'FILE-NAME = ' FILE-NAME
-               SET FILE-PTR TO ADDRESS OF FILE-NAME
-               CALL 'PUTENV' USING BY VALUE FILE-PTR RETURNING RC
-               IF RC NOT = 0
-               THEN
-                   MOVE RC     TO RETURN-CODE
-                   GOBACK
-               END-IF
-               OPEN OUTPUT TEST-FILE
+           PERFORM 010-OPEN-CONTROL-FILES.
+           PERFORM 020-OPEN-ERROR-LOG.
+
+           IF WS-BATCH-MODE
+               PERFORM 100-READ-CONTROL-CARD
+               PERFORM 200-PROCESS-ONE-DSN
+                   UNTIL WS-CTLCARD-EOF
+               CLOSE CONTROL-CARD-FILE
+           ELSE
                PERFORM
-               10 TIMES
-                   ADD 1 TO REC-NUM
-                   WRITE TEST-REC FROM OUTPUT-REC
+               VARYING SUB FROM 1 BY 1 UNTIL SUB > 4
+                   MOVE FNAME(SUB) TO WS-WORK-DSN
+                   PERFORM 300-ALLOCATE-AND-WRITE
                END-PERFORM
-               CLOSE TEST-FILE
-           END-PERFORM.
+           END-IF.
+
+           CLOSE ERROR-LOG-FILE.
 
-           MOVE 0           TO RETURN-CODE.
+           IF WS-ALLOC-FAIL-COUNT > 0
+               MOVE WS-ALLOC-FAIL-COUNT TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
 
            GOBACK.
+      *
+       010-OPEN-CONTROL-FILES.
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF WS-CTLCARD-STATUS = '00'
+               MOVE 'Y' TO WS-BATCH-MODE-SW
+           END-IF.
+      *
+       020-OPEN-ERROR-LOG.
+           OPEN OUTPUT ERROR-LOG-FILE.
+      *
+       100-READ-CONTROL-CARD.
+           READ CONTROL-CARD-FILE
+               AT END MOVE 'Y' TO WS-CTLCARD-EOF-SW.
+      *
+       200-PROCESS-ONE-DSN.
+           MOVE CC-DSNAME TO WS-WORK-DSN.
+           PERFORM 300-ALLOCATE-AND-WRITE.
+           PERFORM 100-READ-CONTROL-CARD.
+      *
+       300-ALLOCATE-AND-WRITE.
+      *
+      *    ALLOCATE ONE DSN AND WRITE 10 TEST RECORDS TO IT. A FAILED
+      *    ALLOCATION IS LOGGED AND SKIPPED SO THE REST OF THE BATCH
+      *    STILL RUNS INSTEAD OF ABORTING THE WHOLE JOB.
+      *
+           MOVE SPACE TO DSNAME.
+           STRING WS-WORK-DSN DELIMITED BY SPACE
+               ')' DELIMITED BY SIZE
+               INTO DSNAME.
+           DISPLAY 'FILE-NAME = ' FILE-NAME.
+           SET FILE-PTR TO ADDRESS OF FILE-NAME.
+           CALL 'PUTENV' USING BY VALUE FILE-PTR RETURNING RC.
+           IF RC NOT = 0
+               ADD 1 TO WS-ALLOC-FAIL-COUNT
+               PERFORM 310-WRITE-ERROR-LOG
+           ELSE
+               OPEN OUTPUT TEST-FILE
+               PERFORM 10 TIMES
+                   ADD 1 TO REC-NUM
+                   WRITE TEST-REC FROM OUTPUT-REC
+               END-PERFORM
+               CLOSE TEST-FILE
+           END-IF.
+      *
+       310-WRITE-ERROR-LOG.
+           IF WS-ERRLOG-STATUS = '00'
+               MOVE WS-WORK-DSN TO ERR-DSNAME
+               MOVE RC          TO ERR-RC
+               WRITE ERROR-LOG-REC
+           END-IF.
