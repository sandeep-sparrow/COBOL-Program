@@ -0,0 +1,342 @@
+      ******************************************************************
+      * Purpose: DAILY REPORT DISTRIBUTION UTILITY - READS A DIST-
+      *        : RIBUTION LIST OF RECIPIENT/REPORT/METHOD ENTRIES AND
+      *        : QUEUES COVIDCBL'S FINISHED OUTFILE AND CBCUSINV'S
+      *        : BATCH REPORT-FILE FOR EMAIL OR PRINT DELIVERY, SO
+      *        : NEITHER REPORT HAS TO BE HAND-CARRIED TO ITS READERS
+      *        : EVERY MORNING. THE ACTUAL MAIL/PRINT TRANSPORT IS
+      *        : SITE-SPECIFIC (MQ, SMTP GATEWAY, JES2 SPOOL) AND OUT
+      *        : OF SCOPE HERE - MAILQ/PRTQ ARE THE HAND-OFF INTERFACE
+      *        : A REAL TRANSPORT JOB WOULD PICK UP DOWNSTREAM, THE
+      *        : SAME ROLE GLFEED PLAYS FOR THE GENERAL LEDGER.
+      * Tectonics: COBC
+      ******************************************************************
+      *-----------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------*
+       PROGRAM-ID. DISTRPT.
+       AUTHOR. SANDEEP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT DIST-LIST-FILE ASSIGN TO DISTLST
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-DISTLST-STATUS.
+      *
+           SELECT COV-OUT-FILE ASSIGN TO COVOUT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-COV-STATUS.
+      *
+           SELECT CUS-RPT-FILE ASSIGN TO CUSRPT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-CUS-STATUS.
+      *
+           SELECT MAIL-QUEUE-FILE ASSIGN TO MAILQ
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-MAILQ-STATUS.
+      *
+           SELECT PRINT-QUEUE-FILE ASSIGN TO PRTQ
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-PRTQ-STATUS.
+      *
+           SELECT DIST-LOG-FILE ASSIGN TO DISTLOG
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-DISTLOG-STATUS.
+      *
+      *-----------------------*
+       DATA DIVISION.
+      *-----------------------*
+       FILE SECTION.
+      *
+      *    ONE LINE PER RECIPIENT/REPORT PAIRING - REPORT-CODE SELECTS
+      *    WHICH FINISHED REPORT TO SEND, METHOD SELECTS THE QUEUE.
+       FD  DIST-LIST-FILE RECORDING MODE F.
+       01  DIST-LIST-REC.
+           05  DIST-REPORT-CODE           PIC X(06).
+           05  FILLER                     PIC X(01).
+           05  DIST-RECIPIENT             PIC X(30).
+           05  FILLER                     PIC X(01).
+           05  DIST-METHOD                PIC X(01).
+           05  FILLER                     PIC X(41).
+      *
+      *    COVIDCBL'S OUT-FILE IS ONLY CHECKED FOR AVAILABILITY HERE -
+      *    NO SHARED COPYBOOK NEEDED FOR THAT, BUT COVIDBD IS PULLED
+      *    IN ANYWAY SO THE FD'S RECORD LENGTH MATCHES THE REAL FILE.
+       FD  COV-OUT-FILE RECORDING MODE F.
+       COPY COVIDBD.
+      *
+      *    CBCUSINV'S REPORT-FILE (RPTOUT) IS A PLAIN 132-BYTE REPORT
+      *    LINE - SAME LAYOUT AS REPORT-REC IN CDCUSINV.CBL.
+       FD  CUS-RPT-FILE RECORDING MODE F.
+       01  CUS-RPT-REC                    PIC X(132).
+      *
+      *    EMAIL HAND-OFF - ONE ROW PER RECIPIENT/REPORT QUEUED FOR
+      *    DELIVERY AS AN EMAIL ATTACHMENT.
+       FD  MAIL-QUEUE-FILE RECORDING MODE F.
+       01  MAIL-QUEUE-REC.
+           05  MQ-RECIPIENT               PIC X(30).
+           05  FILLER                     PIC X(01).
+           05  MQ-REPORT-CODE             PIC X(06).
+           05  FILLER                     PIC X(01).
+           05  MQ-ATTACHMENT-DSN          PIC X(08).
+           05  FILLER                     PIC X(01).
+           05  MQ-RUN-DATE                PIC 9(08).
+           05  FILLER                     PIC X(25).
+      *
+      *    PRINT HAND-OFF - ONE ROW PER RECIPIENT/REPORT QUEUED TO A
+      *    PRINT DESTINATION INSTEAD OF EMAIL.
+       FD  PRINT-QUEUE-FILE RECORDING MODE F.
+       01  PRINT-QUEUE-REC.
+           05  PQ-DESTINATION             PIC X(30).
+           05  FILLER                     PIC X(01).
+           05  PQ-REPORT-CODE             PIC X(06).
+           05  FILLER                     PIC X(01).
+           05  PQ-SOURCE-DSN              PIC X(08).
+           05  FILLER                     PIC X(01).
+           05  PQ-RUN-DATE                PIC 9(08).
+           05  FILLER                     PIC X(25).
+      *
+      *    ONE LINE PER DISTRIBUTION-LIST ENTRY RECORDING WHAT
+      *    HAPPENED TO IT - QUEUED, OR SKIPPED AND WHY - SO A MISSING
+      *    DELIVERY IS SOMETHING OPERATIONS CAN SEE, NOT GUESS AT.
+       FD  DIST-LOG-FILE RECORDING MODE F.
+       01  DIST-LOG-REC                   PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-TODAY-DATE                  PIC 9(08).
+      *
+       01  WS-DISTLST-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-COV-STATUS                  PIC X(02) VALUE SPACES.
+       01  WS-CUS-STATUS                  PIC X(02) VALUE SPACES.
+       01  WS-MAILQ-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-PRTQ-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-DISTLOG-STATUS              PIC X(02) VALUE SPACES.
+      *
+      *    EACH SOURCE REPORT IS OPTIONAL FROM THE DISTRIBUTION
+      *    UTILITY'S POINT OF VIEW - IF THE PROGRAM THAT PRODUCES IT
+      *    HASN'T RUN YET, THAT REPORT'S DELIVERIES ARE SKIPPED AND
+      *    LOGGED RATHER THAN THE WHOLE RUN ABENDING, THE SAME
+      *    TOLERANCE EODSUM USES FOR ITS OWN OPTIONAL SOURCES.
+       01  WS-COV-AVAIL-SW                PIC X(01) VALUE 'Y'.
+           88  WS-COV-AVAIL                         VALUE 'Y'.
+       01  WS-CUS-AVAIL-SW                PIC X(01) VALUE 'Y'.
+           88  WS-CUS-AVAIL                         VALUE 'Y'.
+      *
+       01  WS-DISTLST-EOF-SW              PIC X(01) VALUE 'N'.
+           88  WS-DISTLST-EOF                       VALUE 'Y'.
+      *
+       01  WS-QUEUED-COUNT                PIC 9(05) VALUE ZEROES.
+       01  WS-SKIPPED-COUNT               PIC 9(05) VALUE ZEROES.
+      *
+       01  DIST-LOG-DETAIL-REC.
+           05  DL-REPORT-CODE             PIC X(06).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  DL-RECIPIENT               PIC X(30).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  DL-ACTION                  PIC X(10).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  DL-REASON                  PIC X(30).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+      *
+       01  DIST-LOG-TOTAL-REC.
+           05  FILLER                     PIC X(20) VALUE
+               'DELIVERIES QUEUED: '.
+           05  DT-QUEUED                  PIC ZZZZ9.
+           05  FILLER                     PIC X(12) VALUE
+               '  SKIPPED: '.
+           05  DT-SKIPPED                 PIC ZZZZ9.
+           05  FILLER                     PIC X(35) VALUE SPACES.
+      *
+      * SHARED ERROR-MESSAGE LAYOUT USED BY EVERY FILE-I/O PROGRAM
+       COPY ERRHAND.
+      *
+      *-----------------------*
+       PROCEDURE DIVISION.
+      *-----------------------*
+       000-MAIN.
+      *
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+      *
+           DISPLAY '************REPORT DISTRIBUTION*****************'.
+      *
+           PERFORM 100-OPEN-FILES.
+      *
+           PERFORM 200-PROCESS-DISTRIBUTION-LIST
+               UNTIL WS-DISTLST-EOF.
+      *
+           PERFORM 350-WRITE-LOG-TOTALS.
+      *
+           PERFORM 400-CLOSE-FILES.
+      *
+           STOP RUN.
+      *
+       100-OPEN-FILES.
+      *
+           OPEN INPUT  DIST-LIST-FILE.
+           IF WS-DISTLST-STATUS NOT = ZEROES
+              MOVE 'Error opening file DISTLST'  TO WS-ERR-MSG
+              MOVE WS-DISTLST-STATUS             TO WS-ERR-CDE
+              MOVE '100-OPEN-FILES'              TO WS-ERR-PROC
+              PERFORM 900-ERR-HANDLING
+           END-IF.
+      *
+           OPEN INPUT  COV-OUT-FILE.
+           IF WS-COV-STATUS NOT = ZEROES
+              MOVE 'N' TO WS-COV-AVAIL-SW
+           ELSE
+              CLOSE COV-OUT-FILE
+           END-IF.
+      *
+           OPEN INPUT  CUS-RPT-FILE.
+           IF WS-CUS-STATUS NOT = ZEROES
+              MOVE 'N' TO WS-CUS-AVAIL-SW
+           ELSE
+              CLOSE CUS-RPT-FILE
+           END-IF.
+      *
+           OPEN OUTPUT MAIL-QUEUE-FILE.
+           IF WS-MAILQ-STATUS NOT = ZEROES
+              MOVE 'Error opening file MAILQ'    TO WS-ERR-MSG
+              MOVE WS-MAILQ-STATUS               TO WS-ERR-CDE
+              MOVE '100-OPEN-FILES'              TO WS-ERR-PROC
+              PERFORM 900-ERR-HANDLING
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-QUEUE-FILE.
+           IF WS-PRTQ-STATUS NOT = ZEROES
+              MOVE 'Error opening file PRTQ'     TO WS-ERR-MSG
+              MOVE WS-PRTQ-STATUS                TO WS-ERR-CDE
+              MOVE '100-OPEN-FILES'              TO WS-ERR-PROC
+              PERFORM 900-ERR-HANDLING
+           END-IF.
+      *
+           OPEN OUTPUT DIST-LOG-FILE.
+           IF WS-DISTLOG-STATUS NOT = ZEROES
+              MOVE 'Error opening file DISTLOG'  TO WS-ERR-MSG
+              MOVE WS-DISTLOG-STATUS             TO WS-ERR-CDE
+              MOVE '100-OPEN-FILES'              TO WS-ERR-PROC
+              PERFORM 900-ERR-HANDLING
+           END-IF.
+      *
+       200-PROCESS-DISTRIBUTION-LIST.
+      *
+           READ DIST-LIST-FILE
+               AT END
+                   SET WS-DISTLST-EOF TO TRUE
+               NOT AT END
+                   PERFORM 210-DISPATCH-ENTRY
+           END-READ.
+      *
+       210-DISPATCH-ENTRY.
+      *
+           EVALUATE DIST-REPORT-CODE
+               WHEN 'COVID'
+                   IF WS-COV-AVAIL
+                       PERFORM 300-QUEUE-DELIVERY
+                   ELSE
+                       MOVE 'REPORT NOT YET RUN' TO WS-ERR-MSG
+                       PERFORM 250-LOG-SKIPPED
+                   END-IF
+               WHEN 'CUSINV'
+                   IF WS-CUS-AVAIL
+                       PERFORM 300-QUEUE-DELIVERY
+                   ELSE
+                       MOVE 'REPORT NOT YET RUN' TO WS-ERR-MSG
+                       PERFORM 250-LOG-SKIPPED
+                   END-IF
+               WHEN OTHER
+                   MOVE 'UNKNOWN REPORT CODE' TO WS-ERR-MSG
+                   PERFORM 250-LOG-SKIPPED
+           END-EVALUATE.
+      *
+       250-LOG-SKIPPED.
+      *
+           ADD 1 TO WS-SKIPPED-COUNT.
+           MOVE DIST-REPORT-CODE TO DL-REPORT-CODE.
+           MOVE DIST-RECIPIENT   TO DL-RECIPIENT.
+           MOVE 'SKIPPED'        TO DL-ACTION.
+           MOVE WS-ERR-MSG (1:30)  TO DL-REASON.
+           WRITE DIST-LOG-REC FROM DIST-LOG-DETAIL-REC.
+      *
+      *    ROUTES TO THE MAIL OR PRINT QUEUE BASED ON DIST-METHOD -
+      *    'E' FOR EMAIL, 'P' FOR PRINT. AN UNRECOGNISED METHOD IS
+      *    LOGGED AND SKIPPED RATHER THAN GUESSED AT.
+       300-QUEUE-DELIVERY.
+      *
+           EVALUATE DIST-METHOD
+               WHEN 'E'
+                   PERFORM 310-WRITE-MAILQ-ENTRY
+                   PERFORM 330-LOG-QUEUED
+               WHEN 'P'
+                   PERFORM 320-WRITE-PRTQ-ENTRY
+                   PERFORM 330-LOG-QUEUED
+               WHEN OTHER
+                   MOVE 'UNKNOWN DELIVERY METHOD' TO WS-ERR-MSG
+                   PERFORM 250-LOG-SKIPPED
+           END-EVALUATE.
+      *
+       310-WRITE-MAILQ-ENTRY.
+      *
+           MOVE DIST-RECIPIENT   TO MQ-RECIPIENT.
+           MOVE DIST-REPORT-CODE TO MQ-REPORT-CODE.
+           MOVE WS-TODAY-DATE    TO MQ-RUN-DATE.
+           EVALUATE DIST-REPORT-CODE
+               WHEN 'COVID'
+                   MOVE 'COVOUT'  TO MQ-ATTACHMENT-DSN
+               WHEN 'CUSINV'
+                   MOVE 'RPTOUT'  TO MQ-ATTACHMENT-DSN
+           END-EVALUATE.
+           WRITE MAIL-QUEUE-REC.
+      *
+       320-WRITE-PRTQ-ENTRY.
+      *
+           MOVE DIST-RECIPIENT   TO PQ-DESTINATION.
+           MOVE DIST-REPORT-CODE TO PQ-REPORT-CODE.
+           MOVE WS-TODAY-DATE    TO PQ-RUN-DATE.
+           EVALUATE DIST-REPORT-CODE
+               WHEN 'COVID'
+                   MOVE 'COVOUT'  TO PQ-SOURCE-DSN
+               WHEN 'CUSINV'
+                   MOVE 'RPTOUT'  TO PQ-SOURCE-DSN
+           END-EVALUATE.
+           WRITE PRINT-QUEUE-REC.
+      *
+       330-LOG-QUEUED.
+      *
+           ADD 1 TO WS-QUEUED-COUNT.
+           MOVE DIST-REPORT-CODE TO DL-REPORT-CODE.
+           MOVE DIST-RECIPIENT   TO DL-RECIPIENT.
+           MOVE 'QUEUED'         TO DL-ACTION.
+           IF DIST-METHOD = 'E'
+               MOVE 'EMAIL'      TO DL-REASON
+           ELSE
+               MOVE 'PRINT'      TO DL-REASON
+           END-IF.
+           WRITE DIST-LOG-REC FROM DIST-LOG-DETAIL-REC.
+      *
+       350-WRITE-LOG-TOTALS.
+      *
+           MOVE WS-QUEUED-COUNT  TO DT-QUEUED.
+           MOVE WS-SKIPPED-COUNT TO DT-SKIPPED.
+           WRITE DIST-LOG-REC FROM DIST-LOG-TOTAL-REC.
+      *
+       400-CLOSE-FILES.
+           CLOSE DIST-LIST-FILE.
+           CLOSE MAIL-QUEUE-FILE.
+           CLOSE PRINT-QUEUE-FILE.
+           CLOSE DIST-LOG-FILE.
+      *
+       900-ERR-HANDLING.
+           DISPLAY '********************************'.
+           DISPLAY '  ERROR HANDLING REPORT '.
+           DISPLAY '********************************'.
+           DISPLAY '  ' WS-ERR-MSG.
+           DISPLAY '  ' WS-ERR-CDE.
+           DISPLAY '  ' WS-ERR-PROC.
+           DISPLAY '********************************'.
+           CALL 'ERRLOG' USING WS-ERR-MSG WS-ERR-CDE WS-ERR-PROC.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+      *
