@@ -0,0 +1,22 @@
+//DISTRIB  JOB (ACCT),'REPORT DISTRIBUTION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DISTRIB RUNS DISTRPT AGAINST TODAY'S FINISHED COVIDCBL OUTFILE
+//* AND CBCUSINV BATCH REPORT-FILE, QUEUEING EACH ENTRY ON THE
+//* SITE'S DISTRIBUTION LIST (DISTLST) TO EITHER THE EMAIL HAND-OFF
+//* (MAILQ) OR THE PRINT HAND-OFF (PRTQ). THIS IS DELIBERATELY NOT
+//* CHAINED INTO DAILYRUN.JCL - COVIDCBL AND CBCUSINV ARE RUN ON
+//* SEPARATE SCHEDULES (CBCUSINV IS EXEC SQL/DB2 AND ISN'T PART OF
+//* THE NIGHTLY BATCH CHAIN AT ALL) - SO DISTRIB IS RUN ON ITS OWN
+//* ONCE BOTH SOURCE REPORTS FOR THE DAY ARE AVAILABLE. A REPORT
+//* WHOSE PROGRAM HASN'T RUN YET IS SKIPPED AND LOGGED TO DISTLOG
+//* RATHER THAN FAILING THE WHOLE DISTRIBUTION RUN.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DISTRPT
+//DISTLST  DD DSN=PROD.DIST.DISTLIST,DISP=SHR
+//COVOUT   DD DSN=PROD.COVID.OUTFILE,DISP=SHR
+//CUSRPT   DD DSN=PROD.CUSINV.RPTOUT,DISP=SHR
+//MAILQ    DD DSN=PROD.DIST.MAILQ,DISP=(NEW,CATLG,DELETE)
+//PRTQ     DD DSN=PROD.DIST.PRTQ,DISP=(NEW,CATLG,DELETE)
+//DISTLOG  DD DSN=PROD.DIST.DISTLOG,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
