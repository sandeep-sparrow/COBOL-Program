@@ -0,0 +1,61 @@
+      *----------------------------------------------------------------*
+      * DEDRATES - Shared trade-deduction rate table used by STKCBL,
+      *            CALC1002 and IGSLDeduction so the brokerage/STT/
+      *            transaction-charge/GST rates are maintained in one
+      *            place instead of being hard-coded in three programs.
+      *----------------------------------------------------------------*
+       01  WS-DEDUCTION-RATES.
+           05  WS-BRKG-RATE           PIC 9V9(07) VALUE 0.0005000.
+           05  WS-TXN-CRG-RATE        PIC 9V9(07) VALUE 0.0000305.
+           05  WS-STT-RATE            PIC 9V9(07) VALUE 0.0001260.
+           05  WS-STAMP-DUTY-RATE     PIC 9(01)   VALUE 5.
+           05  WS-GST-RATE            PIC 9V99    VALUE 0.18.
+      *
+      *----------------------------------------------------------------*
+      * BROKERAGE-PLAN-TABLE - per-account brokerage plan, looked up by
+      * a 3-character plan code carried on the input record/screen so
+      * the same three programs can price flat-fee, percentage and
+      * zero-brokerage (high-volume) client accounts instead of
+      * applying WS-BRKG-RATE to every trade the same way. 'XXX' is
+      * the default/unknown-plan fallback and prices the same as 'STD'.
+      *----------------------------------------------------------------*
+       01  BROKERAGE-PLAN-VALUES.
+           05  FILLER  PIC X(18) VALUE 'STDP00005000000000'.
+           05  FILLER  PIC X(18) VALUE 'FLTF00000000002000'.
+           05  FILLER  PIC X(18) VALUE 'ZROZ00000000000000'.
+           05  FILLER  PIC X(18) VALUE 'XXXP00005000000000'.
+      *
+       01  BROKERAGE-PLAN-TABLE REDEFINES BROKERAGE-PLAN-VALUES.
+           05  PLAN-ENTRY OCCURS 4 TIMES INDEXED BY PLAN-IDX.
+               10  PLAN-CODE          PIC X(03).
+               10  PLAN-TYPE          PIC X(01).
+      *            PLAN-TYPE 'P' = PERCENTAGE OF BUY AMOUNT (PLAN-RATE)
+      *            PLAN-TYPE 'F' = FLAT FEE PER TRADE (PLAN-FLAT-AMT)
+      *            PLAN-TYPE 'Z' = ZERO BROKERAGE (HIGH-VOLUME CLIENT)
+               10  PLAN-RATE          PIC 9V9(07).
+               10  PLAN-FLAT-AMT      PIC 9(04)V99.
+      *
+      *----------------------------------------------------------------*
+      * GST-CATEGORY-TABLE - GST rate and taxable base looked up by a
+      * 2-character instrument/charge-category code, since GST base
+      * composition (which charges are taxed) and rate differ by
+      * instrument type (equity vs. derivatives) and change over time,
+      * instead of every program hardcoding
+      * (BROKERAGE-CHARGE + TRANSACTION-CHARGE) * 0.18. 'XX' is the
+      * default/unknown-category fallback and taxes the same base/rate
+      * as 'EQ' did before this table existed.
+      *----------------------------------------------------------------*
+       01  GST-CATEGORY-VALUES.
+           05  FILLER  PIC X(09) VALUE 'EQ018YYNN'.
+           05  FILLER  PIC X(09) VALUE 'DR018YYYN'.
+           05  FILLER  PIC X(09) VALUE 'XX018YYNN'.
+      *
+       01  GST-CATEGORY-TABLE REDEFINES GST-CATEGORY-VALUES.
+           05  GST-CAT-ENTRY OCCURS 3 TIMES INDEXED BY GST-CAT-IDX.
+               10  GST-CAT-CODE           PIC X(02).
+               10  GST-CAT-RATE           PIC 9V99.
+               10  GST-CAT-BASE-BRKG      PIC X(01).
+               10  GST-CAT-BASE-TXN       PIC X(01).
+               10  GST-CAT-BASE-STT       PIC X(01).
+               10  GST-CAT-BASE-STAMP     PIC X(01).
+      *
