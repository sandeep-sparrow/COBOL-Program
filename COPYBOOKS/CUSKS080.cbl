@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------*
+      * CUSKS080 - Named-field layout for the 74-byte data portion of
+      *            the CUSKS080 VSAM customer record (CUSKS080-KEY is
+      *            the 6-byte record key and stays in each program's
+      *            own FD). Shared by CBLVSMC1 and any new customer
+      *            maintenance/reporting program so customer data is
+      *            no longer read as an undifferentiated PIC X(74)
+      *            string. Field positions/total width are unchanged
+      *            from the original blob so existing reference
+      *            modification against CUSKS080-DATA (e.g. the
+      *            SELECT-CRITERIA field filter in CBLVSMC1) keeps
+      *            working without any offset changes.
+      *----------------------------------------------------------------*
+       05  CUSKS080-DATA.
+           10  CUS-FNAME              PIC X(15).
+           10  CUS-LNAME              PIC X(15).
+           10  CUS-ADDR-LINE1         PIC X(20).
+           10  CUS-CITY               PIC X(12).
+           10  CUS-STATE              PIC X(02).
+           10  CUS-ZIP                PIC X(05).
+           10  CUS-ACCT-STATUS        PIC X(01).
+               88  CUS-ACCT-ACTIVE               VALUE 'A'.
+               88  CUS-ACCT-CLOSED               VALUE 'C'.
+           10  FILLER                 PIC X(04).
+      *
