@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * DEDTOT - Month-to-date/year-to-date deduction totals record,
+      *          one record per year, shared by STKCBL and CALC1002 so
+      *          both programs accumulate into the same running totals.
+      *----------------------------------------------------------------*
+       01  DEDTOT-RECORD.
+           05  DEDTOT-YEAR             PIC 9(02).
+           05  DEDTOT-YTD-TOTAL        PIC 9(09)V99.
+           05  DEDTOT-MONTHLY OCCURS 12 TIMES.
+               10  DEDTOT-MTD-TOTAL    PIC 9(07)V99.
+           05  FILLER                  PIC X(20).
+      *
