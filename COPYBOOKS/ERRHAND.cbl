@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * ERRHAND - Shared error-message layout used by every file-I/O
+      *           program (BNKACC, STKCBL, CALC1002, COVIDCBL,
+      *           CBLVSMC1) so a file-status failure is described the
+      *           same way everywhere and can be handed to the ERRLOG
+      *           CALLable logging program with CALL 'ERRLOG' USING
+      *           WS-ERR-MSG, WS-ERR-CDE, WS-ERR-PROC.
+      *----------------------------------------------------------------*
+       01  WS-ERR-MSG                 PIC X(40).
+       01  WS-ERR-CDE                 PIC X(02).
+       01  WS-ERR-PROC                PIC X(20).
