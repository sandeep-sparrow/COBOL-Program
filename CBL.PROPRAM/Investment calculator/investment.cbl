@@ -11,43 +11,249 @@
        ENVIRONMENT DIVISION.
       *
        INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT SCHEDULE-FILE ASSIGN TO SCHEDOUT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-SCHEDULE-STATUS.
+      *
+      *    LOAN/EMI AMORTIZATION SCHEDULE - SIBLING OUTPUT TO SCHEDOUT,
+      *    WRITTEN BY THE NEW 150-CALCULATE-LOAN-EMI MODE ONLY.
+           SELECT AMORT-FILE ASSIGN TO AMORTOUT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-AMORT-STATUS.
+      *
+      *    BATCHIN IS ONLY OPENED WHEN PARM='BATCH' IS PASSED - SEE
+      *    005-PARSE-PARM - SO AN UNATTENDED SCHEDULER CAN DRIVE THIS
+      *    PROGRAM FROM A FILE OF REQUESTS INSTEAD OF SOMEONE SITTING
+      *    AT A TERMINAL ANSWERING THE ACCEPT PROMPTS BELOW.
+           SELECT BATCH-INPUT-FILE ASSIGN TO BATCHIN
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-BATCHIN-STATUS.
       *
        DATA DIVISION.
       *
        FILE SECTION.
+      *
+       FD  SCHEDULE-FILE RECORDING MODE F.
+       01  SCHEDULE-REC.
+           05  SCH-YEAR               PIC 99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  SCH-RATE               PIC Z9.9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  SCH-FUTURE-VALUE       PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                 PIC X(40).
+      *
+      *    ONE LINE PER MONTH - OPENING BALANCE, EMI, INTEREST/
+      *    PRINCIPAL SPLIT AND CLOSING BALANCE.
+       FD  AMORT-FILE RECORDING MODE F.
+       01  AMORT-REC.
+           05  AMORT-MONTH            PIC 999.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  AMORT-EMI              PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  AMORT-INTEREST         PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  AMORT-PRINCIPAL        PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  AMORT-BALANCE          PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                 PIC X(21) VALUE SPACES.
+      *
+      *    ONE CALCULATION REQUEST PER RECORD - UP TO BATCH-MAX-YEARS
+      *    YEARLY RATES, MATCHING THE SAME INVESTMENT-AMOUNT/NO-OF-YEARS
+      *    /RATE-ENTRY VALUES 110-GET-USER-VALUES OTHERWISE PROMPTS FOR.
+       FD  BATCH-INPUT-FILE RECORDING MODE F.
+       01  BATCH-REC.
+           05  BATCH-INVESTMENT-AMOUNT    PIC 9(05).
+           05  BATCH-NO-OF-YEARS          PIC 9(02).
+           05  BATCH-RATE-ENTRY OCCURS 10 TIMES
+                                          PIC 99V9.
+           05  FILLER                     PIC X(33).
       *
        WORKING-STORAGE SECTION.
+      *
+       01  WS-SCHEDULE-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-AMORT-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-BATCHIN-STATUS          PIC X(02) VALUE SPACES.
+      *
+       01  WS-RUN-MODE-SW             PIC X(01) VALUE 'I'.
+           88  WS-BATCH-MODE                    VALUE 'B'.
+       01  WS-BATCHIN-EOF-SW          PIC X(01) VALUE 'N'.
+           88  WS-BATCHIN-EOF                   VALUE 'Y'.
       *
        01  USER-ENTERED.
            05 INVESTMENT-AMOUNT      PIC 99999.
            05 NO-OF-YEARS            PIC 99.
            05 NUMBER-ENTERED         PIC 9             VALUE 1.
-           05 YEARLY-INTEREST-RATE   PIC 99V9.
+      *
+       01  YEARLY-RATE-TABLE.
+           05  RATE-ENTRY OCCURS 99 TIMES
+                          INDEXED BY RT-IDX  PIC 99V9.
       *
        01  WORK-FIELDS.
            05 FUTURE-VALUE           PIC 9(7)V99.
            05 YEAR-COUNTER           PIC 999.
            05 EDITED-FUTURE-VALUE    PIC Z,ZZZ,ZZZ.99.
       *
-       PROCEDURE DIVISION.
+      *    LOAN/EMI AMORTIZATION - SAME YEARLY-INTEREST-RATE-STYLE
+      *    INPUT CONVENTION AS THE FUTURE-VALUE PATH ABOVE (ANNUAL
+      *    RATE ENTERED AS A PERCENT, e.g. 12.50), BUT COMPOUNDED
+      *    MONTHLY OVER THE LOAN TERM INSTEAD OF YEARLY.
+       01  LOAN-ENTERED.
+           05 LOAN-PRINCIPAL         PIC 9(07)V99.
+           05 ANNUAL-INTEREST-RATE   PIC 99V99.
+           05 TERM-IN-MONTHS         PIC 999.
+      *
+       01  LOAN-WORK-FIELDS.
+           05 WS-MONTHLY-RATE        PIC 9(01)V9(6).
+           05 WS-RATE-FACTOR         PIC 9(04)V9(6).
+           05 WS-EMI-NUMERATOR       PIC 9(07)V9(6).
+           05 WS-EMI-DENOMINATOR     PIC 9(04)V9(6).
+           05 EMI-AMOUNT             PIC 9(07)V99.
+           05 EDITED-EMI-AMOUNT      PIC Z,ZZZ,ZZZ.99.
+           05 MONTH-COUNTER          PIC 999.
+           05 WS-OPENING-BALANCE     PIC 9(07)V99.
+           05 WS-INTEREST-PORTION    PIC 9(07)V99.
+           05 WS-PRINCIPAL-PORTION   PIC 9(07)V99.
+           05 WS-CLOSING-BALANCE     PIC 9(07)V99.
+           05 WS-EMI-VALID-SW        PIC X(01) VALUE 'Y'.
+              88 WS-EMI-VALID                  VALUE 'Y'.
+           05 WS-BATCH-RATES-VALID-SW PIC X(01) VALUE 'Y'.
+              88 WS-BATCH-RATES-VALID           VALUE 'Y'.
+      *
+       LINKAGE SECTION.
+      *
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH          PIC S9(4) COMP.
+           05  LS-PARM-DATA            PIC X(30).
+      *
+       PROCEDURE DIVISION USING LS-PARM-AREA.
        000-CALCULATE-FUTURE-VALUE.
       *
             DISPLAY "HELLO WORLD!!! - THIS IS"
             DISPLAY "INTERACTIVE COBOL PROGRAM TO CALCULATE".
             DISPLAY "FUTURE VALUE ON INVESTMENT AMOUNT".
       *
-            PERFORM 100-CALCULATE-FUTURE-VALUE
-               UNTIL NUMBER-ENTERED = 0.
+            PERFORM 005-PARSE-PARM.
+            PERFORM 050-OPEN-FILES.
+      *
+            IF WS-BATCH-MODE
+                PERFORM 070-OPEN-BATCH-INPUT
+                PERFORM 200-BATCH-CALCULATE-FUTURE-VALUE
+                   UNTIL WS-BATCHIN-EOF
+                PERFORM 075-CLOSE-BATCH-INPUT
+            ELSE
+                PERFORM 100-CALCULATE-FUTURE-VALUE
+                   UNTIL NUMBER-ENTERED = 0
+            END-IF.
+      *
+            PERFORM 060-CLOSE-FILES.
       *
             DISPLAY "END OF SESSION".
       *
             STOP RUN.
+      *
+      *    NO PARM (INTERACTIVE, THE DEFAULT) LEAVES WS-RUN-MODE-SW AT
+      *    'I'. PARM='BATCH' SWITCHES TO READING BATCHIN INSTEAD OF
+      *    PROMPTING THE OPERATOR.
+       005-PARSE-PARM.
+      *
+               IF LS-PARM-LENGTH > 0
+                  AND LS-PARM-DATA (1:5) = 'BATCH'
+                  MOVE 'B' TO WS-RUN-MODE-SW
+               END-IF.
+      *
+       050-OPEN-FILES.
+      *
+               OPEN OUTPUT SCHEDULE-FILE.
+               IF WS-SCHEDULE-STATUS NOT = ZEROES
+                  DISPLAY 'ERROR OPENING SCHEDOUT - STATUS '
+                          WS-SCHEDULE-STATUS
+                  STOP RUN
+               END-IF.
+      *
+               OPEN OUTPUT AMORT-FILE.
+               IF WS-AMORT-STATUS NOT = ZEROES
+                  DISPLAY 'ERROR OPENING AMORTOUT - STATUS '
+                          WS-AMORT-STATUS
+                  STOP RUN
+               END-IF.
+      *
+       060-CLOSE-FILES.
+      *
+               CLOSE SCHEDULE-FILE.
+               CLOSE AMORT-FILE.
+      *
+       070-OPEN-BATCH-INPUT.
+      *
+               OPEN INPUT BATCH-INPUT-FILE.
+               IF WS-BATCHIN-STATUS NOT = ZEROES
+                  DISPLAY 'ERROR OPENING BATCHIN - STATUS '
+                          WS-BATCHIN-STATUS
+                  SET WS-BATCHIN-EOF TO TRUE
+               END-IF.
+      *
+       075-CLOSE-BATCH-INPUT.
+      *
+               CLOSE BATCH-INPUT-FILE.
+      *
+      *    RE-USES 120-CALCULATE-NXT-FV/130-WRITE-SCHEDULE-LINE - THE
+      *    SAME PER-YEAR COMPOUNDING LOGIC THE INTERACTIVE PATH USES -
+      *    SO A BATCH RUN AND AN INTERACTIVE RUN PRODUCE IDENTICAL
+      *    SCHEDULE-FILE OUTPUT FOR THE SAME INPUTS.
+       200-BATCH-CALCULATE-FUTURE-VALUE.
+      *
+               READ BATCH-INPUT-FILE
+                   AT END
+                       SET WS-BATCHIN-EOF TO TRUE
+                   NOT AT END
+                       IF BATCH-NO-OF-YEARS > 10
+                          DISPLAY 'SKIPPING BATCH RECORD - NO-OF-YEARS '
+                                  'EXCEEDS BATCH MAXIMUM OF 10'
+                       ELSE
+                       IF NOT (BATCH-INVESTMENT-AMOUNT IS NUMERIC
+                          AND BATCH-INVESTMENT-AMOUNT > ZERO
+                          AND BATCH-NO-OF-YEARS IS NUMERIC
+                          AND BATCH-NO-OF-YEARS > ZERO)
+                          DISPLAY 'SKIPPING BATCH RECORD - INVESTMENT '
+                             'AMOUNT/NO-OF-YEARS NOT VALID NUMERIC'
+                       ELSE
+                          MOVE BATCH-INVESTMENT-AMOUNT
+                                                  TO INVESTMENT-AMOUNT
+                          MOVE BATCH-NO-OF-YEARS TO NO-OF-YEARS
+                          MOVE 'Y' TO WS-BATCH-RATES-VALID-SW
+                          PERFORM VARYING YEAR-COUNTER FROM 1 BY 1
+                             UNTIL YEAR-COUNTER > NO-OF-YEARS
+                             IF BATCH-RATE-ENTRY (YEAR-COUNTER)
+                                   IS NOT NUMERIC
+                                MOVE 'N' TO WS-BATCH-RATES-VALID-SW
+                             END-IF
+                             MOVE BATCH-RATE-ENTRY (YEAR-COUNTER)
+                                         TO RATE-ENTRY (YEAR-COUNTER)
+                          END-PERFORM
+                          IF WS-BATCH-RATES-VALID
+                             MOVE INVESTMENT-AMOUNT TO FUTURE-VALUE
+                             MOVE 1 TO YEAR-COUNTER
+                             PERFORM 120-CALCULATE-NXT-FV
+                                UNTIL YEAR-COUNTER > NO-OF-YEARS
+                             MOVE FUTURE-VALUE TO EDITED-FUTURE-VALUE
+                             DISPLAY "FUTURE VALUE = "
+                                     EDITED-FUTURE-VALUE
+                          ELSE
+                             DISPLAY 'SKIPPING BATCH RECORD - A RATE '
+                                'ENTRY IS NOT VALID NUMERIC'
+                          END-IF
+                       END-IF
+                       END-IF
+               END-READ.
       *
        100-CALCULATE-FUTURE-VALUE.
       *
             DISPLAY "-------------------------------------------------".
             DISPLAY "TO END THE PROGRAM, ENTER 0.".
             DISPLAY "TO PERFORM ANOTHER CALCUALTION, ENTER 1.".
+            DISPLAY "TO CALCULATE A LOAN EMI, ENTER 2.".
             ACCEPT NUMBER-ENTERED.
             DISPLAY "-------------------------------------------------".
       *
@@ -58,7 +264,11 @@
                    PERFORM 120-CALCULATE-NXT-FV
                        UNTIL YEAR-COUNTER > NO-OF-YEARS
                    MOVE FUTURE-VALUE TO EDITED-FUTURE-VALUE
-                   DISPLAY "FUTURE VALUE = " EDITED-FUTURE-VALUE.
+                   DISPLAY "FUTURE VALUE = " EDITED-FUTURE-VALUE
+               END-IF.
+               IF NUMBER-ENTERED = 2
+                   PERFORM 150-CALCULATE-LOAN-EMI
+               END-IF.
       *
        110-GET-USER-VALUES.
       *
@@ -66,14 +276,104 @@
                ACCEPT INVESTMENT-AMOUNT.
                DISPLAY 'ENTER NUMBER OF YEAR (XX).'.
                ACCEPT NO-OF-YEARS.
-               DISPLAY 'ENTER YEARLY INTEREST RATE (XX.X).'.
-               ACCEPT YEARLY-INTEREST-RATE.
+               PERFORM VARYING YEAR-COUNTER FROM 1 BY 1
+                   UNTIL YEAR-COUNTER > NO-OF-YEARS
+                   DISPLAY 'ENTER INTEREST RATE FOR YEAR ' YEAR-COUNTER
+                           ' (XX.X).'
+                   ACCEPT RATE-ENTRY (YEAR-COUNTER)
+               END-PERFORM.
       *
        120-CALCULATE-NXT-FV.
       *
                COMPUTE FUTURE-VALUE ROUNDED =
                    FUTURE-VALUE +
-                       (FUTURE-VALUE * YEARLY-INTEREST-RATE)/100.
+                       (FUTURE-VALUE * RATE-ENTRY (YEAR-COUNTER))/100.
+               PERFORM 130-WRITE-SCHEDULE-LINE.
                ADD 1 TO YEAR-COUNTER.
+      *
+       130-WRITE-SCHEDULE-LINE.
+      *
+               IF WS-SCHEDULE-STATUS = '00'
+                   MOVE YEAR-COUNTER               TO SCH-YEAR
+                   MOVE RATE-ENTRY (YEAR-COUNTER)   TO SCH-RATE
+                   MOVE FUTURE-VALUE                TO SCH-FUTURE-VALUE
+                   WRITE SCHEDULE-REC
+               END-IF.
+      *
+       150-CALCULATE-LOAN-EMI.
+      *
+               PERFORM 160-GET-LOAN-VALUES.
+               PERFORM 170-CALCULATE-EMI.
+               IF WS-EMI-VALID
+                  MOVE EMI-AMOUNT TO EDITED-EMI-AMOUNT
+                  DISPLAY "MONTHLY EMI = " EDITED-EMI-AMOUNT
+                  MOVE LOAN-PRINCIPAL TO WS-OPENING-BALANCE
+                  PERFORM VARYING MONTH-COUNTER FROM 1 BY 1
+                      UNTIL MONTH-COUNTER > TERM-IN-MONTHS
+                      PERFORM 180-WRITE-AMORT-SCHEDULE-LINE
+                  END-PERFORM
+               ELSE
+                  DISPLAY 'EMI NOT CALCULATED - RATE/TERM OUT OF RANGE'
+               END-IF.
+      *
+       160-GET-LOAN-VALUES.
+      *
+               DISPLAY 'ENTER LOAN PRINCIPAL (XXXXXXX.XX).'.
+               ACCEPT LOAN-PRINCIPAL.
+               DISPLAY 'ENTER ANNUAL INTEREST RATE (XX.XX).'.
+               ACCEPT ANNUAL-INTEREST-RATE.
+               DISPLAY 'ENTER TERM IN MONTHS (XXX).'.
+               ACCEPT TERM-IN-MONTHS.
+      *
+      *    STANDARD REDUCING-BALANCE EMI FORMULA -
+      *    EMI = P * r * (1+r)**n / ((1+r)**n - 1), WHERE r IS THE
+      *    MONTHLY RATE (ANNUAL RATE / 12 / 100) AND n IS THE TERM
+      *    IN MONTHS.
+       170-CALCULATE-EMI.
+      *
+               MOVE 'Y' TO WS-EMI-VALID-SW.
+               COMPUTE WS-MONTHLY-RATE ROUNDED =
+                   ANNUAL-INTEREST-RATE / 12 / 100.
+               COMPUTE WS-RATE-FACTOR ROUNDED =
+                   (1 + WS-MONTHLY-RATE) ** TERM-IN-MONTHS
+                   ON SIZE ERROR
+                       DISPLAY 'EMI RATE FACTOR OVERFLOW - '
+                               'RATE/TERM TOO LARGE'
+                       MOVE 'N' TO WS-EMI-VALID-SW
+               END-COMPUTE.
+               IF WS-EMI-VALID
+                  COMPUTE WS-EMI-NUMERATOR =
+                      LOAN-PRINCIPAL * WS-MONTHLY-RATE * WS-RATE-FACTOR
+                  COMPUTE WS-EMI-DENOMINATOR = WS-RATE-FACTOR - 1
+                  IF WS-EMI-DENOMINATOR = 0
+                      DISPLAY 'EMI CANNOT BE CALCULATED - INTEREST '
+                              'RATE IS ZERO'
+                      MOVE 'N' TO WS-EMI-VALID-SW
+                  ELSE
+                      COMPUTE EMI-AMOUNT ROUNDED =
+                          WS-EMI-NUMERATOR / WS-EMI-DENOMINATOR
+                  END-IF
+               END-IF.
+      *
+      *    EACH MONTH'S INTEREST IS RECALCULATED OFF THE REMAINING
+      *    OPENING BALANCE (REDUCING-BALANCE METHOD) RATHER THAN A
+      *    FLAT SHARE OF THE ORIGINAL PRINCIPAL.
+       180-WRITE-AMORT-SCHEDULE-LINE.
+      *
+               COMPUTE WS-INTEREST-PORTION ROUNDED =
+                   WS-OPENING-BALANCE * WS-MONTHLY-RATE.
+               COMPUTE WS-PRINCIPAL-PORTION =
+                   EMI-AMOUNT - WS-INTEREST-PORTION.
+               COMPUTE WS-CLOSING-BALANCE =
+                   WS-OPENING-BALANCE - WS-PRINCIPAL-PORTION.
+               IF WS-AMORT-STATUS = '00'
+                   MOVE MONTH-COUNTER           TO AMORT-MONTH
+                   MOVE EMI-AMOUNT              TO AMORT-EMI
+                   MOVE WS-INTEREST-PORTION     TO AMORT-INTEREST
+                   MOVE WS-PRINCIPAL-PORTION    TO AMORT-PRINCIPAL
+                   MOVE WS-CLOSING-BALANCE      TO AMORT-BALANCE
+                   WRITE AMORT-REC
+               END-IF.
+               MOVE WS-CLOSING-BALANCE TO WS-OPENING-BALANCE.
       *
        END PROGRAM CALC1001.
