@@ -10,54 +10,339 @@
        ENVIRONMENT DIVISION.
       *
        INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT SALES-LOG-FILE ASSIGN TO SALESLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS  WS-SALESLOG-STATUS.
+      *
+      *    BATCHIN IS ONLY OPENED WHEN PARM='BATCH' IS PASSED - SEE
+      *    005-PARSE-PARM - SO THIS CALCULATOR CAN BE SCHEDULED
+      *    UNATTENDED INSTEAD OF REQUIRING SOMEONE AT A TERMINAL TO
+      *    ANSWER THE SALES-AMOUNT/JURISDICTION-CODE PROMPTS BELOW.
+           SELECT BATCH-INPUT-FILE ASSIGN TO BATCHIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS  WS-BATCHIN-STATUS.
       *
        DATA DIVISION.
       *
        FILE SECTION.
+      *
+       FD  SALES-LOG-FILE RECORDING MODE F.
+       01  SALES-LOG-REC.
+           05  SLOG-DATE                PIC 9(06).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SLOG-JURISDICTION        PIC X(02).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SLOG-SALES-AMOUNT        PIC ZZZ,ZZZ.99.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SLOG-TAX-RATE            PIC 9.9999.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SLOG-SALES-TAX           PIC ZZZ,ZZZ.99.
+           05  FILLER                   PIC X(31) VALUE SPACES.
+      *
+      *    ONE SALE PER RECORD - SAME SALES-AMOUNT/JURISDICTION-CODE
+      *    VALUES 100-CALCULATE-ONE-SALES-TAX OTHERWISE PROMPTS FOR.
+       FD  BATCH-INPUT-FILE RECORDING MODE F.
+       01  BATCH-REC.
+           05  BATCH-SALES-AMOUNT       PIC 9(08)V99.
+           05  FILLER                   PIC X(01).
+           05  BATCH-JURISDICTION-CODE  PIC X(02).
+           05  FILLER                   PIC X(67).
       *
        WORKING-STORAGE SECTION.
       *
+       77  WS-SALESLOG-STATUS       PIC X(02)         VALUE SPACES.
+       77  WS-BATCHIN-STATUS        PIC X(02)         VALUE SPACES.
        77  END-OF-SESSION-SWITCH    PIC X             VALUE 'N'.
+       77  WS-RUN-MODE-SW           PIC X             VALUE 'I'.
+           88  WS-BATCH-MODE                          VALUE 'B'.
        77  SALES-AMOUNT             PIC 9(8)V99.
+       77  WS-MENU-CHOICE           PIC 9             VALUE 1.
        77  SALES-CHANGE             PIC ZZZ,ZZZ.99.
        77  I                        PIC 9 VALUE 1.
        01  SALES-YEAR.
            05 AMOUNT                PIC 9(8)V99 OCCURS 2 TIMES.
        77  SALES-TAX                PIC ZZZ,ZZZ.99.
+       77  JURISDICTION-CODE        PIC X(02).
+       77  WS-TAX-RATE              PIC V99999.
+      *
+       01  SYSTEM-DATE.
+           05  CURRENT-YEAR             PIC 9(02).
+           05  CURRENT-MONTH            PIC 9(02).
+           05  CURRENT-DAY              PIC 9(02).
+      *
+      * CONFIGURABLE SALES-TAX RATE BY JURISDICTION - 'XX' IS THE
+      * DEFAULT/UNKNOWN-JURISDICTION FALLBACK RATE AND MUST STAY LAST.
+       01  JURISDICTION-TAX-VALUES.
+           05  FILLER               PIC X(07) VALUE 'CA07250'.
+           05  FILLER               PIC X(07) VALUE 'NY04000'.
+           05  FILLER               PIC X(07) VALUE 'TX06250'.
+           05  FILLER               PIC X(07) VALUE 'FL06000'.
+           05  FILLER               PIC X(07) VALUE 'XX07850'.
+       01  JURISDICTION-TAX-TABLE REDEFINES JURISDICTION-TAX-VALUES.
+           05  JURIS-ENTRY OCCURS 5 TIMES INDEXED BY JT-IDX.
+               10  JURIS-CODE       PIC X(02).
+      *
+      *    5-DIGIT RATE LITERALS ABOVE (E.G. '07250') ARE ALL DECIMAL
+      *    DIGITS - NO INTEGER PORTION - SO '07250' DECODES AS 0.07250
+      *    (7.25%), NOT 0.7250. PIC 9V9999 HAD AN EXTRA INTEGER DIGIT
+      *    AND MADE EVERY NON-ZERO RATE COME OUT 10X TOO HIGH.
+               10  JURIS-RATE       PIC V99999.
+      *
+      * CONFIGURABLE SALES-TAX RATE BY ITEM CATEGORY - USED BY THE
+      * BASKET CHECKOUT MODE BELOW, WHERE EACH LINE ITEM CARRIES ITS
+      * OWN CATEGORY RATHER THAN THE WHOLE SALE SHARING ONE
+      * JURISDICTION RATE. 'XX' IS THE DEFAULT/UNKNOWN-CATEGORY
+      * FALLBACK RATE AND MUST STAY LAST.
+       01  CATEGORY-TAX-VALUES.
+           05  FILLER               PIC X(07) VALUE 'GR00000'.
+           05  FILLER               PIC X(07) VALUE 'GM07850'.
+           05  FILLER               PIC X(07) VALUE 'CL05500'.
+           05  FILLER               PIC X(07) VALUE 'RX00000'.
+           05  FILLER               PIC X(07) VALUE 'XX07850'.
+       01  CATEGORY-TAX-TABLE REDEFINES CATEGORY-TAX-VALUES.
+           05  CAT-ENTRY OCCURS 5 TIMES INDEXED BY CT-IDX.
+               10  CAT-CODE         PIC X(02).
+               10  CAT-RATE         PIC V99999.
+      *
+      * WORKING FIELDS FOR THE MULTI-ITEM BASKET CHECKOUT MODE -
+      * 300-CALCULATE-BASKET-SALES-TAX ACCUMULATES A RUNNING BASKET
+      * TOTAL AND TOTAL TAX ACROSS AS MANY LINE ITEMS AS THE
+      * OPERATOR ENTERS, THEN 370-WRITE-BASKET-RECEIPT PRINTS THE
+      * CHECKOUT SUMMARY.
+       77  WS-BASKET-MORE-SW        PIC X             VALUE 'Y'.
+           88  WS-BASKET-DONE                         VALUE 'N'.
+       77  WS-BASKET-ITEM-AMOUNT    PIC 9(8)V99.
+       77  WS-BASKET-CATEGORY-CODE  PIC X(02).
+       77  WS-BASKET-ITEM-TAX       PIC 9(8)V99.
+       77  WS-BASKET-ITEM-COUNT     PIC 9(04)         VALUE 0.
+       77  WS-BASKET-TOTAL-AMOUNT   PIC 9(8)V99       VALUE 0.
+       77  WS-BASKET-TOTAL-TAX      PIC 9(8)V99       VALUE 0.
+       77  WS-BASKET-GRAND-TOTAL    PIC 9(8)V99       VALUE 0.
+       77  EDITED-BASKET-AMOUNT     PIC ZZZ,ZZZ.99.
+       77  EDITED-BASKET-TAX        PIC ZZZ,ZZZ.99.
+       77  EDITED-BASKET-TOTAL      PIC ZZZ,ZZZ.99.
+      *
+       LINKAGE SECTION.
+      *
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH          PIC S9(4) COMP.
+           05  LS-PARM-DATA            PIC X(30).
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-PARM-AREA.
        MAIN-PROCEDURE.
       *
        000-CALCULATE-SALES-TAX.
       *
             DISPLAY "Hello world!"
       *
-            PERFORM 100-CALCULATE-ONE-SALES-TAX
-               UNTIL END-OF-SESSION-SWITCH = 'Y'.
+            ACCEPT SYSTEM-DATE FROM DATE.
+            PERFORM 005-PARSE-PARM.
+            PERFORM 050-OPEN-FILES.
       *
+            IF WS-BATCH-MODE
+                PERFORM 070-OPEN-BATCH-INPUT
+                PERFORM 200-BATCH-CALCULATE-SALES-TAX
+                   UNTIL END-OF-SESSION-SWITCH = 'Y'
+                PERFORM 075-CLOSE-BATCH-INPUT
+            ELSE
+                PERFORM 100-CALCULATE-ONE-SALES-TAX
+                   UNTIL END-OF-SESSION-SWITCH = 'Y'
+            END-IF.
+      *
+            PERFORM 060-CLOSE-FILES.
             DISPLAY "END OF SESSION".
             STOP RUN.
+      *
+      *    NO PARM (INTERACTIVE, THE DEFAULT) LEAVES WS-RUN-MODE-SW AT
+      *    'I'. PARM='BATCH' SWITCHES TO READING BATCHIN INSTEAD OF
+      *    PROMPTING THE OPERATOR.
+       005-PARSE-PARM.
+      *
+               IF LS-PARM-LENGTH > 0
+                  AND LS-PARM-DATA (1:5) = 'BATCH'
+                  MOVE 'B' TO WS-RUN-MODE-SW
+               END-IF.
+      *
+       050-OPEN-FILES.
+      *
+            OPEN EXTEND SALES-LOG-FILE.
+            IF WS-SALESLOG-STATUS = '35'
+                OPEN OUTPUT SALES-LOG-FILE
+            END-IF.
+      *
+       060-CLOSE-FILES.
+      *
+            CLOSE SALES-LOG-FILE.
+      *
+       070-OPEN-BATCH-INPUT.
+      *
+            OPEN INPUT BATCH-INPUT-FILE.
+            IF WS-BATCHIN-STATUS NOT = ZEROES
+                DISPLAY 'ERROR OPENING BATCHIN - STATUS '
+                        WS-BATCHIN-STATUS
+                MOVE 'Y' TO END-OF-SESSION-SWITCH
+            END-IF.
+      *
+       075-CLOSE-BATCH-INPUT.
+      *
+            CLOSE BATCH-INPUT-FILE.
+      *
+      *    RE-USES 150-LOOKUP-TAX-RATE/170-WRITE-SALES-LOG - THE SAME
+      *    LOOKUP AND LOGGING LOGIC THE INTERACTIVE PATH USES - SO A
+      *    BATCH RUN AND AN INTERACTIVE RUN PRODUCE IDENTICAL
+      *    SALES-LOG-FILE OUTPUT FOR THE SAME INPUTS.
+       200-BATCH-CALCULATE-SALES-TAX.
+      *
+            READ BATCH-INPUT-FILE
+                AT END
+                    MOVE 'Y' TO END-OF-SESSION-SWITCH
+                    DISPLAY SALES-YEAR
+                NOT AT END
+                  IF BATCH-SALES-AMOUNT IS NUMERIC
+                     AND BATCH-SALES-AMOUNT > ZERO
+                    MOVE BATCH-SALES-AMOUNT   TO SALES-AMOUNT
+                    MOVE BATCH-JURISDICTION-CODE
+                        TO JURISDICTION-CODE
+                    PERFORM 150-LOOKUP-TAX-RATE
+                    MOVE SALES-AMOUNT TO AMOUNT(I)
+                    COMPUTE SALES-TAX ROUNDED =
+                        SALES-AMOUNT * WS-TAX-RATE
+                    DISPLAY "SALES TAX = " SALES-TAX
+                    PERFORM 170-WRITE-SALES-LOG
+                    IF I = '2'
+                        COMPUTE SALES-CHANGE = AMOUNT(1) - AMOUNT(2)
+                        DISPLAY "CHANGE SALE IS = " SALES-CHANGE
+                        MOVE 0 TO I
+                    END-IF
+                    ADD 1 TO I
+                  ELSE
+                    DISPLAY 'INVALID BATCH SALES AMOUNT - MUST BE '
+                       'NUMERIC AND GREATER THAN ZERO. SKIPPED.'
+                  END-IF
+            END-READ.
       *
        100-CALCULATE-ONE-SALES-TAX.
       *
             DISPLAY "-------------------------------------------------".
             DISPLAY "TO END SESSION, ENTER 0.".
-            DISPLAY "TO CALCULATE SALES TAX, ENTER THE SALES AMOUNT.".
-            ACCEPT SALES-AMOUNT.
-            IF SALES-AMOUNT = ZERO
-                MOVE 'Y' TO END-OF-SESSION-SWITCH
-                DISPLAY SALES-YEAR
-            ELSE
-                MOVE SALES-AMOUNT TO AMOUNT(I)
-                COMPUTE SALES-TAX ROUNDED = SALES-AMOUNT * 0.0785
-                DISPLAY "SALES TAX = " SALES-TAX
-                IF I = '2'
-                    COMPUTE SALES-CHANGE = AMOUNT(1) - AMOUNT(2)
-                    DISPLAY "CHANGE SALE IS = " SALES-CHANGE
-                    MOVE 0 TO I
+            DISPLAY "TO CALCULATE SALES TAX ON ONE SALE, ENTER 1.".
+            DISPLAY "TO RING UP A SHOPPING BASKET, ENTER 2.".
+            ACCEPT WS-MENU-CHOICE.
+            EVALUATE WS-MENU-CHOICE
+                WHEN 0
+                    MOVE 'Y' TO END-OF-SESSION-SWITCH
+                    DISPLAY SALES-YEAR
+                WHEN 2
+                    PERFORM 300-CALCULATE-BASKET-SALES-TAX
+                WHEN OTHER
+                    DISPLAY "ENTER THE SALES AMOUNT."
+                    ACCEPT SALES-AMOUNT
+                    DISPLAY "ENTER JURISDICTION CODE (XX)."
+                    ACCEPT JURISDICTION-CODE
+                    PERFORM 150-LOOKUP-TAX-RATE
+                    MOVE SALES-AMOUNT TO AMOUNT(I)
+                    COMPUTE SALES-TAX ROUNDED =
+                        SALES-AMOUNT * WS-TAX-RATE
+                    DISPLAY "SALES TAX = " SALES-TAX
+                    PERFORM 170-WRITE-SALES-LOG
+                    IF I = '2'
+                        COMPUTE SALES-CHANGE = AMOUNT(1) - AMOUNT(2)
+                        DISPLAY "CHANGE SALE IS = " SALES-CHANGE
+                        MOVE 0 TO I
+                    END-IF
+                    ADD 1 TO I
+            END-EVALUATE.
+      *
+       150-LOOKUP-TAX-RATE.
+      *
+            SET JT-IDX TO 1.
+            SEARCH JURIS-ENTRY
+                AT END
+                    SET JT-IDX TO 5
+                WHEN JURIS-CODE (JT-IDX) = JURISDICTION-CODE
+                    CONTINUE
+            END-SEARCH.
+            MOVE JURIS-RATE (JT-IDX) TO WS-TAX-RATE.
+      *
+       170-WRITE-SALES-LOG.
+      *
+            IF WS-SALESLOG-STATUS = '00'
+                MOVE CURRENT-YEAR      TO SLOG-DATE (1:2)
+                MOVE CURRENT-MONTH     TO SLOG-DATE (3:2)
+                MOVE CURRENT-DAY       TO SLOG-DATE (5:2)
+                MOVE JURISDICTION-CODE TO SLOG-JURISDICTION
+                MOVE SALES-AMOUNT      TO SLOG-SALES-AMOUNT
+                MOVE WS-TAX-RATE       TO SLOG-TAX-RATE
+                MOVE SALES-TAX         TO SLOG-SALES-TAX
+                WRITE SALES-LOG-REC
+            END-IF.
+      *
+      *    MULTI-ITEM BASKET CHECKOUT - LOOPS ACCEPTING ONE LINE ITEM
+      *    (AMOUNT + TAX CATEGORY) AT A TIME, LOGS EACH ITEM THE SAME
+      *    WAY 170-WRITE-SALES-LOG ALREADY DOES (THE CATEGORY CODE IS
+      *    CARRIED IN SLOG-JURISDICTION SO ONE LOG LAYOUT SERVES BOTH
+      *    MODES), AND ACCUMULATES A RUNNING BASKET TOTAL/TOTAL TAX
+      *    UNTIL THE OPERATOR ENTERS 0 FOR THE ITEM AMOUNT, AT WHICH
+      *    POINT 370-WRITE-BASKET-RECEIPT PRINTS THE CHECKOUT SUMMARY.
+       300-CALCULATE-BASKET-SALES-TAX.
+      *
+            MOVE 'Y' TO WS-BASKET-MORE-SW.
+            MOVE 0 TO WS-BASKET-ITEM-COUNT.
+            MOVE 0 TO WS-BASKET-TOTAL-AMOUNT.
+            MOVE 0 TO WS-BASKET-TOTAL-TAX.
+            DISPLAY "-------------------------------------------------".
+            DISPLAY "SHOPPING BASKET CHECKOUT - ENTER EACH ITEM.".
+            PERFORM UNTIL WS-BASKET-DONE
+                DISPLAY "ENTER ITEM AMOUNT (0 TO FINISH BASKET)."
+                ACCEPT WS-BASKET-ITEM-AMOUNT
+                IF WS-BASKET-ITEM-AMOUNT = ZERO
+                    MOVE 'N' TO WS-BASKET-MORE-SW
+                ELSE
+                    DISPLAY "ENTER TAX CATEGORY CODE (GR/GM/CL/RX)."
+                    ACCEPT WS-BASKET-CATEGORY-CODE
+                    PERFORM 350-LOOKUP-CATEGORY-RATE
+                    COMPUTE WS-BASKET-ITEM-TAX ROUNDED =
+                        WS-BASKET-ITEM-AMOUNT * WS-TAX-RATE
+                    ADD 1 TO WS-BASKET-ITEM-COUNT
+                    ADD WS-BASKET-ITEM-AMOUNT TO WS-BASKET-TOTAL-AMOUNT
+                    ADD WS-BASKET-ITEM-TAX    TO WS-BASKET-TOTAL-TAX
+                    MOVE WS-BASKET-ITEM-AMOUNT TO SALES-AMOUNT
+                    MOVE WS-BASKET-CATEGORY-CODE TO JURISDICTION-CODE
+                    MOVE WS-BASKET-ITEM-TAX   TO SALES-TAX
+                    PERFORM 170-WRITE-SALES-LOG
+                    DISPLAY "  ITEM TAX = " WS-BASKET-ITEM-TAX
                 END-IF
-                ADD 1 TO I
+            END-PERFORM.
+            IF WS-BASKET-ITEM-COUNT > 0
+                PERFORM 370-WRITE-BASKET-RECEIPT
             END-IF.
-
-
+      *
+       350-LOOKUP-CATEGORY-RATE.
+      *
+            SET CT-IDX TO 1.
+            SEARCH CAT-ENTRY
+                AT END
+                    SET CT-IDX TO 5
+                WHEN CAT-CODE (CT-IDX) = WS-BASKET-CATEGORY-CODE
+                    CONTINUE
+            END-SEARCH.
+            MOVE CAT-RATE (CT-IDX) TO WS-TAX-RATE.
+      *
+       370-WRITE-BASKET-RECEIPT.
+      *
+            COMPUTE WS-BASKET-GRAND-TOTAL =
+                WS-BASKET-TOTAL-AMOUNT + WS-BASKET-TOTAL-TAX.
+            MOVE WS-BASKET-TOTAL-AMOUNT TO EDITED-BASKET-AMOUNT.
+            MOVE WS-BASKET-TOTAL-TAX    TO EDITED-BASKET-TAX.
+            MOVE WS-BASKET-GRAND-TOTAL  TO EDITED-BASKET-TOTAL.
+            DISPLAY "-------------------------------------------------".
+            DISPLAY "RECEIPT - ITEMS RUNG UP: " WS-BASKET-ITEM-COUNT.
+            DISPLAY "SUBTOTAL   = " EDITED-BASKET-AMOUNT.
+            DISPLAY "TOTAL TAX  = " EDITED-BASKET-TAX.
+            DISPLAY "TOTAL DUE  = " EDITED-BASKET-TOTAL.
+            DISPLAY "-------------------------------------------------".
+      *
        END PROGRAM CALC1000.
