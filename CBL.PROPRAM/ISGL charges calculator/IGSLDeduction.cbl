@@ -12,32 +12,77 @@
        ENVIRONMENT DIVISION.
       *
        INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+      *    BATCHIN IS ONLY OPENED WHEN PARM='BATCH' IS PASSED - SEE
+      *    005-PARSE-PARM - SO THIS CALCULATOR CAN RUN AS AN UNATTENDED
+      *    BATCH STEP INSTEAD OF REQUIRING SOMEONE AT A TERMINAL TO
+      *    ANSWER THE MTM/BUY AMOUNT, PLAN AND GST CODE PROMPTS BELOW.
+           SELECT BATCH-INPUT-FILE ASSIGN TO BATCHIN
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-BATCHIN-STATUS.
       *
        DATA DIVISION.
       *
        FILE SECTION.
+      *
+      *    ONE CALCULATION REQUEST PER RECORD - SAME MTM-AMOUNT/
+      *    BUY-AMOUNT/PLAN-CODE/GST-CAT-CODE VALUES 110-GET-USER-VALUES
+      *    OTHERWISE PROMPTS FOR.
+       FD  BATCH-INPUT-FILE RECORDING MODE F.
+       01  BATCH-REC.
+           05  BATCH-MTM-AMOUNT           PIC  9(07)V99.
+           05  FILLER                     PIC  X(01).
+           05  BATCH-BUY-AMOUNT           PIC  9(08)V99.
+           05  BATCH-PLAN-CODE            PIC  X(03).
+           05  BATCH-GST-CAT-CODE         PIC  X(02).
+           05  FILLER                     PIC  X(55).
       *
        WORKING-STORAGE SECTION.
+      *
+       01  WS-BATCHIN-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-RUN-MODE-SW             PIC X(01) VALUE 'I'.
+           88  WS-BATCH-MODE                    VALUE 'B'.
+       01  WS-BATCHIN-EOF-SW          PIC X(01) VALUE 'N'.
+           88  WS-BATCHIN-EOF                   VALUE 'Y'.
       *
        01  USER-ENTERED.
            05 NUMBER-ENTERED          PIC 9(01)          VALUE 1.
            05 MTM-AMOUNT              PIC 9(07)V99.
            05 BUY-AMOUNT              PIC 9(08)V99.
+           05 PLAN-CODE-ENTERED       PIC X(03).
+           05 GST-CAT-CODE-ENTERED    PIC X(02).
+      *
+       01  WS-INPUT-VALIDATION-SW.
+           05 WS-MTM-VALID-SW         PIC X(01) VALUE 'N'.
+              88 WS-MTM-VALID                   VALUE 'Y'.
+           05 WS-BUY-VALID-SW         PIC X(01) VALUE 'N'.
+              88 WS-BUY-VALID                   VALUE 'Y'.
+      *
+      * SHARED DEDUCTION RATE TABLE (BRKG/TXN/STT/STAMP/GST)
+       COPY DEDRATES.
       *
        01  IGSL-DEDUCTIONS.
            05 BROKERAGE-CHARGE        PIC 9(06)V99.
            05 TRANSACTION-CHARGE      PIC 9(06)V99.
            05 STT-CHARGE              PIC 9(06)V99.
-           05 STAMP-DUTY              PIC 9(01)          VALUE 5.
            05 GST-CHARGE              PIC 9(06)V99.
       *
        01  WORK-FIELD.
            05 TOTAL-CHARGE            PIC 9(06)V99.
+           05 WS-GST-BASE             PIC 9(06)V99.
            05 TOTAL-CHARGE-EDITED     PIC Z,ZZZ,ZZZ.99.
            05 MTM-AMOUNT-EDITED       PIC Z,ZZZ,ZZZ.99.
            05 BUY-AMOUNT-EDITED       PIC Z,ZZZ,ZZZ.99.
       *
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      *
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH          PIC S9(4) COMP.
+           05  LS-PARM-DATA            PIC X(30).
+      *
+       PROCEDURE DIVISION USING LS-PARM-AREA.
       *
        001-CALCULATE-TOTAL-DEDUCTION.
       *
@@ -46,12 +91,76 @@
             DISPLAY "-------------------------------------------------".
             DISPLAY "HELLO WORDLD - THIS PROGRAM CALCULATES DEDUCTIONS".
       *
-             PERFORM 100-CALCULATE-TOTAL-DEDUCTION
-               UNTIL NUMBER-ENTERED =0.
+            PERFORM 005-PARSE-PARM.
+      *
+            IF WS-BATCH-MODE
+                PERFORM 070-OPEN-BATCH-INPUT
+                PERFORM 200-BATCH-CALCULATE-TOTAL-DEDUCTION
+                   UNTIL WS-BATCHIN-EOF
+                PERFORM 075-CLOSE-BATCH-INPUT
+            ELSE
+                PERFORM 100-CALCULATE-TOTAL-DEDUCTION
+                   UNTIL NUMBER-ENTERED = 0
+            END-IF.
       *
             DISPLAY "END OF SESSION".
       *
             STOP RUN.
+      *
+      *    NO PARM (INTERACTIVE, THE DEFAULT) LEAVES WS-RUN-MODE-SW AT
+      *    'I'. PARM='BATCH' SWITCHES TO READING BATCHIN INSTEAD OF
+      *    PROMPTING THE OPERATOR.
+       005-PARSE-PARM.
+      *
+               IF LS-PARM-LENGTH > 0
+                  AND LS-PARM-DATA (1:5) = 'BATCH'
+                  MOVE 'B' TO WS-RUN-MODE-SW
+               END-IF.
+      *
+       070-OPEN-BATCH-INPUT.
+      *
+               OPEN INPUT BATCH-INPUT-FILE.
+               IF WS-BATCHIN-STATUS NOT = ZEROES
+                  DISPLAY 'ERROR OPENING BATCHIN - STATUS '
+                          WS-BATCHIN-STATUS
+                  SET WS-BATCHIN-EOF TO TRUE
+               END-IF.
+      *
+       075-CLOSE-BATCH-INPUT.
+      *
+               CLOSE BATCH-INPUT-FILE.
+      *
+      *    RE-USES 120-CALCULATE-NXT - THE SAME DEDUCTION LOGIC THE
+      *    INTERACTIVE PATH USES - SO A BATCH RUN AND AN INTERACTIVE
+      *    RUN PRODUCE IDENTICAL RESULTS FOR THE SAME INPUTS.
+       200-BATCH-CALCULATE-TOTAL-DEDUCTION.
+      *
+               READ BATCH-INPUT-FILE
+                   AT END
+                       SET WS-BATCHIN-EOF TO TRUE
+                   NOT AT END
+                     IF BATCH-MTM-AMOUNT IS NUMERIC
+                        AND BATCH-MTM-AMOUNT > ZERO
+                        AND BATCH-BUY-AMOUNT IS NUMERIC
+                        AND BATCH-BUY-AMOUNT > ZERO
+                       MOVE BATCH-MTM-AMOUNT      TO MTM-AMOUNT
+                       MOVE BATCH-BUY-AMOUNT      TO BUY-AMOUNT
+                       MOVE BATCH-PLAN-CODE       TO PLAN-CODE-ENTERED
+                       MOVE BATCH-GST-CAT-CODE
+                                            TO GST-CAT-CODE-ENTERED
+                       PERFORM 120-CALCULATE-NXT
+                       MOVE TOTAL-CHARGE TO TOTAL-CHARGE-EDITED
+                       MOVE MTM-AMOUNT   TO MTM-AMOUNT-EDITED
+                       MOVE BUY-AMOUNT   TO BUY-AMOUNT-EDITED
+                       DISPLAY "TOTAL BUY AMOUNT = " BUY-AMOUNT-EDITED
+                       DISPLAY "TOTAL CHARGES = " TOTAL-CHARGE-EDITED
+                       DISPLAY "MTM AMOUNT AFTER DEDUCTION = "
+                               MTM-AMOUNT-EDITED
+                     ELSE
+                       DISPLAY 'INVALID BATCH MTM/BUY AMOUNT - MUST '
+                          'BE NUMERIC AND GREATER THAN ZERO. SKIPPED.'
+                     END-IF
+               END-READ.
       *
         100-CALCULATE-TOTAL-DEDUCTION.
       *
@@ -77,21 +186,91 @@
       *
        110-GET-USER-VALUES.
       *
-               DISPLAY 'ENTER MTM AMOUNT (XXXXXXX.XX).'.
-               ACCEPT MTM-AMOUNT.
-               DISPLAY 'ENTER BUY AMOUNT (XXXXXXXX.XX).'.
-               ACCEPT BUY-AMOUNT.
+               MOVE 'N' TO WS-MTM-VALID-SW.
+               PERFORM UNTIL WS-MTM-VALID
+                   DISPLAY 'ENTER MTM AMOUNT (XXXXXXX.XX).'
+                   ACCEPT MTM-AMOUNT
+                   IF MTM-AMOUNT IS NUMERIC AND MTM-AMOUNT > ZERO
+                       MOVE 'Y' TO WS-MTM-VALID-SW
+                   ELSE
+                       DISPLAY 'INVALID MTM AMOUNT - MUST BE NUMERIC '
+                          'AND GREATER THAN ZERO. RE-ENTER.'
+                   END-IF
+               END-PERFORM.
+      *
+               MOVE 'N' TO WS-BUY-VALID-SW.
+               PERFORM UNTIL WS-BUY-VALID
+                   DISPLAY 'ENTER BUY AMOUNT (XXXXXXXX.XX).'
+                   ACCEPT BUY-AMOUNT
+                   IF BUY-AMOUNT IS NUMERIC AND BUY-AMOUNT > ZERO
+                       MOVE 'Y' TO WS-BUY-VALID-SW
+                   ELSE
+                       DISPLAY 'INVALID BUY AMOUNT - MUST BE NUMERIC '
+                          'AND GREATER THAN ZERO. RE-ENTER.'
+                   END-IF
+               END-PERFORM.
+      *
+               DISPLAY 'ENTER BROKERAGE PLAN CODE (STD/FLT/ZRO).'.
+               ACCEPT PLAN-CODE-ENTERED.
+               DISPLAY 'ENTER GST CATEGORY CODE (EQ/DR).'.
+               ACCEPT GST-CAT-CODE-ENTERED.
+      *
+       115-LOOKUP-BROKERAGE-PLAN.
+      *
+               SET PLAN-IDX TO 1.
+               SEARCH PLAN-ENTRY
+                   AT END
+                       SET PLAN-IDX TO 4
+                   WHEN PLAN-CODE (PLAN-IDX) = PLAN-CODE-ENTERED
+                       CONTINUE
+               END-SEARCH.
+      *
+       118-LOOKUP-GST-CATEGORY.
+      *
+               SET GST-CAT-IDX TO 1.
+               SEARCH GST-CAT-ENTRY
+                   AT END
+                       SET GST-CAT-IDX TO 3
+                   WHEN GST-CAT-CODE (GST-CAT-IDX) =
+                       GST-CAT-CODE-ENTERED
+                       CONTINUE
+               END-SEARCH.
       *
        120-CALCULATE-NXT.
       *
-               COMPUTE BROKERAGE-CHARGE = BUY-AMOUNT * 0.0005.
-               COMPUTE TRANSACTION-CHARGE = BUY-AMOUNT * 0.0000305.
-               COMPUTE STT-CHARGE = BUY-AMOUNT * 0.000126.
+               PERFORM 115-LOOKUP-BROKERAGE-PLAN.
+               EVALUATE PLAN-TYPE (PLAN-IDX)
+                   WHEN 'F'
+                       MOVE PLAN-FLAT-AMT (PLAN-IDX) TO BROKERAGE-CHARGE
+                   WHEN 'Z'
+                       MOVE 0 TO BROKERAGE-CHARGE
+                   WHEN OTHER
+                       COMPUTE BROKERAGE-CHARGE =
+                           BUY-AMOUNT * PLAN-RATE (PLAN-IDX)
+               END-EVALUATE.
+               COMPUTE TRANSACTION-CHARGE =
+                   BUY-AMOUNT * WS-TXN-CRG-RATE.
+               COMPUTE STT-CHARGE = BUY-AMOUNT * WS-STT-RATE.
+      *
+               PERFORM 118-LOOKUP-GST-CATEGORY.
+               INITIALIZE WS-GST-BASE.
+               IF GST-CAT-BASE-BRKG (GST-CAT-IDX) = 'Y'
+                   ADD BROKERAGE-CHARGE TO WS-GST-BASE
+               END-IF.
+               IF GST-CAT-BASE-TXN (GST-CAT-IDX) = 'Y'
+                   ADD TRANSACTION-CHARGE TO WS-GST-BASE
+               END-IF.
+               IF GST-CAT-BASE-STT (GST-CAT-IDX) = 'Y'
+                   ADD STT-CHARGE TO WS-GST-BASE
+               END-IF.
+               IF GST-CAT-BASE-STAMP (GST-CAT-IDX) = 'Y'
+                   ADD WS-STAMP-DUTY-RATE TO WS-GST-BASE
+               END-IF.
                COMPUTE GST-CHARGE =
-                   (BROKERAGE-CHARGE + TRANSACTION-CHARGE) * 0.18.
+                   WS-GST-BASE * GST-CAT-RATE (GST-CAT-IDX).
                COMPUTE TOTAL-CHARGE =
                 BROKERAGE-CHARGE + TRANSACTION-CHARGE + STT-CHARGE +
-                STAMP-DUTY + GST-CHARGE.
+                WS-STAMP-DUTY-RATE + GST-CHARGE.
                COMPUTE MTM-AMOUNT = MTM-AMOUNT - TOTAL-CHARGE.
       *
        END PROGRAM CALC1002.
