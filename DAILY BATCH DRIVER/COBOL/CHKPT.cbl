@@ -0,0 +1,124 @@
+      *--------------------------
+       IDENTIFICATION DIVISION.
+      *--------------------------
+       PROGRAM-ID.  CHKPT.
+      *--------------------------
+      * CHKPT IS THE STEP-COMPLETION CHECKPOINT UTILITY CALLED BY
+      * DAILYRUN'S JCL AROUND EACH REAL JOB STEP (BNKACC, STKCBL,
+      * COVIDCBL). EACH BUSINESS STEP IS SANDWICHED BETWEEN A
+      * 'CHECK,stepname' CALL AND A 'COMPLETE,stepname' CALL:
+      *
+      *   CHECK,stepname    - RETURN-CODE 4 IF stepname IS ALREADY
+      *                        MARKED COMPLETE (JCL COND SKIPS THE
+      *                        STEP), ELSE RETURN-CODE 0.
+      *   COMPLETE,stepname - MARKS stepname COMPLETE FOR TODAY.
+      *
+      * ON A RESTART, ANY STEP ALREADY MARKED COMPLETE IS SKIPPED SO
+      * THE WHOLE BATCH DOESN'T HAVE TO BE RERUN FROM STEP ONE.
+      *--------------------------
+       ENVIRONMENT DIVISION.
+      *--------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CKPT-STEP-NAME
+                  FILE STATUS IS WS-CKPT-STATUS.
+      *--------------------------
+       DATA DIVISION.
+      *--------------------------
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  CHECKPOINT-REC.
+           05  CKPT-STEP-NAME          PIC X(08).
+           05  CKPT-STATUS             PIC X(01).
+           05  CKPT-COMPLETION-DATE    PIC 9(08).
+           05  FILLER                  PIC X(63).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-TODAY-DATE           PIC 9(08).
+       01  WS-ACTION               PIC X(08).
+       01  WS-STEP-NAME            PIC X(08).
+      *
+       LINKAGE SECTION.
+      *
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH          PIC S9(4) COMP.
+           05  LS-PARM-DATA            PIC X(30).
+      *--------------------------
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+      *--------------------------
+       MAIN-PARA.
+      *
+           PERFORM 010-PARSE-PARM.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           PERFORM 020-OPEN-CHECKPOINT-FILE.
+      *
+           EVALUATE WS-ACTION
+              WHEN 'CHECK'
+                 PERFORM 100-CHECK-STEP
+              WHEN 'COMPLETE'
+                 PERFORM 200-COMPLETE-STEP
+              WHEN OTHER
+                 DISPLAY 'CHKPT: INVALID ACTION - ' WS-ACTION
+                 MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+      *
+           CLOSE CHECKPOINT-FILE.
+           GOBACK.
+      *
+       010-PARSE-PARM.
+      *
+           MOVE SPACES TO WS-ACTION WS-STEP-NAME.
+           UNSTRING LS-PARM-DATA (1:LS-PARM-LENGTH) DELIMITED BY ','
+               INTO WS-ACTION WS-STEP-NAME.
+      *
+       020-OPEN-CHECKPOINT-FILE.
+      *
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '35'
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF.
+      *
+       100-CHECK-STEP.
+      *
+           MOVE WS-STEP-NAME TO CKPT-STEP-NAME.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 0 TO RETURN-CODE
+               NOT INVALID KEY
+                   IF CKPT-STATUS = 'C'
+                      AND CKPT-COMPLETION-DATE = WS-TODAY-DATE
+                       DISPLAY 'CHKPT: STEP ' WS-STEP-NAME
+                               ' ALREADY COMPLETE - SKIPPING'
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+           END-READ.
+      *
+       200-COMPLETE-STEP.
+      *
+           MOVE WS-STEP-NAME TO CKPT-STEP-NAME.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   INITIALIZE CHECKPOINT-REC
+                   MOVE WS-STEP-NAME       TO CKPT-STEP-NAME
+                   MOVE 'C'                TO CKPT-STATUS
+                   MOVE WS-TODAY-DATE      TO CKPT-COMPLETION-DATE
+                   WRITE CHECKPOINT-REC
+               NOT INVALID KEY
+                   MOVE 'C'                TO CKPT-STATUS
+                   MOVE WS-TODAY-DATE      TO CKPT-COMPLETION-DATE
+                   REWRITE CHECKPOINT-REC
+           END-READ.
+           MOVE 0 TO RETURN-CODE.
+      *
+       END PROGRAM CHKPT.
