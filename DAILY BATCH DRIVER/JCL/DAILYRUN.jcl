@@ -0,0 +1,72 @@
+//DAILYRUN JOB (ACCT),'DAILY BATCH DRIVER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILYRUN CHAINS THE BANK, STOCK-DEDUCTION AND COVID-REPORT
+//* STEPS IN SEQUENCE. EACH BUSINESS STEP IS BRACKETED BY A CHKPT
+//* CHECK/COMPLETE PAIR AGAINST THE SHARED CHECKPOINT FILE SO A
+//* RESTART OF THIS JOB SKIPS ANY STEP ALREADY MARKED COMPLETE FOR
+//* TODAY INSTEAD OF REPROCESSING THE WHOLE BATCH.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CHKPT,PARM='CHECK,STEP1'
+//CHKPTF   DD DSN=PROD.DAILY.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=BNKACC,COND=(4,LE,STEP010)
+//BALFILE  DD DSN=PROD.BANK.BALFILE,DISP=SHR
+//DEPFILE  DD DSN=PROD.BANK.DEPFILE,DISP=SHR
+//WITFILE  DD DSN=PROD.BANK.WITFILE,DISP=SHR
+//OUTFILE  DD DSN=PROD.BANK.OUTFILE,DISP=(NEW,CATLG,DELETE)
+//AUDITFIL DD DSN=PROD.BANK.AUDITFIL,DISP=(NEW,CATLG,DELETE)
+//REJFILE  DD DSN=PROD.BANK.REJFILE,DISP=(NEW,CATLG,DELETE)
+//RECONRPT DD DSN=PROD.BANK.RECONRPT,DISP=(NEW,CATLG,DELETE)
+//GLFEED   DD DSN=PROD.BANK.GLFEED,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP025  EXEC PGM=CHKPT,PARM='COMPLETE,STEP1',COND=(4,LE,STEP020)
+//CHKPTF   DD DSN=PROD.DAILY.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=CHKPT,PARM='CHECK,STEP2'
+//CHKPTF   DD DSN=PROD.DAILY.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=STKCBL,COND=(4,LE,STEP030)
+//INFILE   DD DSN=PROD.STOCK.AMTFILE,DISP=SHR
+//OUTFILE  DD DSN=PROD.STOCK.OUTFILE,DISP=(NEW,CATLG,DELETE)
+//DEDTOT   DD DSN=PROD.STOCK.DEDTOT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP045  EXEC PGM=CHKPT,PARM='COMPLETE,STEP2',COND=(4,LE,STEP040)
+//CHKPTF   DD DSN=PROD.DAILY.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=CHKPT,PARM='CHECK,STEP3'
+//CHKPTF   DD DSN=PROD.DAILY.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=COVIDCBL,COND=(4,LE,STEP050)
+//INFILE   DD DSN=PROD.COVID.INFILE,DISP=SHR
+//OUTFILE  DD DSN=PROD.COVID.OUTFILE,DISP=(NEW,CATLG,DELETE)
+//EXCFILE  DD DSN=PROD.COVID.EXCFILE,DISP=(NEW,CATLG,DELETE)
+//CSVOUT   DD DSN=PROD.COVID.CSVOUT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP065  EXEC PGM=CHKPT,PARM='COMPLETE,STEP3',COND=(4,LE,STEP060)
+//CHKPTF   DD DSN=PROD.DAILY.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP070 ROLLS UP TODAY'S BANK, STOCK-DEDUCTION AND COVID-REPORT
+//* OUTFILES INTO ONE OPERATIONS SUMMARY SO THE MORNING SHIFT HAS A
+//* SINGLE REPORT TO CHECK INSTEAD OF OPENING EACH PROGRAM'S OUTFILE
+//* SEPARATELY. CALC1002 IS NOT PART OF THIS DAILY CHAIN (IT IS RUN
+//* ON DEMAND, NOT NIGHTLY), SO C2OUT IS DELIBERATELY LEFT UNALLOCATED
+//* HERE - EODSUM TREATS A MISSING SOURCE FILE AS "DID NOT RUN" RATHER
+//* THAN FAILING THE WHOLE SUMMARY.
+//*--------------------------------------------------------------*
+//STEP070  EXEC PGM=EODSUM
+//BNKOUT   DD DSN=PROD.BANK.OUTFILE,DISP=SHR
+//STKOUT   DD DSN=PROD.STOCK.OUTFILE,DISP=SHR
+//COVOUT   DD DSN=PROD.COVID.OUTFILE,DISP=SHR
+//SUMRPT   DD DSN=PROD.DAILY.EODSUMMARY,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
