@@ -0,0 +1,259 @@
+      ******************************************************************
+      * Author: SANDEEP PRAJAPATI
+      * Date: 20-06-2020
+      * Purpose: RECONCILE THE CUSKS080 VSAM CUSTOMER FILE AGAINST THE
+      *        : CUST DB2 TABLE SO A CUSTOMER NUMBER LOADED INTO ONE
+      *        : SYSTEM OF RECORD BUT NOT THE OTHER IS REPORTED BEFORE
+      *        : IT CAUSES A FAILED CBCUSINV INQUIRY.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. CUSXREF.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT CUSKS080-FILE ASSIGN TO CUSKS080
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CUSKS080-KEY
+                  FILE STATUS IS CUSKS080-STATUS.
+           SELECT REPORT-FILE ASSIGN TO XREFRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPTOUT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  CUSKS080-FILE.
+       01  CUSKS080-RECORD.
+           05 CUSKS080-KEY      PIC X(06).
+      *    NAMED CUSTOMER-DATA FIELDS (CUSKS080-DATA GROUP) - SEE
+      *    COPYBOOKS/CUSKS080.cbl
+           COPY CUSKS080.
+      *
+       FD  REPORT-FILE
+            RECORD CONTAINS 132 CHARACTERS
+            RECORDING MODE IS F.
+       01  REPORT-REC                  PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+           EXEC SQL INCLUDE CUSTOMER END-EXEC.
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+      *
+       01  CUSKS080-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-RPTOUT-STATUS            PIC X(02) VALUE SPACES.
+      * SHARED ERROR-MESSAGE LAYOUT USED BY EVERY FILE-I/O PROGRAM
+       COPY ERRHAND.
+      *
+       01  SWITCHES.
+           05 END-OF-CUSKS080-SW       PIC X(01) VALUE 'N'.
+              88 END-OF-CUSKS080                 VALUE 'Y'.
+           05 END-OF-CUST-SW           PIC X(01) VALUE 'N'.
+              88 END-OF-CUST                     VALUE 'Y'.
+      *
+       01  WS-VSAM-READ-COUNT          PIC 9(07) VALUE ZEROES.
+       01  WS-DB2-READ-COUNT           PIC 9(07) VALUE ZEROES.
+       01  WS-VSAM-ONLY-COUNT          PIC 9(07) VALUE ZEROES.
+       01  WS-DB2-ONLY-COUNT           PIC 9(07) VALUE ZEROES.
+       01  WS-MATCH-COUNT              PIC 9(07) VALUE ZEROES.
+      *
+       01  TRAILER-RECORD.
+           05 TR-ID                    PIC X(11) VALUE '* TRAILER  '.
+           05 TR-VSAM-LIT              PIC X(12) VALUE 'VSAM READ = '.
+           05 TR-VSAM-COUNT            PIC Z(6)9.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 TR-DB2-LIT               PIC X(11) VALUE 'DB2 READ = '.
+           05 TR-DB2-COUNT             PIC Z(6)9.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 TR-MATCH-LIT             PIC X(08) VALUE 'MTCH  = '.
+           05 TR-MATCH-COUNT           PIC Z(6)9.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 TR-VONLY-LIT             PIC X(08) VALUE 'VONLY = '.
+           05 TR-VONLY-COUNT           PIC Z(6)9.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 TR-DONLY-LIT             PIC X(08) VALUE 'DONLY = '.
+           05 TR-DONLY-COUNT           PIC Z(6)9.
+           05 FILLER                   PIC X(22) VALUE SPACES.
+      *
+      *    CUSTOMER-NUMBER CROSS-REFERENCE CURSOR - READS THE CUST
+      *    TABLE IN CUSTNO ORDER SO IT CAN BE MATCH/MERGED AGAINST
+      *    THE NATURALLY KEY-SEQUENCED CUSKS080-FILE IN A SINGLE PASS
+      *    OF EACH, THE SAME WAY A CLASSIC KEY-BREAK MERGE WORKS.
+           EXEC SQL
+              DECLARE XREFCUR CURSOR FOR
+                 SELECT CUSTNO
+                   FROM CUST
+                  ORDER BY CUSTNO
+           END-EXEC.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-RECONCILE-CUSTOMER-NUMBERS.
+      *
+            DISPLAY "***                                         ***".
+            DISPLAY "CUSKS080-TO-CBCUSINV CUSTOMER XREF".
+      *
+            PERFORM 010-OPEN-FILES.
+            PERFORM 020-GET-FIRST-VSAM.
+            PERFORM 030-GET-FIRST-DB2.
+      *
+            PERFORM 100-MATCH-MERGE
+               UNTIL END-OF-CUSKS080 AND END-OF-CUST.
+      *
+            PERFORM 900-WRITE-TRAILER.
+            PERFORM 999-CLOSE-FILES.
+      *
+            DISPLAY "END OF RECONCILIATION RUN.".
+            STOP RUN.
+      *
+       010-OPEN-FILES.
+      *
+            OPEN INPUT CUSKS080-FILE.
+            IF CUSKS080-STATUS NOT = '00'
+               MOVE 'Error opening file CUSKS080' TO WS-ERR-MSG
+               MOVE CUSKS080-STATUS               TO WS-ERR-CDE
+               MOVE '010-OPEN-FILES'              TO WS-ERR-PROC
+               PERFORM Y0001-ERR-HANDLING
+            END-IF.
+      *
+            OPEN OUTPUT REPORT-FILE.
+            IF WS-RPTOUT-STATUS NOT = '00'
+               MOVE 'Error opening file XREFRPT' TO WS-ERR-MSG
+               MOVE WS-RPTOUT-STATUS             TO WS-ERR-CDE
+               MOVE '010-OPEN-FILES'             TO WS-ERR-PROC
+               PERFORM Y0001-ERR-HANDLING
+            END-IF.
+      *
+            EXEC SQL
+               OPEN XREFCUR
+            END-EXEC.
+            IF SQLCODE NOT = 0
+               DISPLAY 'ERROR OPENING XREFCUR CURSOR, SQLCODE: ' SQLCODE
+            END-IF.
+      *
+       020-GET-FIRST-VSAM.
+      *
+            READ CUSKS080-FILE
+                AT END
+                    MOVE 'Y' TO END-OF-CUSKS080-SW
+                NOT AT END
+                    ADD 1 TO WS-VSAM-READ-COUNT
+            END-READ.
+      *
+       030-GET-FIRST-DB2.
+      *
+            EXEC SQL
+               FETCH XREFCUR INTO :CUSTNO
+            END-EXEC.
+            IF SQLCODE = 100
+               MOVE 'Y' TO END-OF-CUST-SW
+            ELSE
+               IF SQLCODE NOT = 0
+                  DISPLAY 'ERROR FETCHING XREFCUR, SQLCODE: ' SQLCODE
+                  MOVE 'Y' TO END-OF-CUST-SW
+               ELSE
+                  ADD 1 TO WS-DB2-READ-COUNT
+               END-IF
+            END-IF.
+      *
+       100-MATCH-MERGE.
+      *
+            EVALUATE TRUE
+                WHEN END-OF-CUSKS080
+                    PERFORM 200-DB2-ONLY
+                    PERFORM 030-GET-FIRST-DB2
+                WHEN END-OF-CUST
+                    PERFORM 210-VSAM-ONLY
+                    PERFORM 020-GET-FIRST-VSAM
+                WHEN CUSKS080-KEY = CUSTNO
+                    ADD 1 TO WS-MATCH-COUNT
+                    PERFORM 020-GET-FIRST-VSAM
+                    PERFORM 030-GET-FIRST-DB2
+                WHEN CUSKS080-KEY < CUSTNO
+                    PERFORM 210-VSAM-ONLY
+                    PERFORM 020-GET-FIRST-VSAM
+                WHEN OTHER
+                    PERFORM 200-DB2-ONLY
+                    PERFORM 030-GET-FIRST-DB2
+            END-EVALUATE.
+      *
+       200-DB2-ONLY.
+      *
+            ADD 1 TO WS-DB2-ONLY-COUNT.
+            MOVE SPACES TO REPORT-REC.
+            STRING 'CUSTOMER ' CUSTNO
+                   ' IS IN THE DB2 CUST TABLE BUT NOT IN VSAM CUSKS080.'
+                   DELIMITED BY SIZE
+               INTO REPORT-REC.
+            PERFORM 900-WRITE-REPORT-LINE.
+      *
+       210-VSAM-ONLY.
+      *
+            ADD 1 TO WS-VSAM-ONLY-COUNT.
+            MOVE SPACES TO REPORT-REC.
+            STRING 'CUSTOMER ' CUSKS080-KEY
+                   ' IS IN VSAM CUSKS080 BUT NOT IN THE DB2 CUST TABLE.'
+                   DELIMITED BY SIZE
+               INTO REPORT-REC.
+            PERFORM 900-WRITE-REPORT-LINE.
+      *
+       900-WRITE-REPORT-LINE.
+      *
+            WRITE REPORT-REC.
+            IF WS-RPTOUT-STATUS NOT = '00'
+               MOVE 'Error writting file XREFRPT' TO WS-ERR-MSG
+               MOVE WS-RPTOUT-STATUS              TO WS-ERR-CDE
+               MOVE '900-WRITE-REPORT-LINE'       TO WS-ERR-PROC
+               PERFORM Y0001-ERR-HANDLING
+            END-IF.
+      *
+       900-WRITE-TRAILER.
+      *
+            MOVE WS-VSAM-READ-COUNT   TO TR-VSAM-COUNT.
+            MOVE WS-DB2-READ-COUNT    TO TR-DB2-COUNT.
+            MOVE WS-MATCH-COUNT       TO TR-MATCH-COUNT.
+            MOVE WS-VSAM-ONLY-COUNT   TO TR-VONLY-COUNT.
+            MOVE WS-DB2-ONLY-COUNT    TO TR-DONLY-COUNT.
+      *
+            WRITE REPORT-REC FROM TRAILER-RECORD.
+            IF WS-RPTOUT-STATUS NOT = '00'
+               MOVE 'Error writting file XREFRPT' TO WS-ERR-MSG
+               MOVE WS-RPTOUT-STATUS              TO WS-ERR-CDE
+               MOVE '900-WRITE-TRAILER'           TO WS-ERR-PROC
+               PERFORM Y0001-ERR-HANDLING
+            END-IF.
+      *
+            DISPLAY 'VSAM RECORDS READ    : ' WS-VSAM-READ-COUNT.
+            DISPLAY 'DB2 ROWS READ        : ' WS-DB2-READ-COUNT.
+            DISPLAY 'MATCHED BOTH SIDES   : ' WS-MATCH-COUNT.
+            DISPLAY 'VSAM-ONLY MISMATCHES : ' WS-VSAM-ONLY-COUNT.
+            DISPLAY 'DB2-ONLY MISMATCHES  : ' WS-DB2-ONLY-COUNT.
+      *
+       Y0001-ERR-HANDLING.
+      *
+            DISPLAY '********************************'.
+            DISPLAY '  ERROR HANDLING REPORT '.
+            DISPLAY '********************************'.
+            DISPLAY '  ' WS-ERR-MSG.
+            DISPLAY '  ' WS-ERR-CDE.
+            DISPLAY '  ' WS-ERR-PROC.
+            DISPLAY '********************************'.
+      *
+            CALL 'ERRLOG' USING WS-ERR-MSG WS-ERR-CDE WS-ERR-PROC.
+      *
+            PERFORM 999-CLOSE-FILES.
+            STOP RUN.
+      *
+       999-CLOSE-FILES.
+      *
+            EXEC SQL
+               CLOSE XREFCUR
+            END-EXEC.
+      *
+            CLOSE CUSKS080-FILE.
+            CLOSE REPORT-FILE.
+      *
+       END PROGRAM CUSXREF.
