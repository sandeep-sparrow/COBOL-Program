@@ -0,0 +1,283 @@
+      ******************************************************************
+      * Author: SANDEEP PRAJAPATI
+      * Date: 20-06-2020
+      * Purpose: BATCH INVOICE-AGING REPORT, BUILT AROUND THE SAME
+      *        : INVCUST/INVNO/INVDATE/INVTOTAL CURSOR LOGIC AS
+      *        : CBCUSINV.cbl, BUCKETING OUTSTANDING INVOICES INTO
+      *        : CURRENT/30/60/90+ DAY AGING COLUMNS PER CUSTOMER.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. CBINVAGE.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT CUSTNO-FILE ASSIGN TO CUSTIN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CUSTIN-STATUS.
+           SELECT REPORT-FILE ASSIGN TO AGERPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPTOUT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD CUSTNO-FILE
+            RECORD CONTAINS 6 CHARACTERS
+            RECORDING MODE IS F.
+       01 CUSTNO-REC                  PIC X(6).
+      *
+       FD REPORT-FILE
+            RECORD CONTAINS 132 CHARACTERS
+            RECORDING MODE IS F.
+       01 REPORT-REC                  PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+           EXEC SQL INCLUDE CUSTOMER END-EXEC.
+           EXEC SQL INCLUDE INVOICE  END-EXEC.
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+      *
+       01 SWITCHES.
+           05 END-OF-CUSTOMERS-SW     PIC  X    VALUE 'N'.
+              88 END-OF-CUSTOMERS               VALUE 'Y'.
+           05 VALID-CURSOR-SW         PIC  X    VALUE 'Y'.
+              88 VALID-CURSOR                   VALUE 'Y'.
+           05 END-OF-INVOICES-SW      PIC  X    VALUE 'N'.
+              88 END-OF-INVOICES                VALUE 'Y'.
+      *
+       01 WS-CUSTIN-STATUS            PIC  X(02).
+       01 WS-RPTOUT-STATUS            PIC  X(02).
+       01 CUSTNO-WS                   PIC  X(6).
+       01 WS-TODAY-DATE               PIC  9(08).
+      *
+      * SHARED ERROR-MESSAGE LAYOUT USED BY EVERY FILE-I/O PROGRAM
+       COPY ERRHAND.
+      *
+      *    PER-CUSTOMER AGING BUCKETS - AN INVOICE 0-30 DAYS OLD IS
+      *    "CURRENT", 31-60 IS THE "30" COLUMN, 61-90 IS THE "60"
+      *    COLUMN, AND ANYTHING OLDER FALLS INTO "90+".
+       01 AGING-BUCKETS               COMP-3.
+           05 AGE-CURRENT              PIC S9(7)V99.
+           05 AGE-30-DAYS              PIC S9(7)V99.
+           05 AGE-60-DAYS              PIC S9(7)V99.
+           05 AGE-90-PLUS              PIC S9(7)V99.
+      *
+       01 WS-DAYS-OUTSTANDING         PIC S9(7).
+       01 WS-INTEGER-TODAY            PIC S9(9).
+       01 WS-INTEGER-INVDATE          PIC S9(9).
+      *
+       01 WS-GRAND-TOTAL-FIELDS       COMP-3.
+           05 GT-CURRENT               PIC S9(9)V99 VALUE 0.
+           05 GT-30-DAYS               PIC S9(9)V99 VALUE 0.
+           05 GT-60-DAYS               PIC S9(9)V99 VALUE 0.
+           05 GT-90-PLUS               PIC S9(9)V99 VALUE 0.
+      *
+       01 AGING-DETAIL-LINE.
+           05 AGE-CUSTNO-OUT          PIC X(06).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 AGE-CURRENT-OUT         PIC Z(6)9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 AGE-30-OUT              PIC Z(6)9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 AGE-60-OUT              PIC Z(6)9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 AGE-90-OUT              PIC Z(6)9.99.
+           05 FILLER                  PIC X(78) VALUE SPACES.
+      *
+       01 AGING-HEADER-LINE.
+           05 FILLER   PIC X(06) VALUE 'CUSTNO'.
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 FILLER   PIC X(09) VALUE 'CURRENT  '.
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 FILLER   PIC X(09) VALUE '31-60    '.
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 FILLER   PIC X(09) VALUE '61-90    '.
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 FILLER   PIC X(09) VALUE '90+      '.
+           05 FILLER   PIC X(78) VALUE SPACES.
+      *
+       01 AGING-TOTAL-LINE.
+           05 FILLER                  PIC X(06) VALUE 'TOTALS'.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 GT-CURRENT-OUT          PIC Z(8)9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 GT-30-OUT               PIC Z(8)9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 GT-60-OUT               PIC Z(8)9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 GT-90-OUT               PIC Z(8)9.99.
+           05 FILLER                  PIC X(74) VALUE SPACES.
+      *
+      *    SAME INVOICE CURSOR SHAPE AS CBCUSINV's INVCUR - ONE
+      *    CUSTOMER'S INVOICES, DRIVING THE AGING BUCKETS INSTEAD OF
+      *    A FLAT COUNT/TOTAL.
+           EXEC SQL
+              DECLARE AGECUR CURSOR FOR
+                 SELECT INVCUST,INVNO,INVDATE,INVTOTAL
+                   FROM INV
+                    WHERE INVCUST = :CUSTNO
+           END-EXEC.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-PRODUCE-AGING-REPORT.
+      *
+            DISPLAY "***                                         ***".
+            DISPLAY "INVOICE-AGING-REPORT".
+      *
+            PERFORM 010-OPEN-FILES.
+            ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+            PERFORM 900-WRITE-REPORT-HEADER.
+      *
+            PERFORM 100-PROCESS-CUSTOMER
+               UNTIL END-OF-CUSTOMERS.
+      *
+            PERFORM 900-WRITE-GRAND-TOTAL.
+            PERFORM 020-CLOSE-FILES.
+      *
+            DISPLAY "END OF AGING RUN.".
+            STOP RUN.
+      *
+       010-OPEN-FILES.
+      *
+            OPEN INPUT CUSTNO-FILE.
+            IF WS-CUSTIN-STATUS NOT = '00'
+               MOVE 'Error opening file CUSTIN'   TO WS-ERR-MSG
+               MOVE WS-CUSTIN-STATUS               TO WS-ERR-CDE
+               MOVE '010-OPEN-FILES'               TO WS-ERR-PROC
+               PERFORM Y0001-ERR-HANDLING
+            END-IF.
+      *
+            OPEN OUTPUT REPORT-FILE.
+            IF WS-RPTOUT-STATUS NOT = '00'
+               MOVE 'Error opening file AGERPT'    TO WS-ERR-MSG
+               MOVE WS-RPTOUT-STATUS                TO WS-ERR-CDE
+               MOVE '010-OPEN-FILES'                TO WS-ERR-PROC
+               PERFORM Y0001-ERR-HANDLING
+            END-IF.
+      *
+       020-CLOSE-FILES.
+      *
+            CLOSE CUSTNO-FILE.
+            CLOSE REPORT-FILE.
+      *
+       Y0001-ERR-HANDLING.
+      *
+            DISPLAY '********************************'.
+            DISPLAY '  ERROR HANDLING REPORT '.
+            DISPLAY '********************************'.
+            DISPLAY '  ' WS-ERR-MSG.
+            DISPLAY '  ' WS-ERR-CDE.
+            DISPLAY '  ' WS-ERR-PROC.
+            DISPLAY '********************************'.
+      *
+            CALL 'ERRLOG' USING WS-ERR-MSG WS-ERR-CDE WS-ERR-PROC.
+      *
+            STOP RUN.
+      *
+       100-PROCESS-CUSTOMER.
+      *
+            READ CUSTNO-FILE
+               AT END
+                  MOVE 'Y' TO END-OF-CUSTOMERS-SW
+               NOT AT END
+                  MOVE CUSTNO-REC TO CUSTNO-WS
+                  MOVE CUSTNO-WS  TO CUSTNO
+                  PERFORM 110-AGE-CUSTOMER-INVOICES
+            END-READ.
+      *
+       110-AGE-CUSTOMER-INVOICES.
+      *
+            MOVE ZEROES TO AGE-CURRENT AGE-30-DAYS
+                            AGE-60-DAYS AGE-90-PLUS.
+            MOVE 'Y' TO VALID-CURSOR-SW.
+      *
+            EXEC SQL
+               OPEN AGECUR
+            END-EXEC.
+      *
+            IF SQLCODE NOT = 0
+               MOVE 'N' TO VALID-CURSOR-SW
+               DISPLAY 'SQLCODE: ' SQLCODE
+            ELSE
+               MOVE 'N' TO END-OF-INVOICES-SW
+               PERFORM 120-FETCH-AND-BUCKET-INVOICE
+                  UNTIL END-OF-INVOICES
+               EXEC SQL
+                  CLOSE AGECUR
+               END-EXEC
+            END-IF.
+      *
+            IF VALID-CURSOR
+               PERFORM 900-WRITE-CUSTOMER-AGING-LINE
+            END-IF.
+      *
+       120-FETCH-AND-BUCKET-INVOICE.
+      *
+            EXEC SQL
+               FETCH AGECUR
+                INTO :INVCUST, :INVNO, :INVDATE, :INVTOTAL
+            END-EXEC.
+      *
+            IF SQLCODE NOT = 0
+               MOVE 'Y' TO END-OF-INVOICES-SW
+               IF SQLCODE NOT = 100
+                  MOVE 'N' TO VALID-CURSOR-SW
+                  DISPLAY 'SQLCODE: ' SQLCODE
+               END-IF
+            ELSE
+               PERFORM 130-BUCKET-ONE-INVOICE
+            END-IF.
+      *
+       130-BUCKET-ONE-INVOICE.
+      *
+            COMPUTE WS-INTEGER-TODAY =
+                FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE).
+            COMPUTE WS-INTEGER-INVDATE =
+                FUNCTION INTEGER-OF-DATE(INVDATE).
+            COMPUTE WS-DAYS-OUTSTANDING =
+                WS-INTEGER-TODAY - WS-INTEGER-INVDATE.
+      *
+            EVALUATE TRUE
+                WHEN WS-DAYS-OUTSTANDING NOT > 30
+                    ADD INVTOTAL TO AGE-CURRENT
+                WHEN WS-DAYS-OUTSTANDING NOT > 60
+                    ADD INVTOTAL TO AGE-30-DAYS
+                WHEN WS-DAYS-OUTSTANDING NOT > 90
+                    ADD INVTOTAL TO AGE-60-DAYS
+                WHEN OTHER
+                    ADD INVTOTAL TO AGE-90-PLUS
+            END-EVALUATE.
+      *
+       900-WRITE-REPORT-HEADER.
+      *
+            WRITE REPORT-REC FROM AGING-HEADER-LINE.
+      *
+       900-WRITE-CUSTOMER-AGING-LINE.
+      *
+            MOVE CUSTNO-WS      TO AGE-CUSTNO-OUT.
+            MOVE AGE-CURRENT    TO AGE-CURRENT-OUT.
+            MOVE AGE-30-DAYS    TO AGE-30-OUT.
+            MOVE AGE-60-DAYS    TO AGE-60-OUT.
+            MOVE AGE-90-PLUS    TO AGE-90-OUT.
+      *
+            WRITE REPORT-REC FROM AGING-DETAIL-LINE.
+      *
+            ADD AGE-CURRENT  TO GT-CURRENT.
+            ADD AGE-30-DAYS  TO GT-30-DAYS.
+            ADD AGE-60-DAYS  TO GT-60-DAYS.
+            ADD AGE-90-PLUS  TO GT-90-PLUS.
+      *
+       900-WRITE-GRAND-TOTAL.
+      *
+            MOVE GT-CURRENT     TO GT-CURRENT-OUT.
+            MOVE GT-30-DAYS     TO GT-30-OUT.
+            MOVE GT-60-DAYS     TO GT-60-OUT.
+            MOVE GT-90-PLUS     TO GT-90-OUT.
+      *
+            WRITE REPORT-REC FROM AGING-TOTAL-LINE.
+      *
+       END PROGRAM CBINVAGE.
