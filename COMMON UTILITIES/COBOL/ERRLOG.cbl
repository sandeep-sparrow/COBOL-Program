@@ -0,0 +1,77 @@
+      *--------------------------
+       IDENTIFICATION DIVISION.
+      *--------------------------
+       PROGRAM-ID.  ERRLOG.
+      *--------------------------
+      * ERRLOG IS THE SHARED CALLABLE ERROR-LOGGING PARAGRAM ADOPTED
+      * BY BNKACC, STKCBL, CALC1002, COVIDCBL AND CBLVSMC1. EACH
+      * PROGRAM'S OWN ERR-HANDLING PARAGRAPH STILL DISPLAYS THE ERROR
+      * AND DECIDES WHETHER TO ABORT, BUT ALSO CALLS ERRLOG WITH THE
+      * SHARED WS-ERR-MSG/WS-ERR-CDE/WS-ERR-PROC FIELDS (COPY ERRHAND)
+      * SO EVERY PROGRAM'S I/O FAILURES LAND IN ONE COMMON LOG.
+      *--------------------------
+       ENVIRONMENT DIVISION.
+      *--------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO SYSERRLG
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+      *--------------------------
+       DATA DIVISION.
+      *--------------------------
+       FILE SECTION.
+       FD  ERROR-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  ERROR-LOG-REC.
+           05  ERL-DATE                PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  ERL-TIME                PIC 9(06).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  ERL-PROC                PIC X(20).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  ERL-CODE                PIC X(02).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  ERL-MESSAGE             PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-ERRLOG-FILE-STATUS   PIC X(02) VALUE SPACES.
+       01  WS-CDT-DATE             PIC 9(08).
+       01  WS-CDT-TIME             PIC 9(06).
+      *
+       LINKAGE SECTION.
+      *
+       01  LS-ERR-MSG              PIC X(40).
+       01  LS-ERR-CDE              PIC X(02).
+       01  LS-ERR-PROC             PIC X(20).
+      *--------------------------
+       PROCEDURE DIVISION USING LS-ERR-MSG LS-ERR-CDE LS-ERR-PROC.
+      *--------------------------
+       MAIN-PARA.
+      *
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+      *
+           PERFORM 010-OPEN-LOG.
+           IF WS-ERRLOG-FILE-STATUS = '00'
+              MOVE WS-CDT-DATE  TO ERL-DATE
+              MOVE WS-CDT-TIME  TO ERL-TIME
+              MOVE LS-ERR-PROC  TO ERL-PROC
+              MOVE LS-ERR-CDE   TO ERL-CODE
+              MOVE LS-ERR-MSG   TO ERL-MESSAGE
+              WRITE ERROR-LOG-REC
+           END-IF.
+      *
+           CLOSE ERROR-LOG-FILE.
+           GOBACK.
+      *
+       010-OPEN-LOG.
+      *
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-ERRLOG-FILE-STATUS = '35'
+              OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+      *
+       END PROGRAM ERRLOG.
