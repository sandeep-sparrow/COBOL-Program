@@ -0,0 +1,446 @@
+      ******************************************************************
+      * Purpose: CONSOLIDATED END-OF-DAY OPERATIONS DASHBOARD - READS
+      *        : THE FINISHED OUTFILE FROM BNKACC, STKCBL, CALC1002 AND
+      *        : COVIDCBL AND REPORTS ONE RECORD COUNT/STATUS/KEY-TOTAL
+      *        : LINE PER PROGRAM SO OPERATIONS HAS A SINGLE PLACE TO
+      *        : CHECK "DID EVERYTHING RUN CLEAN TODAY" INSTEAD OF
+      *        : OPENING FOUR SEPARATE OUTPUT FILES EVERY NIGHT.
+      * Tectonics: COBC
+      ******************************************************************
+      *-----------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------*
+       PROGRAM-ID. EODSUM.
+       AUTHOR. SANDEEP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT BNK-OUT-FILE ASSIGN TO BNKOUT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-BNK-STATUS.
+      *
+           SELECT STK-OUT-FILE ASSIGN TO STKOUT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-STK-STATUS.
+      *
+           SELECT C2-OUT-FILE ASSIGN TO C2OUT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-C2-STATUS.
+      *
+           SELECT COV-OUT-FILE ASSIGN TO COVOUT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-COV-STATUS.
+      *
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-SUM-STATUS.
+      *
+      *-----------------------*
+       DATA DIVISION.
+      *-----------------------*
+       FILE SECTION.
+      *
+      *    LAYOUT MIRRORS BNKACC.CBL'S OUTPUT-O - NO SHARED COPYBOOK
+      *    EXISTS FOR IT YET, SO IT IS REPEATED HERE AS THE READER SIDE.
+       FD  BNK-OUT-FILE RECORDING MODE F.
+       01  BNK-REC.
+           05  BNK-ACCT-NO                PIC  X(10).
+           05  BNK-FIN-AMT                PIC  $9,99,9999.99CR.
+           05  FILLER                     PIC  X(55).
+      *
+      *    LAYOUT MIRRORS STKCBL.CBL'S OUT-REC - ONLY THE SIGN AND FINAL
+      *    VALUE ARE NEEDED HERE, SO THE REST OF THE LINE IS FILLER.
+       FD  STK-OUT-FILE RECORDING MODE F.
+       01  STK-REC.
+           05  FILLER                     PIC  X(33).
+           05  FILLER                     PIC  X(08).
+           05  FILLER                     PIC  X(20).
+           05  FILLER                     PIC  X(08).
+           05  STK-SIGN                   PIC  X(01).
+           05  STK-FINAL-MTM              PIC  999.999.
+           05  FILLER                     PIC  X(03).
+      *
+      *    LAYOUT MIRRORS CALC1002.CBL'S OUT-REC - SAME REASONING AS
+      *    STK-REC ABOVE.
+       FD  C2-OUT-FILE RECORDING MODE F.
+       01  C2-REC.
+           05  FILLER                     PIC  X(29).
+           05  C2-SIGN                    PIC  X(01).
+           05  C2-FINAL-MTM               PIC  Z,ZZZ,ZZZ.99.
+           05  FILLER                     PIC  X(01).
+           05  FILLER                     PIC  X(08).
+           05  FILLER                     PIC  X(20).
+           05  FILLER                     PIC  X(08).
+           05  FILLER                     PIC  X(01).
+      *
+      *    COVIDCBL'S OUT-FILE USES THE SAME DETAIL/SUBTOTAL/GRAND-TOTAL
+      *    LAYOUT FOR EVERY LINE (VAL0 TAGS THE LINE AS A COMBINED-KEY,
+      *    'SUBTOTAL' OR 'TTL VALUE' ROW) SO THE EXISTING COPYBOOK IS
+      *    REUSED HERE JUST LIKE STKCBL.CBL REUSES COPY DEDTOT FOR ITS FD.
+       FD  COV-OUT-FILE RECORDING MODE F.
+       COPY COVIDBD.
+      *
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUMMARY-REC                    PIC  X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SYSTEM-DATE-AND-TIME.
+           05  CURRENT-DATE.
+               10  CURRENT-YEAR           PIC 9(2).
+               10  CURRENT-MONTH          PIC 9(2).
+               10  CURRENT-DAY            PIC 9(2).
+           05  CURRENT-TIME.
+               10  CURRENT-HOUR           PIC 9(2).
+               10  CURRENT-MINUTE         PIC 9(2).
+               10  CURRENT-SECOND         PIC 9(2).
+               10  CURRENT-HNDSEC         PIC 9(2).
+      *
+       01  WS-FIELDS.
+           05  WS-BNK-STATUS              PIC X(02) VALUE SPACES.
+           05  WS-STK-STATUS              PIC X(02) VALUE SPACES.
+           05  WS-C2-STATUS               PIC X(02) VALUE SPACES.
+           05  WS-COV-STATUS              PIC X(02) VALUE SPACES.
+           05  WS-SUM-STATUS              PIC X(02) VALUE SPACES.
+      *
+      *    EACH SOURCE FILE IS OPTIONAL FROM THE DASHBOARD'S POINT OF
+      *    VIEW - IF A PROGRAM DIDN'T RUN LAST NIGHT ITS OUTFILE SIMPLY
+      *    ISN'T THERE, AND THE SUMMARY SHOULD SAY SO RATHER THAN ABEND.
+           05  WS-BNK-AVAIL-SW            PIC X(01) VALUE 'Y'.
+               88  WS-BNK-AVAIL                     VALUE 'Y'.
+           05  WS-STK-AVAIL-SW            PIC X(01) VALUE 'Y'.
+               88  WS-STK-AVAIL                     VALUE 'Y'.
+           05  WS-C2-AVAIL-SW             PIC X(01) VALUE 'Y'.
+               88  WS-C2-AVAIL                      VALUE 'Y'.
+           05  WS-COV-AVAIL-SW            PIC X(01) VALUE 'Y'.
+               88  WS-COV-AVAIL                     VALUE 'Y'.
+      *
+           05  WS-BNK-EOF-SW              PIC X(01) VALUE 'N'.
+               88  WS-BNK-EOF                       VALUE 'Y'.
+           05  WS-STK-EOF-SW              PIC X(01) VALUE 'N'.
+               88  WS-STK-EOF                       VALUE 'Y'.
+           05  WS-C2-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-C2-EOF                        VALUE 'Y'.
+           05  WS-COV-EOF-SW              PIC X(01) VALUE 'N'.
+               88  WS-COV-EOF                       VALUE 'Y'.
+      *
+           05  WS-BNK-COUNT               PIC 9(05) VALUE ZEROES.
+           05  WS-STK-COUNT               PIC 9(05) VALUE ZEROES.
+           05  WS-C2-COUNT                PIC 9(05) VALUE ZEROES.
+           05  WS-COV-COUNT               PIC 9(05) VALUE ZEROES.
+      *
+           05  WS-BNK-TOTAL               PIC S9(9)V99 VALUE ZERO.
+           05  WS-STK-TOTAL               PIC S9(9)V99 VALUE ZERO.
+           05  WS-C2-TOTAL                PIC S9(9)V99 VALUE ZERO.
+           05  WS-COV-CONFIRMED           PIC 9(12)    VALUE ZERO.
+           05  WS-COV-DEATHS              PIC 9(14)    VALUE ZERO.
+      *
+           05  WS-NUMVAL-WORK             PIC S9(9)V99 VALUE ZERO.
+      *
+      *    BNKACC WRITES ONE BNKOUT ROW PER APPLIED TRANSACTION, SO
+      *    AN ACCOUNT TOUCHED BY BOTH A DEPOSIT AND A WITHDRAWAL IN
+      *    THE SAME RUN APPEARS TWICE. DEDUP BY ACCOUNT NUMBER HERE
+      *    AND KEEP ONLY THE LAST (MOST CURRENT) BALANCE PER ACCOUNT
+      *    BEFORE SUMMING, USING THE SAME FIND-OR-ADD TABLE IDIOM
+      *    BNKACC ITSELF USES FOR RECON-ENTRY.
+           05  WS-BNK-DEDUP-COUNT         PIC 9(04) VALUE ZEROES.
+           05  WS-BNK-DEDUP-TABLE.
+               10  WS-BNK-DEDUP-ENTRY OCCURS 500 TIMES
+                       INDEXED BY WS-BNK-DEDUP-IDX.
+                   15  WS-BNK-DEDUP-ACCT  PIC X(10).
+                   15  WS-BNK-DEDUP-AMT   PIC S9(9)V99.
+      *
+      * SHARED ERROR-MESSAGE LAYOUT USED BY EVERY FILE-I/O PROGRAM
+       COPY ERRHAND.
+      *
+       01  RPT-TITLE-REC.
+           05  FILLER                     PIC X(30) VALUE
+               'END-OF-DAY OPERATIONS SUMMARY'.
+           05  FILLER                     PIC X(12) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'RUN DATE: '.
+           05  RT-MM                      PIC 99.
+           05  FILLER                     PIC X     VALUE '/'.
+           05  RT-DD                      PIC 99.
+           05  FILLER                     PIC X     VALUE '/'.
+           05  RT-YY                      PIC 99.
+           05  FILLER                     PIC X(07) VALUE ' TIME: '.
+           05  RT-HH                      PIC 99.
+           05  FILLER                     PIC X     VALUE ':'.
+           05  RT-MIN                     PIC 99.
+           05  FILLER                     PIC X     VALUE ':'.
+           05  RT-SS                      PIC 99.
+           05  FILLER                     PIC X(05) VALUE SPACES.
+      *
+       01  RPT-DETAIL-REC.
+           05  RD-SOURCE                  PIC X(10).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  RD-STATUS                  PIC X(14).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  RD-RECORDS                 PIC ZZZZ9.
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  RD-LABEL                   PIC X(20).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  RD-AMOUNT                  PIC -Z(8)9.99.
+           05  FILLER                     PIC X(15) VALUE SPACES.
+      *
+       01  RPT-GRAND-TOTAL-REC.
+           05  FILLER                     PIC X(26) VALUE
+               'TOTAL RECORDS PROCESSED: '.
+           05  RT-TOTAL-RECORDS           PIC ZZZZ9.
+           05  FILLER                     PIC X(49) VALUE SPACES.
+      *
+      *-----------------------*
+       PROCEDURE DIVISION.
+      *-----------------------*
+       000-MAIN.
+      *
+           ACCEPT CURRENT-DATE FROM DATE.
+           ACCEPT CURRENT-TIME FROM TIME.
+      *
+           DISPLAY '************EOD OPERATIONS SUMMARY*****************'.
+      *
+           PERFORM 100-OPEN-FILES.
+      *
+           PERFORM 200-SUMMARIZE-BNKACC.
+           PERFORM 210-SUMMARIZE-STKCBL.
+           PERFORM 220-SUMMARIZE-CALC1002.
+           PERFORM 230-SUMMARIZE-COVIDCBL.
+      *
+           PERFORM 300-WRITE-SUMMARY-REPORT.
+      *
+           PERFORM 400-CLOSE-FILES.
+      *
+           STOP RUN.
+      *
+         100-OPEN-FILES.
+               OPEN INPUT  BNK-OUT-FILE.
+               IF WS-BNK-STATUS NOT = ZEROES
+                  MOVE 'N' TO WS-BNK-AVAIL-SW
+               END-IF.
+      *
+               OPEN INPUT  STK-OUT-FILE.
+               IF WS-STK-STATUS NOT = ZEROES
+                  MOVE 'N' TO WS-STK-AVAIL-SW
+               END-IF.
+      *
+               OPEN INPUT  C2-OUT-FILE.
+               IF WS-C2-STATUS NOT = ZEROES
+                  MOVE 'N' TO WS-C2-AVAIL-SW
+               END-IF.
+      *
+               OPEN INPUT  COV-OUT-FILE.
+               IF WS-COV-STATUS NOT = ZEROES
+                  MOVE 'N' TO WS-COV-AVAIL-SW
+               END-IF.
+      *
+               OPEN OUTPUT SUMMARY-FILE.
+               IF WS-SUM-STATUS NOT = ZEROES
+                  MOVE 'Error opening file SUMRPT'   TO WS-ERR-MSG
+                  MOVE WS-SUM-STATUS                 TO WS-ERR-CDE
+                  MOVE '100-OPEN-FILES'              TO WS-ERR-PROC
+                  PERFORM 900-ERR-HANDLING
+               END-IF.
+      *
+         200-SUMMARIZE-BNKACC.
+      *
+               IF WS-BNK-AVAIL
+                  PERFORM UNTIL WS-BNK-EOF
+                     READ BNK-OUT-FILE
+                        AT END
+                           SET WS-BNK-EOF TO TRUE
+                        NOT AT END
+                           COMPUTE WS-NUMVAL-WORK =
+                                   FUNCTION NUMVAL-C(BNK-FIN-AMT)
+                           PERFORM 205-FIND-OR-ADD-BNK-DEDUP
+                     END-READ
+                  END-PERFORM
+                  PERFORM VARYING WS-BNK-DEDUP-IDX FROM 1 BY 1
+                          UNTIL WS-BNK-DEDUP-IDX > WS-BNK-DEDUP-COUNT
+                     ADD 1 TO WS-BNK-COUNT
+                     ADD WS-BNK-DEDUP-AMT (WS-BNK-DEDUP-IDX)
+                         TO WS-BNK-TOTAL
+                  END-PERFORM
+               END-IF.
+      *
+         205-FIND-OR-ADD-BNK-DEDUP.
+               PERFORM VARYING WS-BNK-DEDUP-IDX FROM 1 BY 1
+                       UNTIL WS-BNK-DEDUP-IDX > WS-BNK-DEDUP-COUNT
+                  IF WS-BNK-DEDUP-ACCT (WS-BNK-DEDUP-IDX) = BNK-ACCT-NO
+                     MOVE WS-NUMVAL-WORK
+                         TO WS-BNK-DEDUP-AMT (WS-BNK-DEDUP-IDX)
+                     EXIT PARAGRAPH
+                  END-IF
+               END-PERFORM.
+               IF WS-BNK-DEDUP-IDX <= 500
+                  ADD 1 TO WS-BNK-DEDUP-COUNT
+                  SET WS-BNK-DEDUP-IDX TO WS-BNK-DEDUP-COUNT
+                  MOVE BNK-ACCT-NO    TO
+                      WS-BNK-DEDUP-ACCT (WS-BNK-DEDUP-IDX)
+                  MOVE WS-NUMVAL-WORK TO
+                      WS-BNK-DEDUP-AMT (WS-BNK-DEDUP-IDX)
+               ELSE
+                  DISPLAY 'BNK DEDUP TABLE FULL - ACCOUNT '
+                          BNK-ACCT-NO
+                          ' DROPPED FROM THE EOD GRAND TOTAL'
+               END-IF.
+      *
+         210-SUMMARIZE-STKCBL.
+      *
+               IF WS-STK-AVAIL
+                  PERFORM UNTIL WS-STK-EOF
+                     READ STK-OUT-FILE
+                        AT END
+                           SET WS-STK-EOF TO TRUE
+                        NOT AT END
+                           ADD 1 TO WS-STK-COUNT
+                           COMPUTE WS-NUMVAL-WORK =
+                                   FUNCTION NUMVAL(STK-FINAL-MTM)
+                           IF STK-SIGN = '-'
+                              COMPUTE WS-NUMVAL-WORK =
+                                      WS-NUMVAL-WORK * -1
+                           END-IF
+                           ADD WS-NUMVAL-WORK TO WS-STK-TOTAL
+                     END-READ
+                  END-PERFORM
+               END-IF.
+      *
+         220-SUMMARIZE-CALC1002.
+      *
+               IF WS-C2-AVAIL
+                  PERFORM UNTIL WS-C2-EOF
+                     READ C2-OUT-FILE
+                        AT END
+                           SET WS-C2-EOF TO TRUE
+                        NOT AT END
+                           ADD 1 TO WS-C2-COUNT
+                           COMPUTE WS-NUMVAL-WORK =
+                                   FUNCTION NUMVAL-C(C2-FINAL-MTM)
+                           IF C2-SIGN = '-'
+                              COMPUTE WS-NUMVAL-WORK =
+                                      WS-NUMVAL-WORK * -1
+                           END-IF
+                           ADD WS-NUMVAL-WORK TO WS-C2-TOTAL
+                     END-READ
+                  END-PERFORM
+               END-IF.
+      *
+      *    'TTL VALUE' IS THE GRAND-TOTAL ROW COVIDCBL WRITES AT
+      *    END-OF-FILE (SEE 110-READ-INPUT-FILE WHEN '10' IN COVIDCBL) -
+      *    EVERY OTHER ROW IS A COMBINED-KEY DETAIL OR COUNTRY SUBTOTAL.
+         230-SUMMARIZE-COVIDCBL.
+      *
+               IF WS-COV-AVAIL
+                  PERFORM UNTIL WS-COV-EOF
+                     READ COV-OUT-FILE
+                        AT END
+                           SET WS-COV-EOF TO TRUE
+                        NOT AT END
+                           ADD 1 TO WS-COV-COUNT
+                           IF VAL0 = 'TTL VALUE'
+                              COMPUTE WS-COV-CONFIRMED =
+                                      FUNCTION NUMVAL(VAL4)
+                              COMPUTE WS-COV-DEATHS =
+                                      FUNCTION NUMVAL(VAL5)
+                           END-IF
+                     END-READ
+                  END-PERFORM
+               END-IF.
+      *
+         300-WRITE-SUMMARY-REPORT.
+      *
+               MOVE CURRENT-MONTH  TO RT-MM.
+               MOVE CURRENT-DAY    TO RT-DD.
+               MOVE CURRENT-YEAR   TO RT-YY.
+               MOVE CURRENT-HOUR   TO RT-HH.
+               MOVE CURRENT-MINUTE TO RT-MIN.
+               MOVE CURRENT-SECOND TO RT-SS.
+               WRITE SUMMARY-REC FROM RPT-TITLE-REC.
+      *
+               MOVE 'BNKACC'              TO RD-SOURCE.
+               MOVE WS-BNK-COUNT          TO RD-RECORDS.
+               MOVE 'CLOSING BALANCE TTL' TO RD-LABEL.
+               MOVE WS-BNK-TOTAL          TO RD-AMOUNT.
+               IF WS-BNK-AVAIL
+                  MOVE 'OK'               TO RD-STATUS
+               ELSE
+                  MOVE 'DID NOT RUN'      TO RD-STATUS
+               END-IF.
+               WRITE SUMMARY-REC FROM RPT-DETAIL-REC.
+      *
+               MOVE 'STKCBL'              TO RD-SOURCE.
+               MOVE WS-STK-COUNT          TO RD-RECORDS.
+               MOVE 'DEDUCTED VALUE TTL'  TO RD-LABEL.
+               MOVE WS-STK-TOTAL          TO RD-AMOUNT.
+               IF WS-STK-AVAIL
+                  MOVE 'OK'               TO RD-STATUS
+               ELSE
+                  MOVE 'DID NOT RUN'      TO RD-STATUS
+               END-IF.
+               WRITE SUMMARY-REC FROM RPT-DETAIL-REC.
+      *
+               MOVE 'CALC1002'            TO RD-SOURCE.
+               MOVE WS-C2-COUNT           TO RD-RECORDS.
+               MOVE 'DEDUCTED VALUE TTL'  TO RD-LABEL.
+               MOVE WS-C2-TOTAL           TO RD-AMOUNT.
+               IF WS-C2-AVAIL
+                  MOVE 'OK'               TO RD-STATUS
+               ELSE
+                  MOVE 'DID NOT RUN'      TO RD-STATUS
+               END-IF.
+               WRITE SUMMARY-REC FROM RPT-DETAIL-REC.
+      *
+               MOVE 'COVIDCBL'            TO RD-SOURCE.
+               MOVE WS-COV-COUNT          TO RD-RECORDS.
+               MOVE 'CONFIRMED GRAND TTL' TO RD-LABEL.
+               MOVE WS-COV-CONFIRMED      TO RD-AMOUNT.
+               IF WS-COV-AVAIL
+                  MOVE 'OK'               TO RD-STATUS
+               ELSE
+                  MOVE 'DID NOT RUN'      TO RD-STATUS
+               END-IF.
+               WRITE SUMMARY-REC FROM RPT-DETAIL-REC.
+      *
+               MOVE 'COVIDCBL'            TO RD-SOURCE.
+               MOVE WS-COV-COUNT          TO RD-RECORDS.
+               MOVE 'DEATHS GRAND TTL'    TO RD-LABEL.
+               MOVE WS-COV-DEATHS         TO RD-AMOUNT.
+               IF WS-COV-AVAIL
+                  MOVE 'OK'               TO RD-STATUS
+               ELSE
+                  MOVE 'DID NOT RUN'      TO RD-STATUS
+               END-IF.
+               WRITE SUMMARY-REC FROM RPT-DETAIL-REC.
+      *
+               COMPUTE RT-TOTAL-RECORDS =
+                       WS-BNK-COUNT + WS-STK-COUNT + WS-C2-COUNT +
+                       WS-COV-COUNT.
+               WRITE SUMMARY-REC FROM RPT-GRAND-TOTAL-REC.
+      *
+         400-CLOSE-FILES.
+               IF WS-BNK-AVAIL
+                  CLOSE BNK-OUT-FILE
+               END-IF.
+               IF WS-STK-AVAIL
+                  CLOSE STK-OUT-FILE
+               END-IF.
+               IF WS-C2-AVAIL
+                  CLOSE C2-OUT-FILE
+               END-IF.
+               IF WS-COV-AVAIL
+                  CLOSE COV-OUT-FILE
+               END-IF.
+               CLOSE SUMMARY-FILE.
+      *
+         900-ERR-HANDLING.
+               DISPLAY '********************************'.
+               DISPLAY '  ERROR HANDLING REPORT '.
+               DISPLAY '********************************'.
+               DISPLAY '  ' WS-ERR-MSG.
+               DISPLAY '  ' WS-ERR-CDE.
+               DISPLAY '  ' WS-ERR-PROC.
+               DISPLAY '********************************'.
+               CALL 'ERRLOG' USING WS-ERR-MSG WS-ERR-CDE WS-ERR-PROC.
+               MOVE 16 TO RETURN-CODE.
+               STOP RUN.
+      *
