@@ -8,14 +8,35 @@
        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
            SELECT BALANCE-AMT ASSIGN TO BALFILE
-                  ORGANIZATION IS SEQUENTIAL.
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCT-NO
+                  FILE STATUS IS WS-BAL-STATUS.
            SELECT DEPOSIT-AMT ASSIGN TO DEPFILE
-                  ORGANIZATION IS SEQUENTIAL.
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-DEP-STATUS.
            SELECT WITHDRW-AMT ASSIGN TO WITFILE
-                  ORGANIZATION IS SEQUENTIAL.
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-WIT-STATUS.
            SELECT OUTPUT-AMT  ASSIGN TO OUTFILE
                   ORGANIZATION IS SEQUENTIAL
                   FILE STATUS IS WS-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDITFIL
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-REJECT-STATUS.
+           SELECT RECON-FILE ASSIGN TO RECONRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RECON-STATUS.
+      *    GENERAL-LEDGER POSTING FEED - ONE DEBIT/CREDIT PAIR PER
+      *    DEPOSIT, WITHDRAWAL OR INTEREST TRANSACTION SO THE GL SYSTEM
+      *    HAS SOMETHING TO PICK UP INSTEAD OF SOMEONE RE-KEYING
+      *    TOTALS OFF THE RECONCILIATION REPORT.
+           SELECT GL-FEED-FILE ASSIGN TO GLFEED
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-GL-STATUS.
       *--------------------------
        DATA DIVISION.
       *--------------------------
@@ -24,39 +45,235 @@
             RECORD CONTAINS 80 CHARACTERS
             RECORDING MODE IS F.
        01 BALANCE-IO.
-           02  BAL-AMT         PIC  9999999.99.
-           02  FILLER          PIC  X(70).
+           02  ACCT-NO         PIC  X(10).
+           02  BAL-AMT         PIC S9(7)V99.
+           02  OVERDRAFT-LIMIT PIC  9999999.99.
+           02  CURRENCY-CODE   PIC  X(03).
+           02  ACCT-TYPE       PIC  X(01).
+           02  FILLER          PIC  X(47).
       *
        FD DEPOSIT-AMT
             RECORD CONTAINS 80 CHARACTERS
             RECORDING MODE IS F.
        01 DEPOSIT-I.
-          02  DEP-AMT         PIC  9999999.99.
-          02  FILLER          PIC  X(70).
+          02  DEP-ACCT-NO       PIC  X(10).
+          02  DEP-AMT           PIC  9999999.99.
+          02  DEP-CURRENCY-CODE PIC  X(03).
+          02  FILLER            PIC  X(57).
       *
        FD WITHDRW-AMT
             RECORD CONTAINS 80 CHARACTERS
             RECORDING MODE IS F.
        01 WITHDRW-I.
-          02  DRAW-AMT        PIC  9999999.99.
-          02  FILLER          PIC  X(70).
+          02  WIT-ACCT-NO       PIC  X(10).
+          02  DRAW-AMT          PIC  9999999.99.
+          02  WIT-CURRENCY-CODE PIC  X(03).
+          02  FILLER            PIC  X(57).
       *
        FD OUTPUT-AMT
             RECORD CONTAINS 80 CHARACTERS
             RECORDING MODE IS F.
        01 OUTPUT-O.
-          02  FIN-AMT         PIC $9,99,9999.99.
-          02  FILLER          PIC  X(67).
+          02  OUT-ACCT-NO     PIC  X(10).
+          02  FIN-AMT         PIC $9,99,9999.99CR.
+          02  FILLER          PIC  X(55).
+      *
+       FD AUDIT-TRAIL-FILE
+            RECORD CONTAINS 80 CHARACTERS
+            RECORDING MODE IS F.
+       01 AUDIT-TRAIL-REC.
+          02  AUD-ACCT-NO      PIC  X(10).
+          02  AUD-TRAN-TYPE    PIC  X(08).
+          02  AUD-AMOUNT       PIC  9999999.99.
+          02  AUD-TRAN-DATE    PIC  9(08).
+          02  FILLER           PIC  X(44).
+      *
+      *    CAPTURES ANY DEPOSIT/WITHDRAWAL THAT COULD NOT BE APPLIED
+      *    (UNKNOWN ACCOUNT, ZERO/NEGATIVE AMOUNT, OVERDRAFT LIMIT
+      *    EXCEEDED) SO OPERATIONS HAS SOMETHING CONCRETE TO CHASE
+      *    DOWN INSTEAD OF THE RECORD JUST BEING SILENTLY DROPPED.
+       FD REJECT-FILE
+            RECORD CONTAINS 80 CHARACTERS
+            RECORDING MODE IS F.
+       01 REJECT-REC.
+          02  REJ-ACCT-NO      PIC  X(10).
+          02  REJ-TRAN-TYPE    PIC  X(08).
+          02  REJ-AMOUNT       PIC  9999999.99.
+          02  REJ-REASON-CODE  PIC  X(02).
+          02  REJ-REASON-TEXT  PIC  X(30).
+          02  REJ-TRAN-DATE    PIC  9(08).
+          02  FILLER           PIC  X(12).
+      *
+      *    END-OF-DAY RECONCILIATION REPORT - ONE DETAIL LINE PER
+      *    ACCOUNT THAT HAD AT LEAST ONE TRANSACTION THIS RUN, PLUS A
+      *    GRAND-TOTAL LINE, SO A CONTROL-TOTAL BREAK (OPENING +
+      *    DEPOSITS - WITHDRAWALS NOT EQUAL TO CLOSING) IS CAUGHT
+      *    BEFORE THE BRANCH OPENS THE NEXT MORNING.
+       FD RECON-FILE
+            RECORD CONTAINS 80 CHARACTERS
+            RECORDING MODE IS F.
+       01 RECON-REPORT-REC     PIC X(80).
+      *
+      *    ONE LINE PER SIDE OF EACH DOUBLE-ENTRY GL POSTING - A
+      *    DEPOSIT/WITHDRAWAL/INTEREST TRANSACTION WRITES ONE DEBIT
+      *    RECORD AND ONE CREDIT RECORD, IN THAT ORDER, SO THE TOTAL
+      *    OF DR RECORDS ALWAYS EQUALS THE TOTAL OF CR RECORDS.
+       FD GL-FEED-FILE
+            RECORD CONTAINS 80 CHARACTERS
+            RECORDING MODE IS F.
+       01 GL-FEED-REC.
+          02  GL-SOURCE-ACCT-NO   PIC  X(10).
+          02  FILLER              PIC  X(01).
+          02  GL-ACCOUNT-CODE     PIC  X(06).
+          02  FILLER              PIC  X(01).
+          02  GL-DR-CR            PIC  X(02).
+          02  FILLER              PIC  X(01).
+          02  GL-POST-AMOUNT      PIC  9999999.99.
+          02  FILLER              PIC  X(01).
+          02  GL-TRAN-TYPE        PIC  X(08).
+          02  FILLER              PIC  X(01).
+          02  GL-TRAN-DATE        PIC  9(08).
+          02  FILLER              PIC  X(31).
       *
        WORKING-STORAGE SECTION.
       *
-        01 WS-NEW              PIC  9(10).
-        01 WS-BAL              PIC  9(10).
-        01 WS-DEP              PIC  9(10).
-        01 WS-DRAW             PIC  9(10).
-        01 WS-BAL-AMT          PIC  9999999.99.
-        01 WS-FIN-AMT          PIC  9999999.99.
-        77 WS-STATUS           PIC  X(02).
+        01 WS-NEW              PIC  S9(7)V99.
+        01 WS-BAL              PIC  S9(7)V99.
+        01 WS-DEP              PIC  9(7)V99.
+        01 WS-DRAW             PIC  9(7)V99.
+        01 WS-OVERDRAFT-LIMIT  PIC  9(7)V99.
+        01 WS-AVAILABLE        PIC  S9(7)V99.
+        01 WS-BAL-AMT          PIC S9(7)V99.
+        01 WS-FIN-AMT          PIC S9(7)V99.
+        01 WS-STATUS           PIC  X(02).
+        01 WS-BAL-STATUS       PIC  X(02).
+        01 WS-DEP-STATUS       PIC  X(02).
+        01 WS-WIT-STATUS       PIC  X(02).
+        01 WS-AUDIT-STATUS     PIC  X(02).
+        01 WS-REJECT-STATUS    PIC  X(02).
+        01 WS-RECON-STATUS     PIC  X(02).
+        01 WS-GL-STATUS        PIC  X(02).
+        01 WS-TODAY-DATE       PIC  9(08).
+        01 WS-TODAY-INT        PIC  9(09).
+        01 WS-TOMORROW-DATE    PIC  9(08).
+        01 WS-MONTH-END-SW     PIC  X(01) VALUE 'N'.
+           88 WS-IS-MONTH-END           VALUE 'Y'.
+        01 WS-REJ-REASON-CDE   PIC  X(02).
+        01 WS-REJ-REASON-TXT   PIC  X(30).
+      *
+      *    FIXED EXCHANGE-RATE TABLE, RATE = UNITS OF THAT CURRENCY
+      *    PER 1 USD. A DEPOSIT/WITHDRAWAL IN A DIFFERENT CURRENCY
+      *    THAN THE ACCOUNT'S BASE CURRENCY IS CONVERTED THROUGH USD
+      *    BEFORE COMPUTE WS-NEW RUNS. 'XXX' IS THE DEFAULT/UNKNOWN
+      *    CURRENCY FALLBACK RATE AND MUST STAY LAST.
+        01 CURRENCY-RATE-VALUES.
+           05  FILLER              PIC X(11) VALUE 'USD00010000'.
+           05  FILLER              PIC X(11) VALUE 'EUR00009200'.
+           05  FILLER              PIC X(11) VALUE 'GBP00007900'.
+           05  FILLER              PIC X(11) VALUE 'JPY01495000'.
+           05  FILLER              PIC X(11) VALUE 'INR00832000'.
+           05  FILLER              PIC X(11) VALUE 'XXX00010000'.
+        01 CURRENCY-RATE-TABLE REDEFINES CURRENCY-RATE-VALUES.
+           05  CUR-ENTRY OCCURS 6 TIMES INDEXED BY CUR-IDX.
+               10  CUR-CODE        PIC X(03).
+               10  CUR-RATE        PIC 9(04)V9999.
+        01 WS-LOOKUP-CCY        PIC  X(03).
+        01 WS-LOOKUP-RATE       PIC  9(04)V9999.
+        01 WS-BASE-RATE         PIC  9(04)V9999.
+        01 WS-TXN-RATE          PIC  9(04)V9999.
+        01 WS-DEP-CONVERTED     PIC  9(7)V99.
+        01 WS-DRAW-CONVERTED    PIC  9(7)V99.
+      *
+      *    PERIODIC INTEREST RATE BY ACCOUNT TYPE, APPLIED TO WS-BAL
+      *    BY ACCRUE-INTEREST-ALL AND POSTED TO THE AUDIT TRAIL AS
+      *    ITS OWN TRANSACTION TYPE. 'X' IS THE DEFAULT/UNKNOWN
+      *    ACCOUNT-TYPE FALLBACK RATE AND MUST STAY LAST.
+        01 INTEREST-RATE-VALUES.
+           05  FILLER              PIC X(06) VALUE 'S00050'.
+           05  FILLER              PIC X(06) VALUE 'C00010'.
+           05  FILLER              PIC X(06) VALUE 'F00075'.
+           05  FILLER              PIC X(06) VALUE 'X00010'.
+        01 INTEREST-RATE-TABLE REDEFINES INTEREST-RATE-VALUES.
+           05  INT-ENTRY OCCURS 4 TIMES INDEXED BY INT-IDX.
+               10  INT-ACCT-TYPE   PIC X(01).
+               10  INT-RATE        PIC 9V9999.
+        01 WS-INT-RATE           PIC  9V9999.
+        01 WS-INTEREST-AMT       PIC  S9(7)V99.
+        01 WS-INT-EOF-SW         PIC  X(01) VALUE 'N'.
+           88 WS-INT-EOF                    VALUE 'Y'.
+      *
+      *    GL ACCOUNT CODE BY ACCT-TYPE - THE "OTHER SIDE" OF EVERY
+      *    POSTING IS ALWAYS THE CASH-CONTROL OR INTEREST-EXPENSE
+      *    ACCOUNT BELOW. 'X' IS THE DEFAULT/UNKNOWN ACCOUNT-TYPE
+      *    FALLBACK AND MUST STAY LAST.
+        01 GL-ACCOUNT-VALUES.
+           05  FILLER              PIC X(07) VALUE 'S200100'.
+           05  FILLER              PIC X(07) VALUE 'C200200'.
+           05  FILLER              PIC X(07) VALUE 'F200300'.
+           05  FILLER              PIC X(07) VALUE 'X200900'.
+        01 GL-ACCOUNT-TABLE REDEFINES GL-ACCOUNT-VALUES.
+           05  GL-ENTRY OCCURS 4 TIMES INDEXED BY GL-IDX.
+               10  GL-ACCT-TYPE    PIC X(01).
+               10  GL-CUST-ACCOUNT PIC X(06).
+        01 WS-GL-CUST-ACCOUNT    PIC  X(06).
+        01 WS-CASH-CONTROL-ACCT  PIC  X(06) VALUE '100100'.
+        01 WS-INTEREST-EXP-ACCT  PIC  X(06) VALUE '400100'.
+      *
+      *    PER-ACCOUNT ACCUMULATORS FOR THE END-OF-DAY RECONCILIATION
+      *    REPORT - ONE ENTRY PER ACCOUNT TOUCHED BY A DEPOSIT OR
+      *    WITHDRAWAL THIS RUN.
+        01 WS-RECON-COUNT       PIC  9(04) VALUE ZEROES.
+        01 RECON-TABLE.
+           05 RECON-ENTRY OCCURS 500 TIMES INDEXED BY RECON-IDX.
+              10  RECON-ACCT-NO       PIC X(10).
+              10  RECON-OPENING       PIC S9(7)V99.
+              10  RECON-DEPOSITS      PIC S9(7)V99.
+              10  RECON-WITHDRAWALS   PIC S9(7)V99.
+              10  RECON-CLOSING       PIC S9(7)V99.
+        01 WS-EXPECTED-CLOSING  PIC S9(7)V99.
+        01 WS-GRAND-OPENING     PIC S9(9)V99 VALUE ZERO.
+        01 WS-GRAND-DEPOSITS    PIC S9(9)V99 VALUE ZERO.
+        01 WS-GRAND-WITHDRAWALS PIC S9(9)V99 VALUE ZERO.
+        01 WS-GRAND-CLOSING     PIC S9(9)V99 VALUE ZERO.
+      *
+       01 RECON-HEADER1.
+          05  FILLER              PIC X(80) VALUE
+              'END-OF-DAY RECONCILIATION REPORT'.
+       01 RECON-HEADER2.
+          05  FILLER              PIC X(80) VALUE
+              'ACCT-NO    OPENING-BAL  DEPOSITS   WITHDRAWLS  CLOSING-BAL
+      -       ' EXPECTED-BAL FLAG'.
+       01 RECON-DETAIL-REC.
+          05  RD-ACCT-NO          PIC X(10).
+          05  FILLER              PIC X(01) VALUE SPACE.
+          05  RD-OPENING          PIC -Z(6)9.99.
+          05  FILLER              PIC X(01) VALUE SPACE.
+          05  RD-DEPOSITS         PIC Z(6)9.99.
+          05  FILLER              PIC X(01) VALUE SPACE.
+          05  RD-WITHDRAWALS      PIC Z(6)9.99.
+          05  FILLER              PIC X(01) VALUE SPACE.
+          05  RD-CLOSING          PIC -Z(6)9.99.
+          05  FILLER              PIC X(01) VALUE SPACE.
+          05  RD-EXPECTED         PIC -Z(6)9.99.
+          05  FILLER              PIC X(01) VALUE SPACE.
+          05  RD-FLAG             PIC X(11).
+       01 RECON-TOTAL-REC.
+          05  FILLER              PIC X(10) VALUE 'TOTALS'.
+          05  FILLER              PIC X(01) VALUE SPACE.
+          05  RT-OPENING          PIC -Z(6)9.99.
+          05  FILLER              PIC X(01) VALUE SPACE.
+          05  RT-DEPOSITS         PIC Z(6)9.99.
+          05  FILLER              PIC X(01) VALUE SPACE.
+          05  RT-WITHDRAWALS      PIC Z(6)9.99.
+          05  FILLER              PIC X(01) VALUE SPACE.
+          05  RT-CLOSING          PIC -Z(6)9.99.
+          05  FILLER              PIC X(24) VALUE SPACES.
+      * SHARED ERROR-MESSAGE LAYOUT USED BY EVERY FILE-I/O PROGRAM
+        COPY ERRHAND.
+        01 WS-DEP-EOF-SW       PIC  X(01) VALUE 'N'.
+           88 WS-DEP-EOF                  VALUE 'Y'.
+        01 WS-WIT-EOF-SW       PIC  X(01) VALUE 'N'.
+           88 WS-WIT-EOF                  VALUE 'Y'.
       *--------------------------
        PROCEDURE DIVISION.
       *--------------------------
@@ -67,69 +284,442 @@
                       WS-DEP,
                       WS-DRAW,
                       WS-BAL-AMT,
-                      WS-FIN-AMT,
+                      WS-FIN-AMT.
+      *
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
       *
            PERFORM OPEN-FILES.
-           PERFORM READ-FILES.
-           PERFORM WRITE-RECORD.
+      *
+           PERFORM PROCESS-DEPOSITS UNTIL WS-DEP-EOF.
+           PERFORM PROCESS-WITHDRAWALS UNTIL WS-WIT-EOF.
+      *
+           PERFORM WRITE-RECONCILIATION-REPORT.
+      *
+      *    INTEREST IS A MONTH-END EVENT, NOT A NIGHTLY ONE - ONLY
+      *    RUN THE ACCRUAL PASS WHEN TODAY IS THE LAST DAY OF ITS
+      *    MONTH (TOMORROW ROLLS OVER INTO A DIFFERENT MONTH).
+      *
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE).
+           COMPUTE WS-TOMORROW-DATE =
+               FUNCTION DATE-OF-INTEGER (WS-TODAY-INT + 1).
+           IF WS-TOMORROW-DATE (5:2) NOT = WS-TODAY-DATE (5:2)
+               MOVE 'Y' TO WS-MONTH-END-SW
+           ELSE
+               MOVE 'N' TO WS-MONTH-END-SW
+           END-IF.
+      *
+           IF WS-IS-MONTH-END
+               PERFORM START-INTEREST-PASS
+               PERFORM ACCRUE-INTEREST-ALL UNTIL WS-INT-EOF
+           END-IF.
+      *
            PERFORM CLOSE-FILES.
             STOP RUN.
       *
        OPEN-FILES.
-           OPEN INPUT  BALANCE-AMT.
+           OPEN I-O    BALANCE-AMT.
+           IF WS-BAL-STATUS NOT = ZEROES
+              MOVE 'Error opening file BALFILE'  TO WS-ERR-MSG
+              MOVE WS-BAL-STATUS                 TO WS-ERR-CDE
+              MOVE 'OPEN-FILES'                  TO WS-ERR-PROC
+              PERFORM ERR-HANDLING
+           END-IF.
+      *
            OPEN INPUT  DEPOSIT-AMT.
+           IF WS-DEP-STATUS NOT = ZEROES
+              MOVE 'Error opening file DEPFILE'  TO WS-ERR-MSG
+              MOVE WS-DEP-STATUS                 TO WS-ERR-CDE
+              MOVE 'OPEN-FILES'                  TO WS-ERR-PROC
+              PERFORM ERR-HANDLING
+           END-IF.
+      *
            OPEN INPUT  WITHDRW-AMT.
+           IF WS-WIT-STATUS NOT = ZEROES
+              MOVE 'Error opening file WITFILE'  TO WS-ERR-MSG
+              MOVE WS-WIT-STATUS                 TO WS-ERR-CDE
+              MOVE 'OPEN-FILES'                  TO WS-ERR-PROC
+              PERFORM ERR-HANDLING
+           END-IF.
+      *
            OPEN OUTPUT OUTPUT-AMT.
               DISPLAY 'OUTPUT FILE STATUS: ' WS-STATUS.
+           IF WS-STATUS NOT = ZEROES
+              MOVE 'Error opening file OUTFILE'  TO WS-ERR-MSG
+              MOVE WS-STATUS                     TO WS-ERR-CDE
+              MOVE 'OPEN-FILES'                  TO WS-ERR-PROC
+              PERFORM ERR-HANDLING
+           END-IF.
       *
-       READ-FILES.
-           READ BALANCE-AMT.
-           READ DEPOSIT-AMT.
-           READ WITHDRW-AMT.
+           OPEN OUTPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS NOT = ZEROES
+              MOVE 'Error opening file AUDITFIL' TO WS-ERR-MSG
+              MOVE WS-AUDIT-STATUS                TO WS-ERR-CDE
+              MOVE 'OPEN-FILES'                   TO WS-ERR-PROC
+              PERFORM ERR-HANDLING
+           END-IF.
       *
-              DISPLAY 'BANK BALANCE IS     : ' BAL-AMT.
-              DISPLAY 'DEPOSITED AMOUNT IS : ' DEP-AMT.
-              DISPLAY 'WITHDRAW AMOUNT IS  : ' DRAW-AMT.
+           OPEN OUTPUT REJECT-FILE.
+           IF WS-REJECT-STATUS NOT = ZEROES
+              MOVE 'Error opening file REJFILE'   TO WS-ERR-MSG
+              MOVE WS-REJECT-STATUS               TO WS-ERR-CDE
+              MOVE 'OPEN-FILES'                   TO WS-ERR-PROC
+              PERFORM ERR-HANDLING
+           END-IF.
+      *
+           OPEN OUTPUT RECON-FILE.
+           IF WS-RECON-STATUS NOT = ZEROES
+              MOVE 'Error opening file RECONRPT'  TO WS-ERR-MSG
+              MOVE WS-RECON-STATUS                TO WS-ERR-CDE
+              MOVE 'OPEN-FILES'                   TO WS-ERR-PROC
+              PERFORM ERR-HANDLING
+           END-IF.
+      *
+           OPEN OUTPUT GL-FEED-FILE.
+           IF WS-GL-STATUS NOT = ZEROES
+              MOVE 'Error opening file GLFEED'     TO WS-ERR-MSG
+              MOVE WS-GL-STATUS                    TO WS-ERR-CDE
+              MOVE 'OPEN-FILES'                    TO WS-ERR-PROC
+              PERFORM ERR-HANDLING
+           END-IF.
+      *
+       PROCESS-DEPOSITS.
+      *
+           READ DEPOSIT-AMT
+              AT END MOVE 'Y' TO WS-DEP-EOF-SW
+           END-READ.
+      *
+           IF NOT WS-DEP-EOF
+              MOVE DEP-ACCT-NO  TO ACCT-NO
+              READ BALANCE-AMT KEY IS ACCT-NO
+                 INVALID KEY
+                    DISPLAY 'UNKNOWN ACCOUNT ON DEPOSIT: ' DEP-ACCT-NO
+                    MOVE '01'                  TO WS-REJ-REASON-CDE
+                    MOVE 'UNKNOWN ACCOUNT'      TO WS-REJ-REASON-TXT
+                    MOVE DEP-ACCT-NO           TO REJ-ACCT-NO
+                    MOVE 'DEPOSIT '            TO REJ-TRAN-TYPE
+                    MOVE DEP-AMT               TO REJ-AMOUNT
+                    PERFORM WRITE-REJECT-RECORD
+                 NOT INVALID KEY
+                    PERFORM APPLY-DEPOSIT
+              END-READ
+           END-IF.
+      *
+       APPLY-DEPOSIT.
+      *
+              DISPLAY 'DEPOSIT AMOUNT IS : ' DEP-AMT.
       *
              MOVE BAL-AMT     TO WS-BAL.
              MOVE DEP-AMT     TO WS-DEP.
-             MOVE DRAW-AMT    TO WS-DRAW.
-      *
-              DISPLAY 'WS-BAL  IS : ' WS-BAL.
-              DISPLAY 'WS-DEP  IS : ' WS-DEP.
-              DISPLAY 'WS-DRAW IS : ' WS-DRAW.
       *
            IF WS-DEP IS NOT = ZEROES THEN
+             IF DEP-CURRENCY-CODE = SPACES OR
+                DEP-CURRENCY-CODE = CURRENCY-CODE
+                MOVE WS-DEP TO WS-DEP-CONVERTED
+             ELSE
+                MOVE CURRENCY-CODE     TO WS-LOOKUP-CCY
+                PERFORM LOOKUP-CURRENCY-RATE
+                MOVE WS-LOOKUP-RATE    TO WS-BASE-RATE
+                MOVE DEP-CURRENCY-CODE TO WS-LOOKUP-CCY
+                PERFORM LOOKUP-CURRENCY-RATE
+                MOVE WS-LOOKUP-RATE    TO WS-TXN-RATE
+                COMPUTE WS-DEP-CONVERTED ROUNDED =
+                        WS-DEP * WS-BASE-RATE / WS-TXN-RATE
+             END-IF
+             MOVE WS-DEP-CONVERTED TO WS-DEP
+             PERFORM FIND-OR-ADD-RECON-ENTRY
              COMPUTE WS-NEW = WS-BAL + WS-DEP
              MOVE WS-NEW      TO WS-BAL-AMT
-             MOVE WS-BAL-AMT  TO WS-BAL
+             MOVE WS-BAL-AMT  TO BAL-AMT
+             REWRITE BALANCE-IO
               DISPLAY 'AMOUNT DEPOSITED SUCCESSFULL!'
-            END-IF.
+             PERFORM WRITE-RECORD
+             ADD WS-DEP        TO RECON-DEPOSITS (RECON-IDX)
+             MOVE WS-BAL-AMT   TO RECON-CLOSING  (RECON-IDX)
+             MOVE 'DEPOSIT '  TO AUD-TRAN-TYPE
+             MOVE DEP-AMT     TO AUD-AMOUNT
+             PERFORM WRITE-AUDIT-RECORD
+           ELSE
+             MOVE '02'                    TO WS-REJ-REASON-CDE
+             MOVE 'ZERO/NEGATIVE AMOUNT'  TO WS-REJ-REASON-TXT
+             MOVE ACCT-NO                 TO REJ-ACCT-NO
+             MOVE 'DEPOSIT '              TO REJ-TRAN-TYPE
+             MOVE DEP-AMT                 TO REJ-AMOUNT
+             PERFORM WRITE-REJECT-RECORD
+           END-IF.
+      *
+       PROCESS-WITHDRAWALS.
+      *
+           READ WITHDRW-AMT
+              AT END MOVE 'Y' TO WS-WIT-EOF-SW
+           END-READ.
       *
-              DISPLAY 'ACCOUNT BALANCE AFTER DEPOSIT IS: ' WS-BAL-AMT.
+           IF NOT WS-WIT-EOF
+              MOVE WIT-ACCT-NO  TO ACCT-NO
+              READ BALANCE-AMT KEY IS ACCT-NO
+                 INVALID KEY
+                    DISPLAY 'UNKNOWN ACCOUNT ON WITHDRAWAL: '
+                             WIT-ACCT-NO
+                    MOVE '01'                  TO WS-REJ-REASON-CDE
+                    MOVE 'UNKNOWN ACCOUNT'      TO WS-REJ-REASON-TXT
+                    MOVE WIT-ACCT-NO           TO REJ-ACCT-NO
+                    MOVE 'WITHDRAW'            TO REJ-TRAN-TYPE
+                    MOVE DRAW-AMT              TO REJ-AMOUNT
+                    PERFORM WRITE-REJECT-RECORD
+                 NOT INVALID KEY
+                    PERFORM APPLY-WITHDRAWAL
+              END-READ
+           END-IF.
+      *
+       APPLY-WITHDRAWAL.
+      *
+              DISPLAY 'WITHDRAW AMOUNT IS  : ' DRAW-AMT.
+      *
+             MOVE BAL-AMT         TO WS-BAL.
+             MOVE DRAW-AMT        TO WS-DRAW.
+             MOVE OVERDRAFT-LIMIT TO WS-OVERDRAFT-LIMIT.
+             COMPUTE WS-AVAILABLE = WS-BAL + WS-OVERDRAFT-LIMIT.
       *
            IF WS-DRAW IS NOT = ZEROES THEN
-             COMPUTE WS-NEW  = WS-BAL - WS-DRAW
-             MOVE WS-NEW      TO WS-BAL-AMT
-              DISPLAY 'AMOUNT WITHDRAW SUCCESSFULL!'
-            END-IF.
+             IF WIT-CURRENCY-CODE = SPACES OR
+                WIT-CURRENCY-CODE = CURRENCY-CODE
+                MOVE WS-DRAW TO WS-DRAW-CONVERTED
+             ELSE
+                MOVE CURRENCY-CODE     TO WS-LOOKUP-CCY
+                PERFORM LOOKUP-CURRENCY-RATE
+                MOVE WS-LOOKUP-RATE    TO WS-BASE-RATE
+                MOVE WIT-CURRENCY-CODE TO WS-LOOKUP-CCY
+                PERFORM LOOKUP-CURRENCY-RATE
+                MOVE WS-LOOKUP-RATE    TO WS-TXN-RATE
+                COMPUTE WS-DRAW-CONVERTED ROUNDED =
+                        WS-DRAW * WS-BASE-RATE / WS-TXN-RATE
+             END-IF
+             MOVE WS-DRAW-CONVERTED TO WS-DRAW
+             IF WS-DRAW > WS-AVAILABLE
+                DISPLAY 'WITHDRAWAL REJECTED - EXCEEDS OVERDRAFT '
+                        'LIMIT FOR ACCOUNT: ' ACCT-NO
+                MOVE '03'                     TO WS-REJ-REASON-CDE
+                MOVE 'EXCEEDS OVERDRAFT LIMIT' TO WS-REJ-REASON-TXT
+                MOVE ACCT-NO                  TO REJ-ACCT-NO
+                MOVE 'WITHDRAW'               TO REJ-TRAN-TYPE
+                MOVE DRAW-AMT                 TO REJ-AMOUNT
+                PERFORM WRITE-REJECT-RECORD
+             ELSE
+               PERFORM FIND-OR-ADD-RECON-ENTRY
+               COMPUTE WS-NEW  = WS-BAL - WS-DRAW
+               MOVE WS-NEW      TO WS-BAL-AMT
+               MOVE WS-BAL-AMT  TO BAL-AMT
+               REWRITE BALANCE-IO
+                DISPLAY 'AMOUNT WITHDRAW SUCCESSFULL!'
+               PERFORM WRITE-RECORD
+               ADD WS-DRAW       TO RECON-WITHDRAWALS (RECON-IDX)
+               MOVE WS-BAL-AMT   TO RECON-CLOSING      (RECON-IDX)
+               MOVE 'WITHDRAW' TO AUD-TRAN-TYPE
+               MOVE DRAW-AMT   TO AUD-AMOUNT
+               PERFORM WRITE-AUDIT-RECORD
+             END-IF
+           ELSE
+             MOVE '02'                    TO WS-REJ-REASON-CDE
+             MOVE 'ZERO/NEGATIVE AMOUNT'  TO WS-REJ-REASON-TXT
+             MOVE ACCT-NO                 TO REJ-ACCT-NO
+             MOVE 'WITHDRAW'              TO REJ-TRAN-TYPE
+             MOVE DRAW-AMT                TO REJ-AMOUNT
+             PERFORM WRITE-REJECT-RECORD
+           END-IF.
+      *
+       WRITE-AUDIT-RECORD.
+           MOVE ACCT-NO        TO AUD-ACCT-NO.
+           MOVE WS-TODAY-DATE  TO AUD-TRAN-DATE.
+           WRITE AUDIT-TRAIL-REC.
+           PERFORM WRITE-GL-POSTING.
+      *
+      *    ONE DOUBLE-ENTRY POSTING PER APPLIED TRANSACTION - THE
+      *    CUSTOMER'S GL ACCOUNT (LOOKED UP BY ACCT-TYPE) MOVES WITH
+      *    THE CASH-CONTROL ACCOUNT ON A DEPOSIT/WITHDRAWAL AND WITH
+      *    THE INTEREST-EXPENSE ACCOUNT ON AN INTEREST ACCRUAL. REUSES
+      *    AUD-TRAN-TYPE/AUD-AMOUNT/AUD-ACCT-NO/AUD-TRAN-DATE, WHICH
+      *    WRITE-AUDIT-RECORD HAS ALREADY MOVED FOR THIS TRANSACTION.
+       WRITE-GL-POSTING.
+           SET GL-IDX TO 1.
+           SEARCH GL-ENTRY
+               AT END
+                   SET GL-IDX TO 4
+               WHEN GL-ACCT-TYPE (GL-IDX) = ACCT-TYPE
+                   CONTINUE
+           END-SEARCH.
+           MOVE GL-CUST-ACCOUNT (GL-IDX) TO WS-GL-CUST-ACCOUNT.
       *
-              DISPLAY 'ACCOUNT BALANCE AFTER WITHDRW IS: ' WS-BAL-AMT.
-              DISPLAY 'WS-STATUS : ' WS-STATUS.
+           MOVE AUD-ACCT-NO   TO GL-SOURCE-ACCT-NO.
+           MOVE AUD-TRAN-TYPE TO GL-TRAN-TYPE.
+           MOVE AUD-AMOUNT    TO GL-POST-AMOUNT.
+           MOVE AUD-TRAN-DATE TO GL-TRAN-DATE.
+      *
+           EVALUATE AUD-TRAN-TYPE
+               WHEN 'DEPOSIT '
+                   MOVE WS-CASH-CONTROL-ACCT TO GL-ACCOUNT-CODE
+                   MOVE 'DR'                 TO GL-DR-CR
+                   WRITE GL-FEED-REC
+                   MOVE WS-GL-CUST-ACCOUNT   TO GL-ACCOUNT-CODE
+                   MOVE 'CR'                 TO GL-DR-CR
+                   WRITE GL-FEED-REC
+               WHEN 'WITHDRAW'
+                   MOVE WS-GL-CUST-ACCOUNT   TO GL-ACCOUNT-CODE
+                   MOVE 'DR'                 TO GL-DR-CR
+                   WRITE GL-FEED-REC
+                   MOVE WS-CASH-CONTROL-ACCT TO GL-ACCOUNT-CODE
+                   MOVE 'CR'                 TO GL-DR-CR
+                   WRITE GL-FEED-REC
+               WHEN 'INTEREST'
+                   MOVE WS-INTEREST-EXP-ACCT TO GL-ACCOUNT-CODE
+                   MOVE 'DR'                 TO GL-DR-CR
+                   WRITE GL-FEED-REC
+                   MOVE WS-GL-CUST-ACCOUNT   TO GL-ACCOUNT-CODE
+                   MOVE 'CR'                 TO GL-DR-CR
+                   WRITE GL-FEED-REC
+           END-EVALUATE.
       *
        WRITE-RECORD.
            IF WS-STATUS IS = ZEROES THEN
-              DISPLAY 'WS-BAL-AMT: ' WS-BAL-AMT
-            MOVE WS-BAL-AMT    TO  WS-FIN-AMT
-              DISPLAY 'WS-FIN-AMT: ' WS-FIN-AMT
+              MOVE ACCT-NO       TO  OUT-ACCT-NO
+              MOVE BAL-AMT       TO  WS-FIN-AMT
             MOVE WS-FIN-AMT    TO  FIN-AMT
-              DISPLAY 'FIN-AMT: ' FIN-AMT
             WRITE OUTPUT-O
            END-IF.
+      *
+       WRITE-REJECT-RECORD.
+           MOVE WS-REJ-REASON-CDE TO REJ-REASON-CODE.
+           MOVE WS-REJ-REASON-TXT TO REJ-REASON-TEXT.
+           MOVE WS-TODAY-DATE     TO REJ-TRAN-DATE.
+           WRITE REJECT-REC.
+      *
+       LOOKUP-CURRENCY-RATE.
+           SET CUR-IDX TO 1.
+           SEARCH CUR-ENTRY
+               AT END
+                   SET CUR-IDX TO 6
+               WHEN CUR-CODE (CUR-IDX) = WS-LOOKUP-CCY
+                   CONTINUE
+           END-SEARCH.
+           MOVE CUR-RATE (CUR-IDX) TO WS-LOOKUP-RATE.
+      *
+       FIND-OR-ADD-RECON-ENTRY.
+           PERFORM VARYING RECON-IDX FROM 1 BY 1
+                   UNTIL RECON-IDX > WS-RECON-COUNT
+               IF RECON-ACCT-NO (RECON-IDX) = ACCT-NO
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+      *
+           IF RECON-IDX > WS-RECON-COUNT
+               ADD 1 TO WS-RECON-COUNT
+               SET RECON-IDX          TO WS-RECON-COUNT
+               MOVE ACCT-NO           TO RECON-ACCT-NO     (RECON-IDX)
+               MOVE BAL-AMT           TO RECON-OPENING     (RECON-IDX)
+               MOVE BAL-AMT           TO RECON-CLOSING     (RECON-IDX)
+               MOVE ZERO              TO RECON-DEPOSITS    (RECON-IDX)
+               MOVE ZERO              TO RECON-WITHDRAWALS (RECON-IDX)
+           END-IF.
+      *
+       WRITE-RECONCILIATION-REPORT.
+           WRITE RECON-REPORT-REC FROM RECON-HEADER1.
+           WRITE RECON-REPORT-REC FROM RECON-HEADER2.
+      *
+           PERFORM VARYING RECON-IDX FROM 1 BY 1
+                   UNTIL RECON-IDX > WS-RECON-COUNT
+               COMPUTE WS-EXPECTED-CLOSING =
+                       RECON-OPENING (RECON-IDX) +
+                       RECON-DEPOSITS (RECON-IDX) -
+                       RECON-WITHDRAWALS (RECON-IDX)
+      *
+               MOVE RECON-ACCT-NO (RECON-IDX)     TO RD-ACCT-NO
+               MOVE RECON-OPENING (RECON-IDX)     TO RD-OPENING
+               MOVE RECON-DEPOSITS (RECON-IDX)    TO RD-DEPOSITS
+               MOVE RECON-WITHDRAWALS (RECON-IDX) TO RD-WITHDRAWALS
+               MOVE RECON-CLOSING (RECON-IDX)     TO RD-CLOSING
+               MOVE WS-EXPECTED-CLOSING           TO RD-EXPECTED
+      *
+               IF WS-EXPECTED-CLOSING = RECON-CLOSING (RECON-IDX)
+                   MOVE SPACES          TO RD-FLAG
+               ELSE
+                   MOVE '*** BREAK'     TO RD-FLAG
+               END-IF
+      *
+               WRITE RECON-REPORT-REC FROM RECON-DETAIL-REC
+      *
+               ADD RECON-OPENING (RECON-IDX)     TO WS-GRAND-OPENING
+               ADD RECON-DEPOSITS (RECON-IDX)    TO WS-GRAND-DEPOSITS
+               ADD RECON-WITHDRAWALS (RECON-IDX) TO WS-GRAND-WITHDRAWALS
+               ADD RECON-CLOSING (RECON-IDX)     TO WS-GRAND-CLOSING
+           END-PERFORM.
+      *
+           MOVE WS-GRAND-OPENING     TO RT-OPENING.
+           MOVE WS-GRAND-DEPOSITS    TO RT-DEPOSITS.
+           MOVE WS-GRAND-WITHDRAWALS TO RT-WITHDRAWALS.
+           MOVE WS-GRAND-CLOSING     TO RT-CLOSING.
+           WRITE RECON-REPORT-REC FROM RECON-TOTAL-REC.
+      *
+       START-INTEREST-PASS.
+      *
+      *    MONTH-END INTEREST POSTING - APPLIES THE PERIODIC RATE FOR
+      *    EACH ACCOUNT'S ACCT-TYPE TO ITS CURRENT BALANCE AND POSTS
+      *    THE ACCRUAL AS ITS OWN TRANSACTION TYPE INTO THE AUDIT
+      *    TRAIL INSTEAD OF DOING IT IN A SPREADSHEET ON THE SIDE.
+      *
+           MOVE LOW-VALUES TO ACCT-NO.
+           START BALANCE-AMT KEY IS NOT LESS THAN ACCT-NO
+               INVALID KEY
+                   MOVE 'Y' TO WS-INT-EOF-SW
+           END-START.
+      *
+       ACCRUE-INTEREST-ALL.
+      *
+           READ BALANCE-AMT NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-INT-EOF-SW
+               NOT AT END
+                   PERFORM APPLY-INTEREST
+           END-READ.
+      *
+       APPLY-INTEREST.
+      *
+           SET INT-IDX TO 1.
+           SEARCH INT-ENTRY
+               AT END
+                   SET INT-IDX TO 4
+               WHEN INT-ACCT-TYPE (INT-IDX) = ACCT-TYPE
+                   CONTINUE
+           END-SEARCH.
+           MOVE INT-RATE (INT-IDX) TO WS-INT-RATE.
+      *
+           COMPUTE WS-INTEREST-AMT ROUNDED = BAL-AMT * WS-INT-RATE.
+      *
+           IF WS-INTEREST-AMT NOT = ZEROES
+               ADD WS-INTEREST-AMT TO BAL-AMT
+               REWRITE BALANCE-IO
+               MOVE 'INTEREST' TO AUD-TRAN-TYPE
+               MOVE WS-INTEREST-AMT TO AUD-AMOUNT
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
       *
        CLOSE-FILES.
            CLOSE BALANCE-AMT.
            CLOSE DEPOSIT-AMT.
            CLOSE WITHDRW-AMT.
            CLOSE OUTPUT-AMT.
+           CLOSE AUDIT-TRAIL-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE RECON-FILE.
+           CLOSE GL-FEED-FILE.
+      *
+       ERR-HANDLING.
+            DISPLAY '********************************'.
+            DISPLAY '  ERROR HANDLING REPORT '.
+            DISPLAY '********************************'.
+            DISPLAY '  ' WS-ERR-MSG.
+            DISPLAY '  ' WS-ERR-CDE.
+            DISPLAY '  ' WS-ERR-PROC.
+            DISPLAY '********************************'.
+           CALL 'ERRLOG' USING WS-ERR-MSG WS-ERR-CDE WS-ERR-PROC.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
       *
