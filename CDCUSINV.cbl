@@ -10,10 +10,26 @@
        ENVIRONMENT DIVISION.
       *
        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT OPTIONAL CUSTNO-FILE ASSIGN TO CUSTIN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CUSTIN-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPTOUT-STATUS.
       *
        DATA DIVISION.
       *
        FILE SECTION.
+       FD CUSTNO-FILE
+            RECORD CONTAINS 6 CHARACTERS
+            RECORDING MODE IS F.
+       01 CUSTNO-REC                  PIC X(6).
+      *
+       FD REPORT-FILE
+            RECORD CONTAINS 132 CHARACTERS
+            RECORDING MODE IS F.
+       01 REPORT-REC                  PIC X(132).
       *
        WORKING-STORAGE SECTION.
       *
@@ -30,10 +46,42 @@
               88 VALID-CURSOR                   VALUE 'Y'.
            05 END-OF-INVOICES-SW      PIC  X    VALUE 'N'.
               88 END-OF-INVOICES                VALUE 'Y'.
+           05 SEARCH-BY-NAME-SW       PIC  X    VALUE 'N'.
+              88 SEARCH-BY-NAME                 VALUE 'Y'.
+           05 END-OF-MATCHES-SW       PIC  X    VALUE 'N'.
+              88 END-OF-MATCHES                 VALUE 'Y'.
+           05 VALID-NAMECUR-SW        PIC  X    VALUE 'Y'.
+              88 VALID-NAMECUR                  VALUE 'Y'.
+           05 MATCH-PICKED-SW         PIC  X    VALUE 'N'.
+              88 MATCH-PICKED                   VALUE 'Y'.
+           05 WS-BATCH-MODE-SW        PIC  X    VALUE 'N'.
+              88 WS-BATCH-MODE                  VALUE 'Y'.
+      *
+       01 WS-CUSTIN-STATUS            PIC  X(02).
+       01 WS-RPTOUT-STATUS            PIC  X(02).
       *
       *INPUT PARAMETER
       *
        01 CUSTNO-WS                   PIC  X(6).
+      *
+      *NAME SEARCH FIELDS
+      *
+       01 NAME-SEARCH-WS              PIC  X(20).
+       01 NAME-PATTERN-WS             PIC  X(22).
+       01 MATCH-COUNT-WS              PIC  9(03) VALUE ZEROES.
+       01 MATCH-PAGE-SIZE             PIC  9(02) VALUE 10.
+       01 MATCH-CHOICE-WS             PIC  9(03).
+       01 MATCH-PAGE-TABLE.
+           05 MATCH-PAGE-ENTRY OCCURS 10 TIMES
+                                INDEXED BY MATCH-IDX.
+              10 MATCH-CUSTNO        PIC X(6).
+              10 MATCH-FNAME         PIC X(15).
+              10 MATCH-LNAME         PIC X(15).
+      *
+      *INVOICE DATE RANGE FILTER FIELDS
+      *
+       01 FROM-DATE-WS                PIC  X(08) VALUE LOW-VALUES.
+       01 TO-DATE-WS                  PIC  X(08) VALUE HIGH-VALUES.
       *
        01 INV-TOTAL-FIELDS          COMP-3.
           05 INV-COUNT                PIC S9(5).
@@ -43,6 +91,17 @@
           05 EDITED-COUNT             PIC  Z(4)9.
           05 EDITED-TOTAL             PIC  Z(6)9.99.
       *
+      *CUSTOMER NAME-SEARCH CURSOR (SCROLLABLE, LIKE-BASED)
+      *
+           EXEC SQL
+              DECLARE NAMECUR CURSOR WITH HOLD FOR
+                 SELECT CUSTNO,FNAME,LNAME
+                   FROM CUST
+                    WHERE FNAME LIKE :NAME-PATTERN-WS
+                       OR LNAME LIKE :NAME-PATTERN-WS
+                   ORDER BY LNAME, FNAME
+           END-EXEC.
+      *
       *INVOICE CURSOR
       *
            EXEC SQL
@@ -50,6 +109,8 @@
                  SELECT INVCUST,INVNO,INVDATE,INVTOTAL
                    FROM INV
                     WHERE INVCUST = :CUSTNO
+                      AND INVDATE BETWEEN :FROM-DATE-WS
+                                      AND :TO-DATE-WS
            END-EXEC.
       *
        PROCEDURE DIVISION.
@@ -58,37 +119,201 @@
       *
             DISPLAY "***                                         ***".
             DISPLAY "CUSTOMER-SALES-INQUIRY-PLATFORM".
+      *
+            PERFORM 010-OPEN-BATCH-FILES.
       *
             PERFORM 100-PROCESS-SALES-INQUIRY
                UNTIL END-OF-INQUIRIES.
+      *
+            PERFORM 020-CLOSE-BATCH-FILES.
       *
             DISPLAY "END OF SESSION, GOODBYE!".
             STOP RUN.
+      *
+       010-OPEN-BATCH-FILES.
+      *
+            OPEN INPUT CUSTNO-FILE.
+            IF WS-CUSTIN-STATUS = '00'
+               MOVE 'Y' TO WS-BATCH-MODE-SW
+               OPEN OUTPUT REPORT-FILE
+               IF WS-RPTOUT-STATUS NOT = '00'
+                  DISPLAY 'ERROR OPENING REPORT FILE: '
+                          WS-RPTOUT-STATUS
+                  CLOSE CUSTNO-FILE
+                  MOVE 'N' TO WS-BATCH-MODE-SW
+               END-IF
+            END-IF.
+      *
+       020-CLOSE-BATCH-FILES.
+      *
+            IF WS-BATCH-MODE
+               CLOSE CUSTNO-FILE
+               CLOSE REPORT-FILE
+            END-IF.
       *
        100-PROCESS-SALES-INQUIRY.
       *
             MOVE 'Y' TO CUSTOMER-FOUND-SW.
             PERFORM 110-ACCEPT-CUSTOMER-NUMBER.
             IF NOT END-OF-INQUIRIES
-              PERFORM 120-GET-CUSTOMER-ROW
+              IF NOT SEARCH-BY-NAME
+                 PERFORM 120-GET-CUSTOMER-ROW
+              END-IF
               PERFORM 130-DISPLAY-CUSTOMER-INFO
               IF CUSTOMER-FOUND
                  PERFORM 140-GET-INVOICES-INFO
                  PERFORM 200-DISPLAY-SALES-REPORT.
       *
        110-ACCEPT-CUSTOMER-NUMBER.
+      *
+            MOVE 'N' TO SEARCH-BY-NAME-SW.
+      *
+            IF WS-BATCH-MODE
+               PERFORM 111-READ-CUSTNO-FILE
+            ELSE
+               PERFORM 112-ACCEPT-CUSTOMER-INTERACTIVE
+            END-IF.
+      *
+            IF NOT END-OF-INQUIRIES
+               PERFORM 117-ACCEPT-DATE-RANGE
+            END-IF.
+      *
+       111-READ-CUSTNO-FILE.
+      *
+            READ CUSTNO-FILE
+               AT END
+                  MOVE 'Y' TO END-OF-INQUIRIES-SW
+               NOT AT END
+                  MOVE CUSTNO-REC TO CUSTNO-WS
+                  MOVE CUSTNO-WS  TO CUSTNO
+            END-READ.
+      *
+       112-ACCEPT-CUSTOMER-INTERACTIVE.
       *
             DISPLAY "***                                         ***".
             DISPLAY "TO END SESSION, ENTER 999999.".
+            DISPLAY "TO SEARCH BY NAME, ENTER 000000.".
             DISPLAY "ENTER THE CUSTOMER NO .".
             DISPLAY "-----------------------------------------------".
       *
             ACCEPT CUSTNO-WS.
-      *
-            MOVE CUSTNO-WS   TO CUSTNO.
       *
             IF CUSTNO-WS = 999999
-                MOVE 'Y' TO END-OF-INQUIRIES-SW.
+                MOVE 'Y' TO END-OF-INQUIRIES-SW
+            ELSE
+               IF CUSTNO-WS = 000000
+                  MOVE 'Y' TO SEARCH-BY-NAME-SW
+                  PERFORM 115-SEARCH-CUSTOMER-BY-NAME
+               ELSE
+                  MOVE CUSTNO-WS   TO CUSTNO
+               END-IF
+            END-IF.
+      *
+       117-ACCEPT-DATE-RANGE.
+      *
+            IF WS-BATCH-MODE
+               MOVE LOW-VALUES  TO FROM-DATE-WS
+               MOVE HIGH-VALUES TO TO-DATE-WS
+            ELSE
+               DISPLAY "ENTER FROM-DATE (YYYYMMDD), OR BLANK FOR ALL: "
+               ACCEPT FROM-DATE-WS
+               IF FROM-DATE-WS = SPACES OR LOW-VALUES
+                  MOVE LOW-VALUES TO FROM-DATE-WS
+               END-IF
+      *
+               DISPLAY "ENTER TO-DATE   (YYYYMMDD), OR BLANK FOR ALL: "
+               ACCEPT TO-DATE-WS
+               IF TO-DATE-WS = SPACES OR LOW-VALUES
+                  MOVE HIGH-VALUES TO TO-DATE-WS
+               END-IF
+            END-IF.
+      *
+       115-SEARCH-CUSTOMER-BY-NAME.
+      *
+            DISPLAY "ENTER NAME (OR PART OF NAME) TO SEARCH FOR: ".
+            ACCEPT NAME-SEARCH-WS.
+      *
+            MOVE SPACES TO NAME-PATTERN-WS.
+            STRING '%' DELIMITED BY SIZE
+                    FUNCTION TRIM(NAME-SEARCH-WS) DELIMITED BY SIZE
+                    '%' DELIMITED BY SIZE
+               INTO NAME-PATTERN-WS.
+      *
+            MOVE 'Y' TO VALID-NAMECUR-SW.
+            MOVE 'N' TO END-OF-MATCHES-SW.
+            MOVE 'N' TO MATCH-PICKED-SW.
+            MOVE ZEROES TO MATCH-COUNT-WS.
+      *
+            EXEC SQL
+               OPEN NAMECUR
+            END-EXEC.
+      *
+            IF SQLCODE NOT = 0
+               MOVE 'N' TO VALID-NAMECUR-SW
+               DISPLAY 'SQLCODE: ' SQLCODE
+            ELSE
+               PERFORM 116-PAGE-NAME-MATCHES
+                 UNTIL END-OF-MATCHES OR MATCH-PICKED
+               EXEC SQL
+                  CLOSE NAMECUR
+               END-EXEC
+            END-IF.
+      *
+            IF MATCH-PICKED
+               MOVE 'Y' TO CUSTOMER-FOUND-SW
+            ELSE
+               MOVE 'N' TO CUSTOMER-FOUND-SW
+               MOVE 999999 TO CUSTNO-WS
+            END-IF.
+      *
+       116-PAGE-NAME-MATCHES.
+      *
+            MOVE ZEROES TO MATCH-COUNT-WS.
+      *
+            PERFORM UNTIL END-OF-MATCHES
+                        OR MATCH-COUNT-WS = MATCH-PAGE-SIZE
+               EXEC SQL
+                  FETCH NAMECUR
+                   INTO :CUSTNO, :FNAME, :LNAME
+               END-EXEC
+               IF SQLCODE NOT = 0
+                  MOVE 'Y' TO END-OF-MATCHES-SW
+                  IF SQLCODE NOT = 100
+                     DISPLAY 'SQLCODE: ' SQLCODE
+                  END-IF
+               ELSE
+                  ADD 1 TO MATCH-COUNT-WS
+                  SET MATCH-IDX TO MATCH-COUNT-WS
+                  MOVE CUSTNO TO MATCH-CUSTNO (MATCH-IDX)
+                  MOVE FNAME  TO MATCH-FNAME  (MATCH-IDX)
+                  MOVE LNAME  TO MATCH-LNAME  (MATCH-IDX)
+                  DISPLAY MATCH-COUNT-WS ': ' CUSTNO ' '
+                          FNAME ' ' LNAME
+               END-IF
+            END-PERFORM.
+      *
+            IF MATCH-COUNT-WS > ZEROES
+               DISPLAY "-----------------------------------------------"
+               IF END-OF-MATCHES
+                  DISPLAY "NO MORE MATCHES."
+               ELSE
+                  DISPLAY "ENTER LINE NUMBER TO PAGE FURTHER."
+               END-IF
+               DISPLAY "ENTER LINE NUMBER TO SELECT, OR 000 TO PAGE."
+               ACCEPT MATCH-CHOICE-WS
+               IF MATCH-CHOICE-WS > ZEROES
+                  AND MATCH-CHOICE-WS NOT > MATCH-COUNT-WS
+                  SET MATCH-IDX TO MATCH-CHOICE-WS
+                  MOVE MATCH-CUSTNO (MATCH-IDX) TO CUSTNO-WS
+                  MOVE MATCH-CUSTNO (MATCH-IDX) TO CUSTNO
+                  MOVE MATCH-FNAME  (MATCH-IDX) TO FNAME
+                  MOVE MATCH-LNAME  (MATCH-IDX) TO LNAME
+                  MOVE 'Y' TO MATCH-PICKED-SW
+               END-IF
+            ELSE
+               DISPLAY "NO CUSTOMERS MATCHED THAT NAME."
+               MOVE 'Y' TO END-OF-MATCHES-SW
+            END-IF.
       *
        120-GET-CUSTOMER-ROW.
       *
@@ -108,15 +333,36 @@
        130-DISPLAY-CUSTOMER-INFO.
       *
            IF CUSTOMER-FOUND
-              DISPLAY 'CUSTOMER NO: ' CUSTNO-WS
-              DISPLAY 'FIRST NAME : ' FNAME
-              DISPLAY 'LAST NAME  : ' LNAME
-            DISPLAY "-----------------------------------------------"
+              MOVE SPACES TO REPORT-REC
+              STRING 'CUSTOMER NO: ' CUSTNO-WS DELIMITED BY SIZE
+                 INTO REPORT-REC
+              PERFORM 900-WRITE-REPORT-LINE
+              MOVE SPACES TO REPORT-REC
+              STRING 'FIRST NAME : ' FNAME DELIMITED BY SIZE
+                 INTO REPORT-REC
+              PERFORM 900-WRITE-REPORT-LINE
+              MOVE SPACES TO REPORT-REC
+              STRING 'LAST NAME  : ' LNAME DELIMITED BY SIZE
+                 INTO REPORT-REC
+              PERFORM 900-WRITE-REPORT-LINE
+              MOVE "-----------------------------------------------"
+                 TO REPORT-REC
+              PERFORM 900-WRITE-REPORT-LINE
+           ELSE
+              MOVE SPACES TO REPORT-REC
+              STRING 'CUSTOMER NUMBER ' CUSTNO-WS ' NOT FOUND.'
+                     DELIMITED BY SIZE
+                 INTO REPORT-REC
+              PERFORM 900-WRITE-REPORT-LINE
+           END-IF.
+      *
+       900-WRITE-REPORT-LINE.
+      *
+           IF WS-BATCH-MODE
+              WRITE REPORT-REC
            ELSE
-              DISPLAY 'YOU HAVE ENTERED INVALID CUSTOMER NO!'
-              DISPLAY ' '
-              DISPLAY ' CUSTOMER NUMBER' CUSTNO-WS ' NOT FOUND.'
-              DISPLAY 'PLEASE TRY AGAIN LATER'.
+              DISPLAY REPORT-REC
+           END-IF.
 
       *
        140-GET-INVOICES-INFO.
@@ -170,8 +416,12 @@
       *
        180-DISPLAY-INVOICE-INFO.
       *
-           MOVE INV-TOTAL    TO EDITED-TOTAL
-           DISPLAY 'INVOICE NO: ' INVNO ' ' INVDATE ' ' EDITED-TOTAL.
+           MOVE INV-TOTAL    TO EDITED-TOTAL.
+           MOVE SPACES TO REPORT-REC.
+           STRING 'INVOICE NO: ' INVNO ' ' INVDATE ' ' EDITED-TOTAL
+                  DELIMITED BY SIZE
+              INTO REPORT-REC.
+           PERFORM 900-WRITE-REPORT-LINE.
       *
        190-CLOSE-INVOICE-CURSOR.
       *
@@ -189,13 +439,21 @@
               MOVE INV-TOTAL        TO EDITED-TOTAL
               MOVE INV-COUNT        TO EDITED-COUNT
               IF INV-TOTAL > 0
-                 DISPLAY '-------                 -------'
+                 MOVE '-------                 -------' TO REPORT-REC
+                 PERFORM 900-WRITE-REPORT-LINE
               END-IF
-                 DISPLAY ' TOTAL BILLED       :' EDITED-TOTAL
-                 DISPLAY ' INVOICES  ISSUED   :' EDITED-COUNT
-                 DISPLAY '-------                 -------'
+              MOVE SPACES TO REPORT-REC
+              STRING ' TOTAL BILLED       :' EDITED-TOTAL
+                     DELIMITED BY SIZE INTO REPORT-REC
+              PERFORM 900-WRITE-REPORT-LINE
+              MOVE SPACES TO REPORT-REC
+              STRING ' INVOICES  ISSUED   :' EDITED-COUNT
+                     DELIMITED BY SIZE INTO REPORT-REC
+              PERFORM 900-WRITE-REPORT-LINE
+              MOVE '-------                 -------' TO REPORT-REC
+              PERFORM 900-WRITE-REPORT-LINE
            ELSE
-             DISPLAY ' '
-             DISPLAY ' *** INVOICE RETRIVAL ERROR *** '
-             DISPLAY ' '.
+              MOVE ' *** INVOICE RETRIVAL ERROR *** ' TO REPORT-REC
+              PERFORM 900-WRITE-REPORT-LINE
+           END-IF.
       *
