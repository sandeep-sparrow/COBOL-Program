@@ -22,6 +22,16 @@
            SELECT OUT-FILE ASSIGN TO OUTFILE
                ACCESS IS SEQUENTIAL
                FILE STATUS  IS  WS-OUTPUT-STATUS.
+      *
+           SELECT CONTRACT-NOTE-FILE ASSIGN TO CONTNOTE
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-CONTNOTE-STATUS.
+      *
+           SELECT DEDTOT-FILE ASSIGN TO DEDTOT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEDTOT-YEAR
+               FILE STATUS  IS  WS-DEDTOT-STATUS.
       *
        DATA DIVISION.
       *
@@ -32,7 +42,12 @@
            05 MTM-AMOUNT       PIC  9(07)V99.
            05 FILLER           PIC  X   VALUE SPACE.
            05 BUY-AMOUNT       PIC  9(08)V99.
-           05 FILLER           PIC  X(60).
+           05 PLAN-CODE-IN     PIC  X(03).
+           05 GST-CAT-CODE-IN  PIC  X(02).
+           05 FILLER           PIC  X(55).
+      *
+       FD  DEDTOT-FILE.
+       COPY DEDTOT.
       *
        FD  OUT-FILE RECORDING MODE F.
        01  OUT-REC.
@@ -52,12 +67,24 @@
            05  WS-F4                      PIC  X.
            05  RPT-SS                     PIC  99.
            05  FILLER                     PIC  X(01).
+      *
+      *    CLIENT-FACING CONTRACT NOTE - ONE HEADER LINE, ONE LINE
+      *    PER ITEMIZED CHARGE, A TOTAL LINE AND A NET-AMOUNT LINE -
+      *    THIS IS WHAT ACTUALLY GOES OUT TO THE CLIENT, NOT JUST THE
+      *    CONSOLE DISPLAY LINES IN 001-CALCULATE-TOTAL-DEDUCTION.
+       FD  CONTRACT-NOTE-FILE RECORDING MODE F.
+       01  CONTRACT-NOTE-REC              PIC  X(80).
 
        WORKING-STORAGE SECTION.
       *
        01  WS-FIELDS.
            05  WS-INFILE-STATUS           PIC X(2)  VALUE SPACES.
            05  WS-OUTPUT-STATUS           PIC X(2)  VALUE SPACES.
+           05  WS-CONTNOTE-STATUS         PIC X(2)  VALUE SPACES.
+           05  WS-DEDTOT-STATUS           PIC X(2)  VALUE SPACES.
+      *
+      * SHARED ERROR-MESSAGE LAYOUT USED BY EVERY FILE-I/O PROGRAM
+       COPY ERRHAND.
       *
        01  SYSTEM-DATE-AND-TIME.
            05  CURRENT-DATE.
@@ -69,20 +96,49 @@
                10  CURRENT-MINUTE         PIC 9(2).
                10  CURRENT-SECOND         PIC 9(2).
                10  CURRENT-HNDSEC         PIC 9(2).
+      *
+      * SHARED DEDUCTION RATE TABLE (BRKG/TXN/STT/STAMP/GST)
+       COPY DEDRATES.
       *
        01  IGSL-DEDUCTIONS.
            05 BROKERAGE-CHARGE        PIC 9(06)V99.
            05 TRANSACTION-CHARGE      PIC 9(06)V99.
            05 STT-CHARGE              PIC 9(06)V99.
-           05 STAMP-DUTY              PIC 9(01)          VALUE 5.
            05 GST-CHARGE              PIC 9(06)V99.
       *
        01  WORK-FIELD.
            05 TOTAL-CHARGE            PIC 9(06)V99.
+           05 WS-GST-BASE             PIC 9(06)V99.
            05 TOTAL-CHARGE-EDITED     PIC Z,ZZZ,ZZZ.99.
            05 MTM-AMOUNT-E            PIC Z,ZZZ,ZZZ.99.
            05 MTM-AMOUNT-EDITED       PIC Z,ZZZ,ZZZ.99.
            05 BUY-AMOUNT-EDITED       PIC Z,ZZZ,ZZZ.99.
+      *
+       01  CN-HEADER-LINE.
+           05  FILLER                 PIC X(20) VALUE
+               'CONTRACT NOTE  DATE:'.
+           05  CN-MM                  PIC 99.
+           05  FILLER                 PIC X     VALUE '/'.
+           05  CN-DD                  PIC 99.
+           05  FILLER                 PIC X     VALUE '/'.
+           05  CN-YY                  PIC 99.
+           05  FILLER                 PIC X(52) VALUE SPACES.
+      *
+       01  CN-DETAIL-LINE.
+           05  CN-LABEL               PIC X(25).
+           05  CN-AMOUNT              PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                 PIC X(43) VALUE SPACES.
+      *
+       01  CN-TOTAL-LINE.
+           05  FILLER                 PIC X(25) VALUE 'TOTAL CHARGES:'.
+           05  CN-TOTAL-AMOUNT        PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                 PIC X(43) VALUE SPACES.
+      *
+       01  CN-NET-LINE.
+           05  FILLER                 PIC X(25) VALUE
+               'NET AMOUNT PAYABLE:'.
+           05  CN-NET-AMOUNT          PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                 PIC X(43) VALUE SPACES.
       *
        PROCEDURE DIVISION.
       *
@@ -98,6 +154,7 @@
            PERFORM 100-OPEN-FILES.
            PERFORM 800-INIT-REPORT.
            PERFORM 110-READ-INPUT-FILE.
+           PERFORM 115-VALIDATE-INPUT.
            PERFORM 200-CALCULATE-NXT.
       *
                MOVE TOTAL-CHARGE TO TOTAL-CHARGE-EDITED
@@ -117,6 +174,8 @@
            DISPLAY '************REPORT END****************************'.
       *
            PERFORM 300-WRITE-OUTPUT-FILE.
+           PERFORM 320-WRITE-CONTRACT-NOTE.
+           PERFORM 500-UPDATE-MTD-YTD-TOTALS.
            PERFORM 400-CLOSE-FILES.
       *
             DISPLAY "END OF SESSION".
@@ -125,32 +184,213 @@
       *
          100-OPEN-FILES.
                OPEN INPUT  AMT-FILE.
+               IF WS-INFILE-STATUS NOT = ZEROES
+                  MOVE 'Error opening file INFILE'  TO WS-ERR-MSG
+                  MOVE WS-INFILE-STATUS              TO WS-ERR-CDE
+                  MOVE '100-OPEN-FILES'              TO WS-ERR-PROC
+                  PERFORM 900-ERR-HANDLING
+               END-IF.
+      *
                OPEN OUTPUT OUT-FILE .
+               IF WS-OUTPUT-STATUS NOT = ZEROES
+                  MOVE 'Error opening file OUTFILE'  TO WS-ERR-MSG
+                  MOVE WS-OUTPUT-STATUS               TO WS-ERR-CDE
+                  MOVE '100-OPEN-FILES'               TO WS-ERR-PROC
+                  PERFORM 900-ERR-HANDLING
+               END-IF.
+      *
+               OPEN OUTPUT CONTRACT-NOTE-FILE.
+               IF WS-CONTNOTE-STATUS NOT = ZEROES
+                  MOVE 'Error opening file CONTNOTE'  TO WS-ERR-MSG
+                  MOVE WS-CONTNOTE-STATUS              TO WS-ERR-CDE
+                  MOVE '100-OPEN-FILES'                TO WS-ERR-PROC
+                  PERFORM 900-ERR-HANDLING
+               END-IF.
+      *
+               OPEN I-O    DEDTOT-FILE.
+               IF WS-DEDTOT-STATUS = '35'
+                  OPEN OUTPUT DEDTOT-FILE
+                  CLOSE DEDTOT-FILE
+                  OPEN I-O DEDTOT-FILE
+               END-IF.
       *
          110-READ-INPUT-FILE.
                READ AMT-FILE.
+      *
+      *    CALC1002 IS BATCH, NOT INTERACTIVE, SO A BAD RECORD CAN'T
+      *    BE RE-PROMPTED - IT IS TREATED AS A FATAL DATA ERROR THE
+      *    SAME WAY A FAILED OPEN IS, INSTEAD OF LETTING A NON-NUMERIC
+      *    MTM-AMOUNT/BUY-AMOUNT FLOW INTO 200-CALCULATE-NXT'S COMPUTE.
+         115-VALIDATE-INPUT.
+               IF MTM-AMOUNT IS NOT NUMERIC
+                  OR BUY-AMOUNT IS NOT NUMERIC
+                  OR BUY-AMOUNT = ZERO
+                  MOVE 'Non-numeric or zero MTM/BUY amount on input'
+                                                        TO WS-ERR-MSG
+                  MOVE WS-INFILE-STATUS                TO WS-ERR-CDE
+                  MOVE '115-VALIDATE-INPUT'            TO WS-ERR-PROC
+                  PERFORM 900-ERR-HANDLING
+               END-IF.
+      *
+       210-LOOKUP-BROKERAGE-PLAN.
+      *
+               SET PLAN-IDX TO 1.
+               SEARCH PLAN-ENTRY
+                   AT END
+                       SET PLAN-IDX TO 4
+                   WHEN PLAN-CODE (PLAN-IDX) = PLAN-CODE-IN
+                       CONTINUE
+               END-SEARCH.
+      *
+       220-LOOKUP-GST-CATEGORY.
+      *
+               SET GST-CAT-IDX TO 1.
+               SEARCH GST-CAT-ENTRY
+                   AT END
+                       SET GST-CAT-IDX TO 3
+                   WHEN GST-CAT-CODE (GST-CAT-IDX) = GST-CAT-CODE-IN
+                       CONTINUE
+               END-SEARCH.
       *
        200-CALCULATE-NXT.
       *
-               COMPUTE BROKERAGE-CHARGE = BUY-AMOUNT * 0.0005.
-               COMPUTE TRANSACTION-CHARGE = BUY-AMOUNT * 0.0000305.
-               COMPUTE STT-CHARGE = BUY-AMOUNT * 0.000126.
+               PERFORM 210-LOOKUP-BROKERAGE-PLAN.
+               EVALUATE PLAN-TYPE (PLAN-IDX)
+                   WHEN 'F'
+                       MOVE PLAN-FLAT-AMT (PLAN-IDX) TO BROKERAGE-CHARGE
+                   WHEN 'Z'
+                       MOVE 0 TO BROKERAGE-CHARGE
+                   WHEN OTHER
+                       COMPUTE BROKERAGE-CHARGE =
+                           BUY-AMOUNT * PLAN-RATE (PLAN-IDX)
+               END-EVALUATE.
+               COMPUTE TRANSACTION-CHARGE =
+                   BUY-AMOUNT * WS-TXN-CRG-RATE.
+               COMPUTE STT-CHARGE = BUY-AMOUNT * WS-STT-RATE.
+      *
+               PERFORM 220-LOOKUP-GST-CATEGORY.
+               INITIALIZE WS-GST-BASE.
+               IF GST-CAT-BASE-BRKG (GST-CAT-IDX) = 'Y'
+                   ADD BROKERAGE-CHARGE TO WS-GST-BASE
+               END-IF.
+               IF GST-CAT-BASE-TXN (GST-CAT-IDX) = 'Y'
+                   ADD TRANSACTION-CHARGE TO WS-GST-BASE
+               END-IF.
+               IF GST-CAT-BASE-STT (GST-CAT-IDX) = 'Y'
+                   ADD STT-CHARGE TO WS-GST-BASE
+               END-IF.
+               IF GST-CAT-BASE-STAMP (GST-CAT-IDX) = 'Y'
+                   ADD WS-STAMP-DUTY-RATE TO WS-GST-BASE
+               END-IF.
                COMPUTE GST-CHARGE =
-                   (BROKERAGE-CHARGE + TRANSACTION-CHARGE) * 0.18.
+                   WS-GST-BASE * GST-CAT-RATE (GST-CAT-IDX).
                COMPUTE TOTAL-CHARGE =
                 BROKERAGE-CHARGE + TRANSACTION-CHARGE + STT-CHARGE +
-                STAMP-DUTY + GST-CHARGE.
+                WS-STAMP-DUTY-RATE + GST-CHARGE.
                     MOVE MTM-AMOUNT TO MTM-AMOUNT-E.
+      *
+      *    FLAG WHETHER THE MTM AMOUNT COVERS THE TOTAL CHARGE, THE
+      *    SAME PROFIT/LOSS-STYLE SIGN REQ016 ADDED FOR STKCBL.
+               IF MTM-AMOUNT >= TOTAL-CHARGE
+                   MOVE '+' TO WS-SIGN
+               ELSE
+                   MOVE '-' TO WS-SIGN
+               END-IF.
                COMPUTE MTM-AMOUNT = MTM-AMOUNT - TOTAL-CHARGE.
       *
          300-WRITE-OUTPUT-FILE.
                IF WS-OUTPUT-STATUS = '00'
                    MOVE MTM-AMOUNT TO FINAL-MTM.
                    WRITE OUT-REC.
+      *
+         320-WRITE-CONTRACT-NOTE.
+               MOVE RPT-MM TO CN-MM.
+               MOVE RPT-DD TO CN-DD.
+               MOVE RPT-YY TO CN-YY.
+               MOVE CN-HEADER-LINE TO CONTRACT-NOTE-REC.
+               WRITE CONTRACT-NOTE-REC.
+      *
+               MOVE 'BUY AMOUNT:'          TO CN-LABEL.
+               MOVE BUY-AMOUNT             TO CN-AMOUNT.
+               MOVE CN-DETAIL-LINE TO CONTRACT-NOTE-REC.
+               WRITE CONTRACT-NOTE-REC.
+      *
+               MOVE 'MTM AMOUNT:'          TO CN-LABEL.
+               MOVE MTM-AMOUNT-E           TO CN-AMOUNT.
+               MOVE CN-DETAIL-LINE TO CONTRACT-NOTE-REC.
+               WRITE CONTRACT-NOTE-REC.
+      *
+               MOVE 'BROKERAGE CHARGE:'    TO CN-LABEL.
+               MOVE BROKERAGE-CHARGE       TO CN-AMOUNT.
+               MOVE CN-DETAIL-LINE TO CONTRACT-NOTE-REC.
+               WRITE CONTRACT-NOTE-REC.
+      *
+               MOVE 'TRANSACTION CHARGE:'  TO CN-LABEL.
+               MOVE TRANSACTION-CHARGE     TO CN-AMOUNT.
+               MOVE CN-DETAIL-LINE TO CONTRACT-NOTE-REC.
+               WRITE CONTRACT-NOTE-REC.
+      *
+               MOVE 'STT CHARGE:'          TO CN-LABEL.
+               MOVE STT-CHARGE             TO CN-AMOUNT.
+               MOVE CN-DETAIL-LINE TO CONTRACT-NOTE-REC.
+               WRITE CONTRACT-NOTE-REC.
+      *
+               MOVE 'STAMP DUTY:'          TO CN-LABEL.
+               MOVE WS-STAMP-DUTY-RATE     TO CN-AMOUNT.
+               MOVE CN-DETAIL-LINE TO CONTRACT-NOTE-REC.
+               WRITE CONTRACT-NOTE-REC.
+      *
+               MOVE 'GST CHARGE:'          TO CN-LABEL.
+               MOVE GST-CHARGE             TO CN-AMOUNT.
+               MOVE CN-DETAIL-LINE TO CONTRACT-NOTE-REC.
+               WRITE CONTRACT-NOTE-REC.
+      *
+               MOVE TOTAL-CHARGE TO CN-TOTAL-AMOUNT.
+               MOVE CN-TOTAL-LINE TO CONTRACT-NOTE-REC.
+               WRITE CONTRACT-NOTE-REC.
+      *
+               MOVE MTM-AMOUNT TO CN-NET-AMOUNT.
+               MOVE CN-NET-LINE TO CONTRACT-NOTE-REC.
+               WRITE CONTRACT-NOTE-REC.
 
          400-CLOSE-FILES.
               CLOSE AMT-FILE.
               CLOSE OUT-FILE.
+              CLOSE CONTRACT-NOTE-FILE.
+              CLOSE DEDTOT-FILE.
+      *
+         900-ERR-HANDLING.
+               DISPLAY '********************************'.
+               DISPLAY '  ERROR HANDLING REPORT '.
+               DISPLAY '********************************'.
+               DISPLAY '  ' WS-ERR-MSG.
+               DISPLAY '  ' WS-ERR-CDE.
+               DISPLAY '  ' WS-ERR-PROC.
+               DISPLAY '********************************'.
+               CALL 'ERRLOG' USING WS-ERR-MSG WS-ERR-CDE WS-ERR-PROC.
+               MOVE 16 TO RETURN-CODE.
+               STOP RUN.
+      *
+         500-UPDATE-MTD-YTD-TOTALS.
+      *
+      *    ONE RECORD PER YEAR, KEYED BY DEDTOT-YEAR, HOLDING A
+      *    RUNNING YTD TOTAL AND ONE MTD SLOT PER MONTH.
+      *
+               MOVE CURRENT-YEAR TO DEDTOT-YEAR.
+               READ DEDTOT-FILE
+                   INVALID KEY
+                       INITIALIZE DEDTOT-RECORD
+                       MOVE CURRENT-YEAR TO DEDTOT-YEAR
+                       ADD TOTAL-CHARGE TO DEDTOT-YTD-TOTAL
+                       ADD TOTAL-CHARGE
+                           TO DEDTOT-MTD-TOTAL (CURRENT-MONTH)
+                       WRITE DEDTOT-RECORD
+                   NOT INVALID KEY
+                       ADD TOTAL-CHARGE TO DEDTOT-YTD-TOTAL
+                       ADD TOTAL-CHARGE
+                           TO DEDTOT-MTD-TOTAL (CURRENT-MONTH)
+                       REWRITE DEDTOT-RECORD
+               END-READ.
       *
          800-INIT-REPORT.
                MOVE '/'                                  TO WS-F1.
