@@ -20,6 +20,12 @@
            SELECT OUT-FILE ASSIGN TO OUTFILE
                ACCESS IS SEQUENTIAL
                FILE STATUS  IS  WS-OUTPUT-STATUS.
+      *
+           SELECT DEDTOT-FILE ASSIGN TO DEDTOT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEDTOT-YEAR
+               FILE STATUS  IS  WS-DEDTOT-STATUS.
       *
       *-----------------------*
        DATA DIVISION.
@@ -30,7 +36,21 @@
        01  AMOUNT-REC.
            05 TOTAL-MTM        PIC  999V99.
            05 TOTAL-BUY        PIC  9999V99.
-           05 FILLER           PIC  X(69).
+      *    TRADE DATE/SESSION CARRIED IN THE INPUT RECORD ITSELF SO
+      *    THE REPORT DATE ALWAYS MATCHES THE DATA BEING PROCESSED,
+      *    EVEN ON A CATCH-UP RUN AGAINST A PRIOR DAY'S TRADE FILE,
+      *    AND SO MULTIPLE TRADING SESSIONS CAN BE RUN THE SAME DAY.
+           05 TRADE-DATE.
+               10 TRD-YY        PIC  9(02).
+               10 TRD-MM        PIC  9(02).
+               10 TRD-DD        PIC  9(02).
+           05 TRADE-SESSION    PIC  X(02).
+           05 ACCT-PLAN-CODE   PIC  X(03).
+           05 GST-CAT-CODE-IN  PIC  X(02).
+           05 FILLER           PIC  X(56).
+      *
+       FD  DEDTOT-FILE.
+       COPY DEDTOT.
       *
        FD  OUT-FILE RECORDING MODE F.
        01  OUT-REC.
@@ -48,7 +68,8 @@
            05  RPT-SS                     PIC  99.
            05  WS-SIGN                    PIC  X(01) VALUE '-'.
            05  FINAL-MTM                  PIC  999.999.
-           05  FILLER                     PIC  X(03).
+           05  RPT-SESSION                PIC  X(02).
+           05  FILLER                     PIC  X(01).
       *
        WORKING-STORAGE SECTION.
       *
@@ -67,19 +88,21 @@
            05  WS-INFILE-STATUS           PIC X(2)  VALUE SPACES.
            05  WS-OUTPUT-STATUS           PIC X(2)  VALUE SPACES.
            05  WS-REPORT-STATUS           PIC X(2)  VALUE SPACES.
+           05  WS-AMT-FILE-EOF-SW         PIC X(01) VALUE 'N'.
+              88  WS-AMT-FILE-EOF                   VALUE 'Y'.
+           05  WS-DEDTOT-STATUS           PIC X(2)  VALUE SPACES.
+      *
+      * SHARED ERROR-MESSAGE LAYOUT USED BY EVERY FILE-I/O PROGRAM
+       COPY ERRHAND.
       *
-       01  WS-DEDUCTIONS.
-           05 WS-BRKG-V                   PIC  9V99    VALUE .05.
-           05 WS-T-CRG-V                  PIC  9V99999 VALUE .00305.
-           05 WS-STT-V                    PIC  9V9999  VALUE 0.0126.
-           05 WS-STAMP-D-V                PIC  9       VALUE 5.
-           05 WS-GST-V                    PIC  9V99    VALUE .18.
+      * SHARED DEDUCTION RATE TABLE (BRKG/TXN/STT/STAMP/GST)
+       COPY DEDRATES.
       *
-       01 WS-BRKG-V-E                     PIC  9.99.
-       01 WS-T-CRG-V-E                    PIC  9.99999.
-       01 WS-STT-V-E                      PIC  9.9999.
-       01 WS-STAMP-D-V-E                  PIC  9.
-       01 WS-GST-V-E                      PIC  9.99.
+       01 WS-BRKG-RATE-E                  PIC  9.9(07).
+       01 WS-TXN-CRG-RATE-E               PIC  9.9(07).
+       01 WS-STT-RATE-E                   PIC  9.9(07).
+       01 WS-STAMP-DUTY-RATE-E            PIC  9.
+       01 WS-GST-RATE-E                   PIC  9.99.
       *
        01  WS-BRKG                        PIC 999V9999.
        01  WS-T-CRG                       PIC 999V9999.
@@ -123,76 +146,147 @@
       *
            PERFORM 100-OPEN-FILES.
            PERFORM 800-INIT-REPORT.
-           PERFORM 110-READ-INPUT-FILE.
       *
-           DISPLAY "--------------------------".
-           DISPLAY "TOTAL-MTM:" TOTAL-MTM.
-           DISPLAY "TOTAL-BUY-ANOUNT:" TOTAL-BUY.
-           DISPLAY "--------------------------".
+           PERFORM 150-PROCESS-RECORD
+              UNTIL WS-AMT-FILE-EOF.
       *
-           PERFORM 200-COMPUTE-DEDUCTION.
-           PERFORM 300-WRITE-OUTPUT-FILE.
            PERFORM 400-CLOSE-FILES.
 
            STOP RUN.
       *
          100-OPEN-FILES.
                OPEN INPUT  AMT-FILE.
+               IF WS-INFILE-STATUS NOT = ZEROES
+                  MOVE 'Error opening file INFILE'  TO WS-ERR-MSG
+                  MOVE WS-INFILE-STATUS              TO WS-ERR-CDE
+                  MOVE '100-OPEN-FILES'              TO WS-ERR-PROC
+                  PERFORM 900-ERR-HANDLING
+               END-IF.
+      *
                OPEN OUTPUT OUT-FILE .
+               IF WS-OUTPUT-STATUS NOT = ZEROES
+                  MOVE 'Error opening file OUTFILE'  TO WS-ERR-MSG
+                  MOVE WS-OUTPUT-STATUS               TO WS-ERR-CDE
+                  MOVE '100-OPEN-FILES'               TO WS-ERR-PROC
+                  PERFORM 900-ERR-HANDLING
+               END-IF.
+      *
+               OPEN I-O    DEDTOT-FILE.
+               IF WS-DEDTOT-STATUS = '35'
+                  OPEN OUTPUT DEDTOT-FILE
+                  CLOSE DEDTOT-FILE
+                  OPEN I-O DEDTOT-FILE
+               END-IF.
       *
          110-READ-INPUT-FILE.
-               READ AMT-FILE.
+               READ AMT-FILE
+                 AT END MOVE 'Y' TO WS-AMT-FILE-EOF-SW.
+      *
+         150-PROCESS-RECORD.
+               PERFORM 110-READ-INPUT-FILE.
+               IF NOT WS-AMT-FILE-EOF
+                  DISPLAY "--------------------------"
+                  DISPLAY "TOTAL-MTM:" TOTAL-MTM
+                  DISPLAY "TOTAL-BUY-ANOUNT:" TOTAL-BUY
+                  DISPLAY "--------------------------"
+                  PERFORM 810-SET-REPORT-DATE-FROM-RECORD
+                  PERFORM 200-COMPUTE-DEDUCTION
+                  PERFORM 300-WRITE-OUTPUT-FILE
+                  PERFORM 500-UPDATE-MTD-YTD-TOTALS
+               END-IF.
+      *
+         210-LOOKUP-BROKERAGE-PLAN.
+      *
+               SET PLAN-IDX TO 1.
+               SEARCH PLAN-ENTRY
+                   AT END
+                       SET PLAN-IDX TO 4
+                   WHEN PLAN-CODE (PLAN-IDX) = ACCT-PLAN-CODE
+                       CONTINUE
+               END-SEARCH.
+      *
+         220-LOOKUP-GST-CATEGORY.
+      *
+               SET GST-CAT-IDX TO 1.
+               SEARCH GST-CAT-ENTRY
+                   AT END
+                       SET GST-CAT-IDX TO 3
+                   WHEN GST-CAT-CODE (GST-CAT-IDX) = GST-CAT-CODE-IN
+                       CONTINUE
+               END-SEARCH.
       *
          200-COMPUTE-DEDUCTION.
       *
-               MOVE WS-BRKG-V TO WS-BRKG-V-E.
+               MOVE WS-BRKG-RATE TO WS-BRKG-RATE-E.
       *
                DISPLAY "--------------------------".
                DISPLAY "Overall Trade Deduction".
                DISPLAY "--------------------------".
       *
-               DISPLAY "Brokerage value:" WS-BRKG-V-E.
-               COMPUTE WS-BRKG = TOTAL-BUY * WS-BRKG-V.
+               DISPLAY "Brokerage value:" WS-BRKG-RATE-E.
+               PERFORM 210-LOOKUP-BROKERAGE-PLAN.
+               EVALUATE PLAN-TYPE (PLAN-IDX)
+                   WHEN 'F'
+                       MOVE PLAN-FLAT-AMT (PLAN-IDX) TO WS-BRKG
+                   WHEN 'Z'
+                       MOVE 0 TO WS-BRKG
+                   WHEN OTHER
+                       COMPUTE WS-BRKG =
+                           TOTAL-BUY * PLAN-RATE (PLAN-IDX)
+               END-EVALUATE.
                MOVE WS-BRKG TO WS-BRKG-E.
                DISPLAY "--------------------------".
                DISPLAY "Brokerage Amount:" WS-BRKG-E.
                DISPLAY "--------------------------".
       *
-               MOVE WS-STT-V TO WS-STT-V-E.
+               MOVE WS-STT-RATE TO WS-STT-RATE-E.
       *
-               DISPLAY "STT Charge Rate:" WS-STT-V-E.
-               COMPUTE WS-STT = TOTAL-BUY * WS-STT-V.
+               DISPLAY "STT Charge Rate:" WS-STT-RATE-E.
+               COMPUTE WS-STT = TOTAL-BUY * WS-STT-RATE.
                MOVE WS-STT TO WS-STT-E.
                DISPLAY "--------------------------".
                DISPLAY "STT Charge Amount:" WS-STT-E.
                DISPLAY "--------------------------".
       *
-               MOVE WS-T-CRG-V TO WS-T-CRG-V-E.
+               MOVE WS-TXN-CRG-RATE TO WS-TXN-CRG-RATE-E.
       *
-               DISPLAY "Transaction Charge Rate:" WS-T-CRG-V-E.
-               COMPUTE WS-T-CRG = TOTAL-BUY * WS-T-CRG-V.
+               DISPLAY "Transaction Charge Rate:" WS-TXN-CRG-RATE-E.
+               COMPUTE WS-T-CRG = TOTAL-BUY * WS-TXN-CRG-RATE.
                MOVE WS-T-CRG TO WS-T-CRG-E.
 
                DISPLAY "Transaction Charge Amount:" WS-T-CRG-E.
                DISPLAY "--------------------------".
       *
-               COMPUTE WS-SUM = WS-BRKG + WS-T-CRG.
+               PERFORM 220-LOOKUP-GST-CATEGORY.
+               INITIALIZE WS-SUM.
+               IF GST-CAT-BASE-BRKG (GST-CAT-IDX) = 'Y'
+                   ADD WS-BRKG TO WS-SUM
+               END-IF.
+               IF GST-CAT-BASE-TXN (GST-CAT-IDX) = 'Y'
+                   ADD WS-T-CRG TO WS-SUM
+               END-IF.
+               IF GST-CAT-BASE-STT (GST-CAT-IDX) = 'Y'
+                   ADD WS-STT TO WS-SUM
+               END-IF.
+               IF GST-CAT-BASE-STAMP (GST-CAT-IDX) = 'Y'
+                   ADD WS-STAMP-DUTY-RATE TO WS-SUM
+               END-IF.
                MOVE WS-SUM TO WS-SUM-E.
                DISPLAY "--------------------------".
                DISPLAY "WS-SUM-E:" WS-SUM-E.
                DISPLAY "--------------------------".
       *
-               MOVE WS-GST-V TO WS-BRKG-V-E.
+               MOVE GST-CAT-RATE (GST-CAT-IDX) TO WS-GST-RATE-E.
       *
-               DISPLAY "GST Rate:" WS-GST-V-E.
-               COMPUTE WS-GST = WS-SUM * WS-GST-V.
+               DISPLAY "GST Rate:" WS-GST-RATE-E.
+               COMPUTE WS-GST = WS-SUM * GST-CAT-RATE (GST-CAT-IDX).
                MOVE WS-GST TO WS-GST-E.
                DISPLAY "--------------------------".
                DISPLAY "GST Amount:" WS-GST-E.
                DISPLAY "--------------------------".
       *
                COMPUTE WS-TOTAL-DEDUCTION  =
-               WS-BRKG + WS-T-CRG + WS-STT + WS-STAMP-D-V + WS-GST.
+               WS-BRKG + WS-T-CRG + WS-STT + WS-STAMP-DUTY-RATE + WS-GST.
                MOVE WS-TOTAL-DEDUCTION TO WS-TOTAL-DEDUCTION-E.
       *
                DISPLAY "--------------------------".
@@ -201,15 +295,17 @@
       *
                COMPUTE WS-VALUE = TOTAL-MTM - WS-TOTAL-DEDUCTION.
                MOVE WS-VALUE TO WS-VALUE-E.
+      *
+               IF TOTAL-MTM > WS-TOTAL-DEDUCTION
+                 MOVE '+' TO WS-SIGN
+               ELSE
+                 MOVE '-' TO WS-SIGN
+               END-IF.
       *
                DISPLAY "--------------------------".
-               DISPLAY "Final Amount:" WS-VALUE-E.
+               DISPLAY "Final Amount:" WS-SIGN WS-VALUE-E.
                DISPLAY "--------------------------".
-
-               IF TOTAL-MTM > WS-TOTAL-DEDUCTION
-                 MOVE '+' TO WS-SIGN.
-
-
+      *
          300-WRITE-OUTPUT-FILE.
                IF WS-OUTPUT-STATUS = '00'
                    MOVE WS-VALUE-E TO FINAL-MTM.
@@ -218,14 +314,57 @@
          400-CLOSE-FILES.
               CLOSE AMT-FILE.
               CLOSE OUT-FILE.
+              CLOSE DEDTOT-FILE.
+      *
+         900-ERR-HANDLING.
+               DISPLAY '********************************'.
+               DISPLAY '  ERROR HANDLING REPORT '.
+               DISPLAY '********************************'.
+               DISPLAY '  ' WS-ERR-MSG.
+               DISPLAY '  ' WS-ERR-CDE.
+               DISPLAY '  ' WS-ERR-PROC.
+               DISPLAY '********************************'.
+               CALL 'ERRLOG' USING WS-ERR-MSG WS-ERR-CDE WS-ERR-PROC.
+               MOVE 16 TO RETURN-CODE.
+               STOP RUN.
+      *
+         500-UPDATE-MTD-YTD-TOTALS.
+      *
+      *    ONE RECORD PER YEAR, KEYED BY DEDTOT-YEAR, HOLDING A
+      *    RUNNING YTD TOTAL AND ONE MTD SLOT PER MONTH. KEYED BY
+      *    TRD-YY/TRD-MM (THE TRADE DATE), NOT THE SYSTEM DATE, SO A
+      *    CATCH-UP RUN POSTS INTO THE MONTH/YEAR THE TRADE ACTUALLY
+      *    HAPPENED IN.
+      *
+               MOVE TRD-YY TO DEDTOT-YEAR.
+               READ DEDTOT-FILE
+                   INVALID KEY
+                       INITIALIZE DEDTOT-RECORD
+                       MOVE TRD-YY TO DEDTOT-YEAR
+                       ADD WS-TOTAL-DEDUCTION TO DEDTOT-YTD-TOTAL
+                       ADD WS-TOTAL-DEDUCTION
+                           TO DEDTOT-MTD-TOTAL (TRD-MM)
+                       WRITE DEDTOT-RECORD
+                   NOT INVALID KEY
+                       ADD WS-TOTAL-DEDUCTION TO DEDTOT-YTD-TOTAL
+                       ADD WS-TOTAL-DEDUCTION
+                           TO DEDTOT-MTD-TOTAL (TRD-MM)
+                       REWRITE DEDTOT-RECORD
+               END-READ.
       *
          800-INIT-REPORT.
-               MOVE  CURRENT-YEAR                        TO RPT-YY.
-               MOVE  CURRENT-MONTH                       TO RPT-MM.
-               MOVE  CURRENT-DAY                         TO RPT-DD.
                MOVE  CURRENT-HOUR                        TO RPT-HH.
                MOVE  CURRENT-MINUTE                      TO RPT-MIN.
                MOVE  CURRENT-SECOND                      TO RPT-SS.
                MOVE  'CUSTOMER FILE UPDATE REPORT DATE:' TO RPT-HEAD.
                MOVE  ' (mm/dd/yy)   TIME: '              TO RPT-HEAD2.
       *
+      *    EACH DETAIL LINE'S DATE/SESSION COMES FROM THE TRADE
+      *    RECORD ITSELF, NOT THE RUN DATE, SO A CATCH-UP RUN OR A
+      *    SECOND SESSION THE SAME DAY REPORTS THE ACTUAL TRADE DATE.
+         810-SET-REPORT-DATE-FROM-RECORD.
+               MOVE  TRD-YY                              TO RPT-YY.
+               MOVE  TRD-MM                               TO RPT-MM.
+               MOVE  TRD-DD                               TO RPT-DD.
+               MOVE  TRADE-SESSION                        TO RPT-SESSION.
+      *
