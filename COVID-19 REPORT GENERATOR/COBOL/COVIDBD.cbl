@@ -0,0 +1,38 @@
+      *----------------------------------------------------------------*
+      * COVIDBD - Detail-line layout for COVIDCBL's OUT-FILE, one row
+      *           per country/state parsed from the JHU daily CSV feed.
+      *           Field-to-source mapping (see 200-PROCESS/310-WRITE-
+      *           OUTPUT-FILE-BODY in COVIDCBL.cbl for the UNSTRING):
+      *             VAL0 - Combined_Key        (short form, from col 10)
+      *             VAL1 - Country_Region      (quoted CSV name)
+      *             VAL2 - country/state code  (2-char)
+      *             VAL3 - Province_State      (quoted CSV name)
+      *             VAL4 - Confirmed
+      *             VAL5 - Deaths
+      *             VAL6 - Recovered
+      *             VAL7 - Active
+      *             VAL8 - Incident_Rate        (cases per 100,000)
+      *             VAL9 - Case_Fatality_Ratio  (scaled whole number)
+      *----------------------------------------------------------------*
+       01  BODY.
+           05  VAL0                PIC X(10).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  VAL1                PIC X(45).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  VAL2                PIC X(02).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  VAL3                PIC X(45).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  VAL4                PIC Z(11)9.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  VAL5                PIC Z(13)9.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  VAL6                PIC Z(8)9.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  VAL7                PIC Z(10)9.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  VAL8                PIC Z(11)9.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  VAL9                PIC Z(14)9.
+           05  FILLER              PIC X(24) VALUE SPACES.
+      *
