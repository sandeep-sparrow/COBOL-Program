@@ -20,6 +20,14 @@
            SELECT OUT-FILE ASSIGN TO OUTFILE
                ACCESS IS SEQUENTIAL
                FILE STATUS  IS  WS-OUTPUT-STATUS.
+      *
+           SELECT EXCEPTION-FILE ASSIGN TO EXCFILE
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-EXC-STATUS.
+      *
+           SELECT CSV-FILE ASSIGN TO CSVOUT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-CSV-STATUS.
       *
       *-----------------------*
        DATA DIVISION.
@@ -33,6 +41,16 @@
        FD  OUT-FILE RECORDING MODE F.
        01  OUT-REC.
            05 WS-DATA          PIC X(208).
+      *
+       FD  EXCEPTION-FILE RECORDING MODE F.
+       01  EXCEPTION-REC.
+           05 EXC-RECORD-NO     PIC 9(03).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 EXC-MESSAGE       PIC X(60).
+           05 FILLER            PIC X(15) VALUE SPACES.
+      *
+       FD  CSV-FILE RECORDING MODE F.
+       01  CSV-REC               PIC X(200).
       *
        WORKING-STORAGE SECTION.
       *
@@ -50,16 +68,32 @@
        01  WS-FIELDS.
            05  WS-INFILE-STATUS           PIC X(02) VALUE SPACES.
            05  WS-OUTPUT-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-EXC-STATUS              PIC X(02) VALUE SPACES.
+           05  WS-CSV-STATUS              PIC X(02) VALUE SPACES.
            05  WS-STR-FILE-OK             PIC X(01) VALUE 'N'.
            05  WS-STR-FILE-EOF            PIC X(01) VALUE 'N'.
            05  WS-COMMA                   PIC X(01) VALUE ','.
            05  WS-READ-RECORD             PIC 9(03) VALUE ZEROES.
            05  WS-WRITE-RECORD            PIC 9(03) VALUE ZEROES.
+           05  WS-REJECT-RECORD           PIC 9(03) VALUE ZEROES.
+           05  WS-VALID-RECORD-SW         PIC X(01) VALUE 'Y'.
+              88 WS-RECORD-VALID                    VALUE 'Y'.
+      *
+      *    PRINTED/PDF-READY PAGINATION - HEADER0/HEADER1 ARE RE-
+      *    PRINTED EVERY WS-LINES-PER-PAGE BODY/SUBTOTAL LINES, WITH
+      *    HEADER0 CARRYING THE CURRENT PAGE NUMBER, SO THE OUTPUT CAN
+      *    GO STRAIGHT TO A PRINTER OR PDF CONVERTER.
+           05  WS-LINES-PER-PAGE          PIC 9(03) VALUE 055.
+           05  WS-LINE-COUNT              PIC 9(03) VALUE ZEROES.
+           05  WS-PAGE-NUMBER             PIC 9(03) VALUE 001.
            05  ERR-MSG-DATA1              PIC X(35) VALUE SPACES.
            05  ERR-MSG-DATA2              PIC X(66) VALUE SPACES.
            05  WS-STRING1                 PIC X(45).
            05  WS-STRING2                 PIC X(45).
            05  WS-TEMP                    PIC X(45).
+      *
+      * SHARED ERROR-MESSAGE LAYOUT USED BY EVERY FILE-I/O PROGRAM
+       COPY ERRHAND.
       *
        01  WS-NEW.
            05  WS-VALUE1                  PIC X(46).
@@ -79,6 +113,19 @@
            05  WS-TTL-VAL9                PIC 9(15).
            05  WS-VALUE10                 PIC X(22).
       *
+      * PER-COUNTRY/REGION SUBTOTAL BREAK FIELDS
+      *
+       01  WS-BREAK-FIELDS.
+           05  WS-PREV-COUNTRY            PIC X(46) VALUE SPACES.
+           05  WS-PREV-COUNTRY-SW         PIC X(01) VALUE 'N'.
+              88 WS-PREV-COUNTRY-SET                VALUE 'Y'.
+           05  WS-SUB-VAL4                PIC 9(12) VALUE ZEROES.
+           05  WS-SUB-VAL5                PIC 9(14) VALUE ZEROES.
+           05  WS-SUB-VAL6                PIC 9(09) VALUE ZEROES.
+           05  WS-SUB-VAL7                PIC 9(11) VALUE ZEROES.
+           05  WS-SUB-VAL8                PIC 9(12) VALUE ZEROES.
+           05  WS-SUB-VAL9                PIC 9(15) VALUE ZEROES.
+      *
       * COPYBOOK HEADER & BODY
        COPY COVIDHD.
        COPY COVIDBD.
@@ -103,6 +150,7 @@
            PERFORM 100-OPEN-FILES.
            PERFORM 300-WRITE-OUTPUT-FILE-HEADER0.
            PERFORM 301-WRITE-OUTPUT-FILE-HEADER1.
+           PERFORM 340-WRITE-CSV-HEADER.
       *
            PERFORM 200-PROCESS
               UNTIL WS-STR-FILE-EOF = 'Y'.
@@ -112,7 +160,36 @@
       *
          100-OPEN-FILES.
                OPEN INPUT  STR-FILE.
+               IF WS-INFILE-STATUS NOT = ZEROES
+                  MOVE 'Error opening file INFILE'  TO WS-ERR-MSG
+                  MOVE WS-INFILE-STATUS              TO WS-ERR-CDE
+                  MOVE '100-OPEN-FILES'              TO WS-ERR-PROC
+                  PERFORM 900-ERR-HANDLING
+               END-IF.
+      *
                OPEN OUTPUT OUT-FILE .
+               IF WS-OUTPUT-STATUS NOT = ZEROES
+                  MOVE 'Error opening file OUTFILE'  TO WS-ERR-MSG
+                  MOVE WS-OUTPUT-STATUS               TO WS-ERR-CDE
+                  MOVE '100-OPEN-FILES'               TO WS-ERR-PROC
+                  PERFORM 900-ERR-HANDLING
+               END-IF.
+      *
+               OPEN OUTPUT EXCEPTION-FILE.
+               IF WS-EXC-STATUS NOT = ZEROES
+                  MOVE 'Error opening file EXCFILE'  TO WS-ERR-MSG
+                  MOVE WS-EXC-STATUS                  TO WS-ERR-CDE
+                  MOVE '100-OPEN-FILES'               TO WS-ERR-PROC
+                  PERFORM 900-ERR-HANDLING
+               END-IF.
+      *
+               OPEN OUTPUT CSV-FILE.
+               IF WS-CSV-STATUS NOT = ZEROES
+                  MOVE 'Error opening file CSVOUT'    TO WS-ERR-MSG
+                  MOVE WS-CSV-STATUS                   TO WS-ERR-CDE
+                  MOVE '100-OPEN-FILES'                TO WS-ERR-PROC
+                  PERFORM 900-ERR-HANDLING
+               END-IF.
       *
          110-READ-INPUT-FILE.
                READ STR-FILE
@@ -123,6 +200,9 @@
                   CONTINUE
               WHEN '10'
                   MOVE 'Y' TO WS-STR-FILE-EOF
+                  IF WS-PREV-COUNTRY-SET
+                     PERFORM 320-WRITE-SUBTOTAL-BREAK
+                  END-IF
                   INITIALIZE BODY
                   MOVE 'TTL VALUE'     TO VAL0
                   INSPECT VAL1 REPLACING ALL SPACES BY '-'
@@ -134,8 +214,11 @@
                   MOVE WS-TTL-VAL7 TO VAL7
                   MOVE WS-TTL-VAL8 TO VAL8
                   MOVE WS-TTL-VAL9 TO VAL9
+                  PERFORM 305-CHECK-PAGE-BREAK
                   WRITE OUT-REC FROM BODY
                   ADD 1 TO WS-WRITE-RECORD
+                  ADD 1 TO WS-LINE-COUNT
+                  PERFORM 350-WRITE-CSV-BODY-REC
               WHEN OTHER
                   MOVE 'INPUT FILE I/O ERROR ON READ.  RC: '
                               TO ERR-MSG-DATA1
@@ -176,13 +259,39 @@
            DISPLAY "----------<< STRING DATA END >>----------"
       *
                  ADD 1 TO WS-READ-RECORD
-                 IF WS-WRITE-RECORD = 2 THEN
-                    PERFORM 300-WRITE-OUTPUT-FILE-HEADER0 2 TIMES
+                 PERFORM 210-VALIDATE-NUMERIC-FIELDS
+                 IF WS-RECORD-VALID
+                    IF WS-PREV-COUNTRY-SET
+                       AND WS-VALUE1 NOT = WS-PREV-COUNTRY
+                       PERFORM 320-WRITE-SUBTOTAL-BREAK
+                    END-IF
+                    MOVE WS-VALUE1 TO WS-PREV-COUNTRY
+                    MOVE 'Y'       TO WS-PREV-COUNTRY-SW
+                    PERFORM 310-WRITE-OUTPUT-FILE-BODY
                  END-IF
-                 PERFORM 310-WRITE-OUTPUT-FILE-BODY
                END-IF.
+      *
+         210-VALIDATE-NUMERIC-FIELDS.
+               MOVE 'Y' TO WS-VALID-RECORD-SW.
+               IF WS-VALUE4 NOT NUMERIC
+                  OR WS-VALUE5 NOT NUMERIC
+                  OR WS-VALUE6 NOT NUMERIC
+                  OR WS-VALUE7 NOT NUMERIC
+                  OR WS-VALUE8 NOT NUMERIC
+                  OR WS-VALUE9 NOT NUMERIC
+                  MOVE 'N' TO WS-VALID-RECORD-SW
+                  PERFORM 330-WRITE-EXCEPTION-RECORD
+               END-IF.
+      *
+         330-WRITE-EXCEPTION-RECORD.
+               MOVE WS-READ-RECORD TO EXC-RECORD-NO.
+               MOVE 'NON-NUMERIC CASE/DEATH/RECOVERED/ACTIVE FIELD'
+                                    TO EXC-MESSAGE.
+               WRITE EXCEPTION-REC.
+               ADD 1 TO WS-REJECT-RECORD.
       *
          300-WRITE-OUTPUT-FILE-HEADER0.
+               MOVE WS-PAGE-NUMBER TO HDR-PAGE-NO.
                IF WS-OUTPUT-STATUS = '00' THEN
                  WRITE OUT-REC FROM HEADER0
                  ADD 1 TO WS-WRITE-RECORD
@@ -193,9 +302,21 @@
                  WRITE OUT-REC FROM HEADER1
                  ADD 1 TO WS-WRITE-RECORD
                END-IF.
+      *
+         305-CHECK-PAGE-BREAK.
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                  PERFORM 306-WRITE-PAGE-HEADERS
+               END-IF.
+      *
+         306-WRITE-PAGE-HEADERS.
+               ADD 1 TO WS-PAGE-NUMBER.
+               MOVE ZEROES TO WS-LINE-COUNT.
+               PERFORM 300-WRITE-OUTPUT-FILE-HEADER0.
+               PERFORM 301-WRITE-OUTPUT-FILE-HEADER1.
       *
          310-WRITE-OUTPUT-FILE-BODY.
               IF WS-OUTPUT-STATUS = '00' THEN
+                 PERFORM 305-CHECK-PAGE-BREAK
                  MOVE WS-VALUE10(2:10)   TO VAL0
                  MOVE WS-VALUE1(2:)      TO WS-STRING1
                  INSPECT WS-STRING1 REPLACING ALL '"' BY SPACE
@@ -206,19 +327,51 @@
                  MOVE WS-STRING1         TO VAL3
                  MOVE WS-VALUE4          TO VAL4
                  COMPUTE WS-TTL-VAL4 = WS-TTL-VAL4 + WS-VALUE4
+                 COMPUTE WS-SUB-VAL4 = WS-SUB-VAL4 + WS-VALUE4
                  MOVE WS-VALUE5          TO VAL5
                  COMPUTE WS-TTL-VAL5 = WS-TTL-VAL5 + WS-VALUE5
+                 COMPUTE WS-SUB-VAL5 = WS-SUB-VAL5 + WS-VALUE5
                  MOVE WS-VALUE6          TO VAL6
                  COMPUTE WS-TTL-VAL6 = WS-TTL-VAL6 + WS-VALUE6
+                 COMPUTE WS-SUB-VAL6 = WS-SUB-VAL6 + WS-VALUE6
                  MOVE WS-VALUE7          TO VAL7
                  COMPUTE WS-TTL-VAL7 = WS-TTL-VAL7 + WS-VALUE7
+                 COMPUTE WS-SUB-VAL7 = WS-SUB-VAL7 + WS-VALUE7
                  MOVE WS-VALUE8          TO VAL8
                  COMPUTE WS-TTL-VAL8 = WS-TTL-VAL8 + WS-VALUE8
+                 COMPUTE WS-SUB-VAL8 = WS-SUB-VAL8 + WS-VALUE8
                  MOVE WS-VALUE9          TO VAL9
                  COMPUTE WS-TTL-VAL9 = WS-TTL-VAL9 + WS-VALUE9
+                 COMPUTE WS-SUB-VAL9 = WS-SUB-VAL9 + WS-VALUE9
                  WRITE OUT-REC FROM BODY
                  ADD 1 TO WS-WRITE-RECORD
+                 ADD 1 TO WS-LINE-COUNT
+                 PERFORM 350-WRITE-CSV-BODY-REC
+               END-IF.
+      *
+         320-WRITE-SUBTOTAL-BREAK.
+               PERFORM 305-CHECK-PAGE-BREAK.
+               INITIALIZE BODY.
+               MOVE 'SUBTOTAL'      TO VAL0.
+               MOVE WS-PREV-COUNTRY(2:) TO WS-STRING1.
+               INSPECT WS-STRING1 REPLACING ALL '"' BY SPACE.
+               MOVE WS-STRING1      TO VAL1.
+               INSPECT VAL2 REPLACING ALL SPACES BY '-'.
+               INSPECT VAL3 REPLACING ALL SPACES BY '-'.
+               MOVE WS-SUB-VAL4     TO VAL4.
+               MOVE WS-SUB-VAL5     TO VAL5.
+               MOVE WS-SUB-VAL6     TO VAL6.
+               MOVE WS-SUB-VAL7     TO VAL7.
+               MOVE WS-SUB-VAL8     TO VAL8.
+               MOVE WS-SUB-VAL9     TO VAL9.
+               IF WS-OUTPUT-STATUS = '00'
+                  WRITE OUT-REC FROM BODY
+                  ADD 1 TO WS-WRITE-RECORD
+                  ADD 1 TO WS-LINE-COUNT
+                  PERFORM 350-WRITE-CSV-BODY-REC
                END-IF.
+               MOVE ZEROES TO WS-SUB-VAL4 WS-SUB-VAL5 WS-SUB-VAL6
+                               WS-SUB-VAL7 WS-SUB-VAL8 WS-SUB-VAL9.
       *
                  EVALUATE WS-INFILE-STATUS
                     WHEN '00'
@@ -231,8 +384,76 @@
                     DISPLAY ERR-MSG-DATA1
                     DISPLAY ERR-MSG-DATA2
                  END-EVALUATE.
+      *
+         340-WRITE-CSV-HEADER.
+               IF WS-CSV-STATUS = '00'
+                  MOVE SPACES TO CSV-REC
+                  STRING
+                     'COMBINED_KEY'        DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     'COUNTRY_REGION'      DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     'PROVINCE_STATE'      DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     'CONFIRMED'           DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     'DEATHS'              DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     'RECOVERED'           DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     'ACTIVE'              DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     'INCIDENT_RATE'       DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     'CASE_FATALITY_RATIO' DELIMITED BY SIZE
+                        INTO CSV-REC
+                  END-STRING
+                  WRITE CSV-REC
+               END-IF.
+      *
+         350-WRITE-CSV-BODY-REC.
+               IF WS-CSV-STATUS = '00'
+                  MOVE SPACES TO CSV-REC
+                  STRING
+                     FUNCTION TRIM(VAL0) DELIMITED BY SIZE
+                     ','                 DELIMITED BY SIZE
+                     FUNCTION TRIM(VAL1) DELIMITED BY SIZE
+                     ','                 DELIMITED BY SIZE
+                     FUNCTION TRIM(VAL3) DELIMITED BY SIZE
+                     ','                 DELIMITED BY SIZE
+                     FUNCTION TRIM(VAL4) DELIMITED BY SIZE
+                     ','                 DELIMITED BY SIZE
+                     FUNCTION TRIM(VAL5) DELIMITED BY SIZE
+                     ','                 DELIMITED BY SIZE
+                     FUNCTION TRIM(VAL6) DELIMITED BY SIZE
+                     ','                 DELIMITED BY SIZE
+                     FUNCTION TRIM(VAL7) DELIMITED BY SIZE
+                     ','                 DELIMITED BY SIZE
+                     FUNCTION TRIM(VAL8) DELIMITED BY SIZE
+                     ','                 DELIMITED BY SIZE
+                     FUNCTION TRIM(VAL9) DELIMITED BY SIZE
+                        INTO CSV-REC
+                  END-STRING
+                  WRITE CSV-REC
+               END-IF.
       *
          400-CLOSE-FILES.
               CLOSE STR-FILE.
               CLOSE OUT-FILE.
+              CLOSE EXCEPTION-FILE.
+              CLOSE CSV-FILE.
+              DISPLAY "RECORDS REJECTED (NON-NUMERIC FIELD): "
+                      WS-REJECT-RECORD.
+      *
+         900-ERR-HANDLING.
+               DISPLAY '********************************'.
+               DISPLAY '  ERROR HANDLING REPORT '.
+               DISPLAY '********************************'.
+               DISPLAY '  ' WS-ERR-MSG.
+               DISPLAY '  ' WS-ERR-CDE.
+               DISPLAY '  ' WS-ERR-PROC.
+               DISPLAY '********************************'.
+               CALL 'ERRLOG' USING WS-ERR-MSG WS-ERR-CDE WS-ERR-PROC.
+               MOVE 16 TO RETURN-CODE.
+               STOP RUN.
       *
