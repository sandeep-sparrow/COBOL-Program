@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      * COVIDHD - Report title and column-header lines for COVIDCBL's
+      *           OUT-FILE (one row per country/state, JHU daily feed).
+      *           HEADER0 carries HDR-PAGE-NO so the title line is
+      *           re-printed with the current page number every time
+      *           the report breaks to a new page (see 306-WRITE-PAGE-
+      *           HEADERS in COVIDCBL.cbl).
+      *----------------------------------------------------------------*
+       01  HEADER0.
+           05  FILLER              PIC X(32) VALUE
+               'COVID-19 DAILY SITUATION REPORT'.
+           05  FILLER              PIC X(168) VALUE SPACES.
+           05  HDR-PAGE-LIT        PIC X(05) VALUE 'PAGE '.
+           05  HDR-PAGE-NO         PIC ZZ9.
+      *
+       01  HEADER1.
+           05  FILLER              PIC X(208) VALUE
+      -    'COMBINED-KEY COUNTRY/REGION                           ST P
+      -    'ROVINCE/STATE                            CONFIRMED    DEAT
+      -    'HS RECOVERED     ACTIVE  INCID-RATE  CASE-FAT-RATIO'.
+      *
