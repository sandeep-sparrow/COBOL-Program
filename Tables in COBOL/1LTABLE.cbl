@@ -35,13 +35,26 @@
        01  SUBSCRIPTS              BINARY.
            05 PRICE-TABLE-SUB      PIC S99.
            05  I                   PIC S99.
+           05  J                   PIC S99.
+      *
+       01  WS-TABLE-COUNT          PIC S99 VALUE ZERO.
       *
        01  PRICE-TABLE             VALUE ZERO.
-           05 PRICE-GROUP          OCCURS 16 TIMES.
+           05 PRICE-GROUP          OCCURS 1 TO 16 TIMES
+                                   DEPENDING ON WS-TABLE-COUNT
+                                   ASCENDING KEY IS ITEM-NUMBER
+                                   INDEXED BY PRICE-IDX.
                10 ITEM-NUMBER      PIC  9(03).
                10 ITEM-PRICE       PIC S99V99.
       *
        01 ITEM-PRICE-E      PIC ZZ9.99.
+       01 WS-MENU-CHOICE    PIC 9   VALUE 1.
+       01 WS-SEARCH-ITEM    PIC 9(03).
+       01 WS-NEW-PRICE      PIC S99V99.
+       01 WS-FOUND-SWITCH   PIC X   VALUE 'N'.
+           88 WS-ITEM-FOUND         VALUE 'Y'.
+       01 WS-TEMP-ITEM-NUMBER PIC  9(03).
+       01 WS-TEMP-ITEM-PRICE  PIC  S99V99.
       *
        PROCEDURE DIVISION.
       *
@@ -60,21 +73,33 @@
                  VARYING PRICE-TABLE-SUB FROM 1 BY 1
                    UNTIL PTABLE-EOF OR
                          PRICE-TABLE-SUB > 16.
+      *
+            IF NOT PTABLE-EOF
+                DISPLAY 'TABLE FULL - CANNOT LOAD ANOTHER ITEM. '
+                        'REMAINING P-TABLE RECORDS WERE NOT LOADED.'
+            END-IF.
       *
             DISPLAY 'TABLE LOAD COMPLETED!'.
       *
             PERFORM 900-CLOSE-FILE.
       *
             DISPLAY 'CLOSE COMPLETED'.
+      *
+            PERFORM 450-SORT-TABLE.
       *
             DISPLAY '---------'.
             DISPLAY 'NO  PRICE'.
             DISPLAY '---------'.
       *
             PERFORM 300-DISPLAY-TABLE
-               VARYING I FROM 1 BY 1 UNTIL I > 16.
+               VARYING I FROM 1 BY 1 UNTIL I > WS-TABLE-COUNT.
       *
             DISPLAY '---------'.
+      *
+            PERFORM 400-MENU-LOOP
+               UNTIL WS-MENU-CHOICE = 0.
+      *
+            PERFORM 900-SAVE-TABLE.
       *
             STOP RUN.
       *
@@ -88,6 +113,7 @@
        200-LOAD-PRICE-TABLE.
                MOVE PT-ITEM-NUMBER TO ITEM-NUMBER(PRICE-TABLE-SUB).
                MOVE PT-ITEM-PRICE  TO ITEM-PRICE(PRICE-TABLE-SUB).
+               ADD 1 TO WS-TABLE-COUNT.
                PERFORM 100-READ-PRICE-TABLE.
       *
        900-CLOSE-FILE.
@@ -97,5 +123,133 @@
        300-DISPLAY-TABLE.
               MOVE ITEM-PRICE(I) TO ITEM-PRICE-E
               DISPLAY ITEM-NUMBER(I), ITEM-PRICE-E.
+      *
+       400-MENU-LOOP.
+      *
+            DISPLAY '-------------------------------------------------'.
+            DISPLAY '1 = ADD ITEM   2 = CHANGE ITEM   3 = DELETE ITEM'.
+            DISPLAY '4 = LOOKUP ITEM (SEARCH ALL)      0 = EXIT & SAVE'.
+            ACCEPT WS-MENU-CHOICE.
+            EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM 410-ADD-ITEM
+               WHEN 2
+                   PERFORM 420-CHANGE-ITEM
+               WHEN 3
+                   PERFORM 430-DELETE-ITEM
+               WHEN 4
+                   DISPLAY 'ENTER ITEM NUMBER TO LOOKUP (XXX).'
+                   ACCEPT WS-SEARCH-ITEM
+                   PERFORM 440-LOOKUP-ITEM
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'INVALID CHOICE - PLEASE RE-ENTER.'
+            END-EVALUATE.
+      *
+       410-ADD-ITEM.
+      *
+            IF WS-TABLE-COUNT >= 16
+                DISPLAY 'TABLE FULL - CANNOT ADD ANOTHER ITEM.'
+            ELSE
+                DISPLAY 'ENTER NEW ITEM NUMBER (XXX).'
+                ACCEPT WS-SEARCH-ITEM
+                DISPLAY 'ENTER ITEM PRICE (XX.XX).'
+                ACCEPT WS-NEW-PRICE
+                ADD 1 TO WS-TABLE-COUNT
+                MOVE WS-SEARCH-ITEM TO ITEM-NUMBER(WS-TABLE-COUNT)
+                MOVE WS-NEW-PRICE   TO ITEM-PRICE(WS-TABLE-COUNT)
+                PERFORM 450-SORT-TABLE
+                DISPLAY 'ITEM ADDED.'
+            END-IF.
+      *
+       420-CHANGE-ITEM.
+      *
+            DISPLAY 'ENTER ITEM NUMBER TO CHANGE (XXX).'.
+            ACCEPT WS-SEARCH-ITEM.
+            PERFORM 440-LOOKUP-ITEM.
+            IF WS-ITEM-FOUND
+                DISPLAY 'ENTER NEW PRICE (XX.XX).'
+                ACCEPT WS-NEW-PRICE
+                MOVE WS-NEW-PRICE TO ITEM-PRICE(PRICE-IDX)
+                DISPLAY 'ITEM CHANGED.'
+            END-IF.
+      *
+       430-DELETE-ITEM.
+      *
+            DISPLAY 'ENTER ITEM NUMBER TO DELETE (XXX).'.
+            ACCEPT WS-SEARCH-ITEM.
+            PERFORM 440-LOOKUP-ITEM.
+            IF WS-ITEM-FOUND
+                PERFORM VARYING J FROM PRICE-IDX BY 1
+                   UNTIL J >= WS-TABLE-COUNT
+                    MOVE ITEM-NUMBER(J + 1) TO ITEM-NUMBER(J)
+                    MOVE ITEM-PRICE(J + 1)  TO ITEM-PRICE(J)
+                END-PERFORM
+                INITIALIZE ITEM-NUMBER(WS-TABLE-COUNT)
+                           ITEM-PRICE(WS-TABLE-COUNT)
+                SUBTRACT 1 FROM WS-TABLE-COUNT
+                DISPLAY 'ITEM DELETED.'
+            END-IF.
+      *
+       440-LOOKUP-ITEM.
+      *
+            MOVE 'N' TO WS-FOUND-SWITCH.
+            IF WS-TABLE-COUNT > 0
+                SET PRICE-IDX TO 1
+                SEARCH ALL PRICE-GROUP
+                    AT END
+                        DISPLAY 'ITEM NOT FOUND: ' WS-SEARCH-ITEM
+                    WHEN ITEM-NUMBER(PRICE-IDX) = WS-SEARCH-ITEM
+                        MOVE 'Y' TO WS-FOUND-SWITCH
+                        MOVE ITEM-PRICE(PRICE-IDX) TO ITEM-PRICE-E
+                        DISPLAY 'ITEM ' WS-SEARCH-ITEM
+                                ' PRICE ' ITEM-PRICE-E
+                END-SEARCH
+            ELSE
+                DISPLAY 'TABLE IS EMPTY.'
+            END-IF.
+      *
+       450-SORT-TABLE.
+      *
+      *    SIMPLE ASCENDING BUBBLE SORT ON ITEM-NUMBER SO SEARCH ALL
+      *    (BINARY SEARCH) CAN BE USED FOR LOOKUPS.
+      *
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-TABLE-COUNT
+                PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > WS-TABLE-COUNT - I
+                    IF ITEM-NUMBER(J) > ITEM-NUMBER(J + 1)
+                        PERFORM 460-SWAP-ENTRIES
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+      *
+       460-SWAP-ENTRIES.
+      *
+            MOVE ITEM-NUMBER(J)     TO WS-TEMP-ITEM-NUMBER.
+            MOVE ITEM-PRICE(J)      TO WS-TEMP-ITEM-PRICE.
+            MOVE ITEM-NUMBER(J + 1) TO ITEM-NUMBER(J).
+            MOVE ITEM-PRICE(J + 1)  TO ITEM-PRICE(J).
+            MOVE WS-TEMP-ITEM-NUMBER TO ITEM-NUMBER(J + 1).
+            MOVE WS-TEMP-ITEM-PRICE  TO ITEM-PRICE(J + 1).
+      *
+       900-SAVE-TABLE.
+      *
+            OPEN OUTPUT P-TABLE.
+            IF WS-FILEI-STATUS NOT = '00'
+                DISPLAY 'ERROR OPENING PTABLE FOR SAVE - STATUS '
+                        WS-FILEI-STATUS
+            ELSE
+                PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TABLE-COUNT
+                    MOVE ITEM-NUMBER(I) TO PT-ITEM-NUMBER
+                    MOVE ITEM-PRICE(I)  TO PT-ITEM-PRICE
+                    WRITE PRICE-TABLE-RECORD
+                    IF WS-FILEI-STATUS NOT = '00'
+                        DISPLAY 'ERROR WRITING PTABLE RECORD - STATUS '
+                                WS-FILEI-STATUS
+                    END-IF
+                END-PERFORM
+            END-IF.
+            CLOSE P-TABLE.
       *
        END PROGRAM CTABLE.
